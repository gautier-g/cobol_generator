@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTIVITE-INTEGRITY-REPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CONNECTED-FLAG      PIC X VALUE 'N'.
+       01  WS-CURSOR-OPEN-FLAG    PIC X VALUE 'N'.
+       01  WS-END-OF-FILE         PIC X VALUE 'N'.
+       01  WS-ACTIVITE-ID         PIC 9(9).
+       01  WS-ACTIVITE-NOM        PIC X(50).
+       01  WS-ACTIVITE-IDANTENNE  PIC 9(9).
+       01  WS-ACTIVITE-ANIMATEUR  PIC 9(9).
+       01  WS-ANTENNE-OK          PIC 9(1).
+       01  WS-USER-OK             PIC 9(1).
+       01  WS-COUNT-ORPHAN        PIC 9(6) VALUE ZERO.
+       01  WS-DB-NAME             PIC X(64).
+       01  WS-DB-USER             PIC X(64).
+       01  WS-DB-PASSWORD         PIC X(64).
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'RAPPORT INTEGRITE REFERENTIELLE ACTIVITE'
+           DISPLAY '=========================================='
+           PERFORM DAL-CONNECT
+           PERFORM OPEN-ORPHAN-CURSOR
+           PERFORM FETCH-ORPHAN
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               ADD 1 TO WS-COUNT-ORPHAN
+               PERFORM DISPLAY-ORPHAN-LINE
+               PERFORM FETCH-ORPHAN
+           END-PERFORM
+           PERFORM DAL-END
+           DISPLAY '=========================================='
+           DISPLAY 'ACTIVITES EN ANOMALIE : ' WS-COUNT-ORPHAN
+           DISPLAY '=========================================='
+           STOP RUN.
+       DAL-CONNECT.
+           ACCEPT WS-DB-USER FROM ENVIRONMENT 'PGUSER'
+           ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT 'PGPASSWORD'
+           ACCEPT WS-DB-NAME FROM ENVIRONMENT 'PGDATABASE'
+           EXEC SQL
+               CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                   USING :WS-DB-NAME
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CONNECTED-FLAG.
+       OPEN-ORPHAN-CURSOR.
+           EXEC SQL
+               DECLARE C_ACT_FK CURSOR FOR
+               SELECT a.ACTIVITE_ID, a.ACTIVITE_NOM,
+                      a.ACTIVITE_IDANTENNE, a.ACTIVITE_ANIMATEUR,
+                      CASE WHEN an.ANTENNE_ID IS NULL
+                           THEN 0 ELSE 1 END,
+                      CASE WHEN u.USER_ID IS NULL
+                           THEN 0 ELSE 1 END
+               FROM ACTIVITE a
+               LEFT JOIN ANTENNE an
+                   ON a.ACTIVITE_IDANTENNE = an.ANTENNE_ID
+               LEFT JOIN UTILISATEUR u
+                   ON a.ACTIVITE_ANIMATEUR = u.USER_ID
+               WHERE an.ANTENNE_ID IS NULL OR u.USER_ID IS NULL
+               ORDER BY a.ACTIVITE_ID
+           END-EXEC
+           EXEC SQL OPEN C_ACT_FK END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR OPEN: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CURSOR-OPEN-FLAG.
+       FETCH-ORPHAN.
+           EXEC SQL
+               FETCH C_ACT_FK INTO
+                   :WS-ACTIVITE-ID, :WS-ACTIVITE-NOM,
+                   :WS-ACTIVITE-IDANTENNE, :WS-ACTIVITE-ANIMATEUR,
+                   :WS-ANTENNE-OK, :WS-USER-OK
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-END-OF-FILE
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH: SQLCODE=' SQLCODE
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-EVALUATE.
+       DISPLAY-ORPHAN-LINE.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'ACTIVITE ID : ' WS-ACTIVITE-ID
+           DISPLAY 'NOM         : ' WS-ACTIVITE-NOM
+           IF WS-ANTENNE-OK = 0
+               DISPLAY 'ANOMALIE    : ANTENNE INCONNUE ID='
+                   WS-ACTIVITE-IDANTENNE
+           END-IF
+           IF WS-USER-OK = 0
+               DISPLAY 'ANOMALIE    : ANIMATEUR INCONNU ID='
+                   WS-ACTIVITE-ANIMATEUR
+           END-IF.
+       DAL-END.
+           IF WS-CURSOR-OPEN-FLAG = 'Y'
+               EXEC SQL CLOSE C_ACT_FK END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN-FLAG
+           END-IF
+           EXEC SQL COMMIT END-EXEC
+           IF WS-CONNECTED-FLAG = 'Y'
+               EXEC SQL DISCONNECT ALL END-EXEC
+               MOVE 'N' TO WS-CONNECTED-FLAG
+           END-IF.
