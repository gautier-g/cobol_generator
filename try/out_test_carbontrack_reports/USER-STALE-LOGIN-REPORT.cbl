@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USER-STALE-LOGIN-REPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CONNECTED-FLAG      PIC X VALUE 'N'.
+       01  WS-CURSOR-OPEN-FLAG    PIC X VALUE 'N'.
+       01  WS-END-OF-FILE         PIC X VALUE 'N'.
+       01  WS-USER-ID             PIC 9(9).
+       01  WS-USER-NOM            PIC X(50).
+       01  WS-USER-MAIL           PIC X(80).
+       01  WS-USER-LAST-LOGIN     PIC S9(11).
+       01  WS-USER-PASS-CHANGED   PIC 9(8).
+       01  WS-DB-NAME             PIC X(64).
+       01  WS-DB-USER             PIC X(64).
+       01  WS-DB-PASSWORD         PIC X(64).
+       77  WS-STALE-DAYS          PIC 9(3) VALUE 90.
+       77  WS-TODAY-YYYYMMDD      PIC 9(8).
+       77  WS-TODAY-INT           PIC 9(7).
+       77  WS-LASTLOGIN-YYYYMMDD  PIC 9(8).
+       77  WS-LASTLOGIN-INT       PIC 9(7).
+       77  WS-DAYS-SINCE          PIC S9(7).
+       77  WS-COUNT-STALE         PIC 9(6) VALUE 0.
+       77  WS-COUNT-PASS-STALE    PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'RAPPORT COMPTES INACTIFS / MOTS DE PASSE'
+           DISPLAY '=========================================='
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+           PERFORM DAL-CONNECT
+           PERFORM OPEN-USER-CURSOR
+           PERFORM FETCH-USER
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               PERFORM CHECK-STALE-LOGIN
+               PERFORM CHECK-PASSWORD-AGE
+               PERFORM FETCH-USER
+           END-PERFORM
+           PERFORM DAL-END
+           DISPLAY '=========================================='
+           DISPLAY 'Comptes inactifs detectes: ' WS-COUNT-STALE
+           DISPLAY 'Mots de passe jamais changes: ' WS-COUNT-PASS-STALE
+           DISPLAY '=========================================='
+           STOP RUN.
+       DAL-CONNECT.
+           ACCEPT WS-DB-USER FROM ENVIRONMENT 'PGUSER'
+           ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT 'PGPASSWORD'
+           ACCEPT WS-DB-NAME FROM ENVIRONMENT 'PGDATABASE'
+           EXEC SQL
+               CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                   USING :WS-DB-NAME
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CONNECTED-FLAG.
+       OPEN-USER-CURSOR.
+           EXEC SQL
+               DECLARE C_USR_STALE CURSOR FOR
+               SELECT USER_ID, USER_NOM, USER_MAIL, USER_LAST_LOGIN,
+                      USER_PASS_CHANGED
+               FROM UTILISATEUR
+               ORDER BY USER_LAST_LOGIN
+           END-EXEC
+           EXEC SQL OPEN C_USR_STALE END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR OPEN: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CURSOR-OPEN-FLAG.
+       FETCH-USER.
+           EXEC SQL
+               FETCH C_USR_STALE INTO
+                   :WS-USER-ID, :WS-USER-NOM, :WS-USER-MAIL,
+                   :WS-USER-LAST-LOGIN, :WS-USER-PASS-CHANGED
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-END-OF-FILE
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH: SQLCODE=' SQLCODE
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-EVALUATE.
+       CHECK-STALE-LOGIN.
+           MOVE WS-USER-LAST-LOGIN TO WS-LASTLOGIN-YYYYMMDD
+           COMPUTE WS-LASTLOGIN-INT =
+               FUNCTION INTEGER-OF-DATE(WS-LASTLOGIN-YYYYMMDD)
+           COMPUTE WS-DAYS-SINCE = WS-TODAY-INT - WS-LASTLOGIN-INT
+           IF WS-DAYS-SINCE > WS-STALE-DAYS
+               ADD 1 TO WS-COUNT-STALE
+               DISPLAY '----------------------------------------'
+               DISPLAY 'UTILISATEUR    : ' WS-USER-NOM
+               DISPLAY 'EMAIL          : ' WS-USER-MAIL
+               DISPLAY 'JOURS INACTIF  : ' WS-DAYS-SINCE
+               DISPLAY 'ACTION REQUISE : rotation du mot de passe'
+           END-IF.
+       CHECK-PASSWORD-AGE.
+           IF WS-USER-PASS-CHANGED = ZERO
+               ADD 1 TO WS-COUNT-PASS-STALE
+               DISPLAY '----------------------------------------'
+               DISPLAY 'UTILISATEUR    : ' WS-USER-NOM
+               DISPLAY 'EMAIL          : ' WS-USER-MAIL
+               DISPLAY 'MOT DE PASSE   : jamais change depuis creation'
+               DISPLAY 'ACTION REQUISE : forcer expiration du mot de'
+                   ' passe'
+           END-IF.
+       DAL-END.
+           IF WS-CURSOR-OPEN-FLAG = 'Y'
+               EXEC SQL CLOSE C_USR_STALE END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN-FLAG
+           END-IF
+           EXEC SQL COMMIT END-EXEC
+           IF WS-CONNECTED-FLAG = 'Y'
+               EXEC SQL DISCONNECT ALL END-EXEC
+               MOVE 'N' TO WS-CONNECTED-FLAG
+           END-IF.
