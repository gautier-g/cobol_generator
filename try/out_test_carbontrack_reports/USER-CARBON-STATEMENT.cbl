@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USER-CARBON-STATEMENT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CONNECTED-FLAG      PIC X VALUE 'N'.
+       01  WS-CURSOR-OPEN-FLAG    PIC X VALUE 'N'.
+       01  WS-END-OF-FILE         PIC X VALUE 'N'.
+       01  WS-USER-ID             PIC 9(9).
+       01  WS-USER-NOM            PIC X(50).
+       01  WS-USER-MAIL           PIC X(80).
+       01  WS-ACTIVITE-ID         PIC 9(9).
+       01  WS-ACTIVITE-NOM        PIC X(50).
+       01  WS-ACTIVITE-DATE       PIC 9(8).
+       01  WS-PART-EMPREINTE      PIC S9(11)V9(4).
+       01  WS-RUNNING-TOTAL       PIC S9(11)V9(4).
+       01  WS-PREV-USER-ID        PIC 9(9) VALUE ZERO.
+       01  WS-FIRST-ROW           PIC X VALUE 'Y'.
+       01  WS-DB-NAME             PIC X(64).
+       01  WS-DB-USER             PIC X(64).
+       01  WS-DB-PASSWORD         PIC X(64).
+       01  WS-D-EMPREINTE         PIC Z(9)9.9999-.
+       01  WS-D-TOTAL             PIC Z(9)9.9999-.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'RELEVE INDIVIDUEL EMPREINTE CARBONE'
+           DISPLAY '=========================================='
+           PERFORM DAL-CONNECT
+           PERFORM OPEN-STATEMENT-CURSOR
+           PERFORM FETCH-STATEMENT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               PERFORM DISPLAY-STATEMENT-LINE
+               PERFORM FETCH-STATEMENT
+           END-PERFORM
+           PERFORM DAL-END
+           DISPLAY '=========================================='
+           STOP RUN.
+       DAL-CONNECT.
+           ACCEPT WS-DB-USER FROM ENVIRONMENT 'PGUSER'
+           ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT 'PGPASSWORD'
+           ACCEPT WS-DB-NAME FROM ENVIRONMENT 'PGDATABASE'
+           EXEC SQL
+               CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                   USING :WS-DB-NAME
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CONNECTED-FLAG.
+       OPEN-STATEMENT-CURSOR.
+           EXEC SQL
+               DECLARE C_USR_STMT CURSOR FOR
+               SELECT u.USER_ID, u.USER_NOM, u.USER_MAIL,
+                      a.ACTIVITE_ID, a.ACTIVITE_NOM, a.ACTIVITE_DATE,
+                      a.ACTIVITE_EMPREINTETOTALE /
+                          NULLIF(a.ACTIVITE_NBPARTICIPANTS, 0)
+               FROM UTILISATEUR u
+               INNER JOIN PARTICIPATION p
+                   ON p.PARTICIPATION_ID_USER = u.USER_ID
+               INNER JOIN ACTIVITE a
+                   ON a.ACTIVITE_ID = p.PARTICIPATION_ID_ACTIVITE
+               ORDER BY u.USER_ID, a.ACTIVITE_DATE, a.ACTIVITE_ID
+           END-EXEC
+           EXEC SQL OPEN C_USR_STMT END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR OPEN: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CURSOR-OPEN-FLAG.
+       FETCH-STATEMENT.
+           EXEC SQL
+               FETCH C_USR_STMT INTO
+                   :WS-USER-ID, :WS-USER-NOM, :WS-USER-MAIL,
+                   :WS-ACTIVITE-ID, :WS-ACTIVITE-NOM, :WS-ACTIVITE-DATE,
+                   :WS-PART-EMPREINTE
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-END-OF-FILE
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH: SQLCODE=' SQLCODE
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-EVALUATE.
+       DISPLAY-STATEMENT-LINE.
+           IF WS-USER-ID NOT = WS-PREV-USER-ID
+               IF WS-FIRST-ROW = 'N'
+                   DISPLAY ' '
+               END-IF
+               DISPLAY 'MEMBRE     : ' WS-USER-NOM
+               DISPLAY 'EMAIL      : ' WS-USER-MAIL
+               DISPLAY '----------------------------------------'
+               MOVE ZERO TO WS-RUNNING-TOTAL
+               MOVE WS-USER-ID TO WS-PREV-USER-ID
+               MOVE 'N' TO WS-FIRST-ROW
+           END-IF
+           ADD WS-PART-EMPREINTE TO WS-RUNNING-TOTAL
+           MOVE WS-PART-EMPREINTE TO WS-D-EMPREINTE
+           MOVE WS-RUNNING-TOTAL TO WS-D-TOTAL
+           DISPLAY 'ACTIVITE ' WS-ACTIVITE-ID ' ' WS-ACTIVITE-NOM
+               ' DU ' WS-ACTIVITE-DATE
+               ' PART: ' WS-D-EMPREINTE
+               ' CUMUL ANNUEL: ' WS-D-TOTAL.
+       DAL-END.
+           IF WS-CURSOR-OPEN-FLAG = 'Y'
+               EXEC SQL CLOSE C_USR_STMT END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN-FLAG
+           END-IF
+           EXEC SQL COMMIT END-EXEC
+           IF WS-CONNECTED-FLAG = 'Y'
+               EXEC SQL DISCONNECT ALL END-EXEC
+               MOVE 'N' TO WS-CONNECTED-FLAG
+           END-IF.
