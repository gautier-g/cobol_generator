@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANTENNE-CARBON-REPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CONNECTED-FLAG      PIC X VALUE 'N'.
+       01  WS-CURSOR-OPEN-FLAG    PIC X VALUE 'N'.
+       01  WS-END-OF-FILE         PIC X VALUE 'N'.
+       01  WS-ANTENNE-ID          PIC 9(9).
+       01  WS-ANTENNE-NOM         PIC X(50).
+       01  WS-ANTENNE-REGION      PIC X(50).
+       01  WS-NB-ACTIVITES        PIC 9(9).
+       01  WS-TOTAL-EMPREINTE     PIC S9(11)V9(4).
+       01  WS-TOTAL-PART          PIC 9(11).
+       01  WS-MOY-PAR-PART        PIC S9(9)V9(4).
+       01  WS-GRAND-TOTAL         PIC S9(11)V9(4) VALUE 0.
+       01  WS-DB-NAME             PIC X(64).
+       01  WS-DB-USER             PIC X(64).
+       01  WS-DB-PASSWORD         PIC X(64).
+       01  WS-D-EMPREINTE         PIC Z(9)9.9999-.
+       01  WS-D-MOYENNE           PIC Z(7)9.9999-.
+       01  WS-D-GRAND-TOTAL       PIC Z(9)9.9999-.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'RAPPORT EMPREINTE CARBONE PAR ANTENNE'
+           DISPLAY '=========================================='
+           PERFORM DAL-CONNECT
+           PERFORM OPEN-ROLLUP-CURSOR
+           PERFORM FETCH-ROLLUP
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               PERFORM DISPLAY-ROLLUP-LINE
+               ADD WS-TOTAL-EMPREINTE TO WS-GRAND-TOTAL
+               PERFORM FETCH-ROLLUP
+           END-PERFORM
+           MOVE WS-GRAND-TOTAL TO WS-D-GRAND-TOTAL
+           DISPLAY '=========================================='
+           DISPLAY 'TOTAL GENERAL EMPREINTE: ' WS-D-GRAND-TOTAL
+           DISPLAY '=========================================='
+           PERFORM DAL-END
+           STOP RUN.
+       DAL-CONNECT.
+           ACCEPT WS-DB-USER FROM ENVIRONMENT 'PGUSER'
+           ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT 'PGPASSWORD'
+           ACCEPT WS-DB-NAME FROM ENVIRONMENT 'PGDATABASE'
+           EXEC SQL
+               CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                   USING :WS-DB-NAME
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CONNECTED-FLAG.
+       OPEN-ROLLUP-CURSOR.
+           EXEC SQL
+               DECLARE C_ANT_ROLLUP CURSOR FOR
+               SELECT an.ANTENNE_ID, an.ANTENNE_NOM, an.ANTENNE_REGION,
+                      COUNT(a.ACTIVITE_ID),
+                      COALESCE(SUM(a.ACTIVITE_EMPREINTETOTALE), 0),
+                      COALESCE(SUM(a.ACTIVITE_NBPARTICIPANTS), 0)
+               FROM ANTENNE an
+               LEFT JOIN ACTIVITE a
+                   ON a.ACTIVITE_IDANTENNE = an.ANTENNE_ID
+               GROUP BY an.ANTENNE_ID, an.ANTENNE_NOM, an.ANTENNE_REGION
+               ORDER BY SUM(a.ACTIVITE_EMPREINTETOTALE) DESC
+           END-EXEC
+           EXEC SQL OPEN C_ANT_ROLLUP END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR OPEN: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CURSOR-OPEN-FLAG.
+       FETCH-ROLLUP.
+           EXEC SQL
+               FETCH C_ANT_ROLLUP INTO
+                   :WS-ANTENNE-ID, :WS-ANTENNE-NOM, :WS-ANTENNE-REGION,
+                   :WS-NB-ACTIVITES, :WS-TOTAL-EMPREINTE,
+                   :WS-TOTAL-PART
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-END-OF-FILE
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH: SQLCODE=' SQLCODE
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-EVALUATE.
+       DISPLAY-ROLLUP-LINE.
+           IF WS-TOTAL-PART > ZERO
+               COMPUTE WS-MOY-PAR-PART
+                   = WS-TOTAL-EMPREINTE / WS-TOTAL-PART
+           ELSE
+               MOVE ZERO TO WS-MOY-PAR-PART
+           END-IF
+           MOVE WS-TOTAL-EMPREINTE TO WS-D-EMPREINTE
+           MOVE WS-MOY-PAR-PART TO WS-D-MOYENNE
+           DISPLAY '----------------------------------------'
+           DISPLAY 'ANTENNE    : ' WS-ANTENNE-NOM
+           DISPLAY 'REGION     : ' WS-ANTENNE-REGION
+           DISPLAY 'ACTIVITES  : ' WS-NB-ACTIVITES
+           DISPLAY 'EMPREINTE  : ' WS-D-EMPREINTE
+           DISPLAY 'MOY/PARTIC.: ' WS-D-MOYENNE.
+       DAL-END.
+           IF WS-CURSOR-OPEN-FLAG = 'Y'
+               EXEC SQL CLOSE C_ANT_ROLLUP END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN-FLAG
+           END-IF
+           EXEC SQL COMMIT END-EXEC
+           IF WS-CONNECTED-FLAG = 'Y'
+               EXEC SQL DISCONNECT ALL END-EXEC
+               MOVE 'N' TO WS-CONNECTED-FLAG
+           END-IF.
