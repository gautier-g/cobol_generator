@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPAS-BUSINESS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-REPAS-TYPE-LIB.
+           05 PIC X(20)           VALUE 'Petit-dejeuner'.
+           05 PIC X(20)           VALUE 'Dejeuner'.
+           05 PIC X(20)           VALUE 'Diner'.
+           05 PIC X(20)           VALUE 'Collation'.
+           05 PIC X(20)           VALUE 'Autre'.
+       01  WS-REPAS-TYPE-TAB REDEFINES WS-REPAS-TYPE-LIB.
+           05 WS-REPAS-TYPE-NAME   OCCURS 5 TIMES PIC X(20).
+       77  WS-TYPE-LABEL           PIC X(20).
+       LINKAGE SECTION.
+       01  REPAS.
+           05 REPAS-ID            PIC 9(9).
+           05 REPAS-ID-ACTIVITE   PIC 9(9).
+           05 REPAS-TYPE          PIC 9(2).
+           05 REPAS-NBREPAS       PIC S9(5).
+       PROCEDURE DIVISION USING REPAS.
+       MAIN-PROCESS.
+           IF REPAS-TYPE OF REPAS >= 1 AND
+               REPAS-TYPE OF REPAS <= 5
+               MOVE WS-REPAS-TYPE-NAME(REPAS-TYPE OF REPAS)
+                   TO WS-TYPE-LABEL
+           ELSE
+               MOVE 'Inconnu' TO WS-TYPE-LABEL
+           END-IF
+           DISPLAY '--- Repas ---'
+           DISPLAY 'ID Repas         : ' REPAS-ID OF REPAS
+           DISPLAY 'ID Activite      : '
+               REPAS-ID-ACTIVITE OF REPAS
+           DISPLAY 'Type             : ' WS-TYPE-LABEL
+           DISPLAY 'Nombre de repas  : ' REPAS-NBREPAS OF REPAS
+           EXIT PROGRAM.
