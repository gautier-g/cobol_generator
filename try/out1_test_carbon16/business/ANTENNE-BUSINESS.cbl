@@ -9,12 +9,17 @@
            05 LK-ANTENNE-ID PIC 9(9).
            05 LK-ANTENNE-NOM PIC X(50).
            05 LK-ANTENNE-REGION PIC X(50).
+           05 LK-ANTENNE-NB-USERS PIC 9(9).
+           05 LK-ANTENNE-NB-ACTIVITES PIC 9(9).
        PROCEDURE DIVISION USING LK-ANTENNE.
        DISPLAY-ANTENNE.
            DISPLAY '----------------------------------------'
            DISPLAY 'ANTENNE   : ' LK-ANTENNE-NOM OF LK-ANTENNE
            DISPLAY 'ID        : ' LK-ANTENNE-ID OF LK-ANTENNE
            DISPLAY 'REGION    : ' LK-ANTENNE-REGION OF LK-ANTENNE
+           DISPLAY 'MEMBRES   : ' LK-ANTENNE-NB-USERS OF LK-ANTENNE
+           DISPLAY 'ACTIVITES : ' LK-ANTENNE-NB-ACTIVITES OF
+               LK-ANTENNE
            DISPLAY '----------------------------------------'
            GOBACK
            .
\ No newline at end of file
