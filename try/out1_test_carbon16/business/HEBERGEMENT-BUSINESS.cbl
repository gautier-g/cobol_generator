@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HEBERGEMENT-BUSINESS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TYPE-HEB-LIB.
+           05 PIC X(20)           VALUE 'Hotel'.
+           05 PIC X(20)           VALUE 'Auberge'.
+           05 PIC X(20)           VALUE 'Camping'.
+           05 PIC X(20)           VALUE 'Gite'.
+       01  WS-TYPE-HEB-TAB REDEFINES WS-TYPE-HEB-LIB.
+           05 WS-TYPE-HEB          OCCURS 4 TIMES PIC X(20).
+       77  WS-TYPE-LABEL           PIC X(20).
+       LINKAGE SECTION.
+       01  HEBERGEMENT.
+           05 HEBERGEMENT-ID           PIC 9(9).
+           05 HEBERGEMENT-ID-ACTIVITE  PIC 9(9).
+           05 HEBERGEMENT-TYPE         PIC 9(2).
+           05 HEBERGEMENT-NBNUIT       PIC S9(3).
+       PROCEDURE DIVISION USING HEBERGEMENT.
+       MAIN-PROCESS.
+           IF HEBERGEMENT-TYPE OF HEBERGEMENT >= 1 AND
+               HEBERGEMENT-TYPE OF HEBERGEMENT <= 4
+               MOVE WS-TYPE-HEB(HEBERGEMENT-TYPE OF HEBERGEMENT)
+                   TO WS-TYPE-LABEL
+           ELSE
+               MOVE 'Inconnu' TO WS-TYPE-LABEL
+           END-IF
+           DISPLAY '--- Hebergement ---'
+           DISPLAY 'ID Hebergement   : ' HEBERGEMENT-ID OF HEBERGEMENT
+           DISPLAY 'ID Activite      : '
+               HEBERGEMENT-ID-ACTIVITE OF HEBERGEMENT
+           DISPLAY 'Type             : ' WS-TYPE-LABEL
+           DISPLAY 'Nombre de nuits  : '
+               HEBERGEMENT-NBNUIT OF HEBERGEMENT
+           EXIT PROGRAM.
