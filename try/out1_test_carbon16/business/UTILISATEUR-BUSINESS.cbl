@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UTILISATEUR-BUSINESS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-ROLE-VALID           PIC X VALUE 'N'.
+       LINKAGE SECTION.
+       01  UTILISATEUR.
+           05 USER-ID             PIC 9(9).
+           05 USER-NOM            PIC X(50).
+           05 USER-MAIL           PIC X(80).
+           05 USER-PASS           PIC X(256).
+           05 USER-ROLE           PIC X(15).
+           05 USER-ID-ANTENNE     PIC 9(9).
+           05 USER-LAST-LOGIN     PIC S9(11).
+       PROCEDURE DIVISION USING UTILISATEUR.
+       MAIN-PROCESS.
+           EVALUATE USER-ROLE OF UTILISATEUR
+               WHEN 'ADMIN'
+                   MOVE 'Y' TO WS-ROLE-VALID
+               WHEN 'GESTIONNAIRE'
+                   MOVE 'Y' TO WS-ROLE-VALID
+               WHEN 'ANIMATEUR'
+                   MOVE 'Y' TO WS-ROLE-VALID
+               WHEN 'MEMBRE'
+                   MOVE 'Y' TO WS-ROLE-VALID
+               WHEN OTHER
+                   MOVE 'N' TO WS-ROLE-VALID
+           END-EVALUATE
+
+           DISPLAY '--- Utilisateur ---'
+           DISPLAY 'ID Utilisateur   : ' USER-ID OF UTILISATEUR
+           DISPLAY 'Nom              : ' USER-NOM OF UTILISATEUR
+           DISPLAY 'Role             : ' USER-ROLE OF UTILISATEUR
+
+           IF WS-ROLE-VALID = 'N'
+               DISPLAY 'ANOMALIE: Role utilisateur inconnu'
+               DISPLAY '  USER_ID=' USER-ID OF UTILISATEUR
+               DISPLAY '  USER_ROLE=' USER-ROLE OF UTILISATEUR
+           END-IF
+
+           IF USER-LAST-LOGIN OF UTILISATEUR = ZERO
+               DISPLAY 'BIENVENUE: Premiere connexion ou'
+                   ' reinitialisation detectee'
+               DISPLAY '  USER_ID=' USER-ID OF UTILISATEUR
+               DISPLAY '  USER_MAIL=' USER-MAIL OF UTILISATEUR
+           END-IF
+           EXIT PROGRAM.
