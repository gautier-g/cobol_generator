@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HEBERGEMENT-LOGIC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE            PIC X.
+       77  OPERATION              PIC X(4).
+       77  WS-COUNT-TOTAL         PIC 9(6).
+       77  WS-COUNT-ERROR         PIC 9(6).
+       01  HEBERGEMENT.
+           05 HEBERGEMENT-ID           PIC 9(9).
+           05 HEBERGEMENT-ID-ACTIVITE  PIC 9(9).
+           05 HEBERGEMENT-TYPE         PIC 9(2).
+           05 HEBERGEMENT-NBNUIT       PIC S9(3).
+       01  WS-HEBERG-FACTOR-LIB.
+           05 PIC 99V99            VALUE 12.50.
+           05 PIC 99V99            VALUE 4.00.
+           05 PIC 99V99            VALUE 1.50.
+           05 PIC 99V99            VALUE 3.00.
+       01  WS-HEBERG-FACTOR-TAB REDEFINES WS-HEBERG-FACTOR-LIB.
+           05 WS-HEBERG-FACTOR     OCCURS 4 TIMES PIC 99V99.
+       77  WS-HEBERG-CONTRIB       PIC S9(7)V9(4).
+       01  WS-ACTIVITE-REF.
+           05 AREF-ID             PIC 9(9).
+           05 AREF-NOM            PIC X(50).
+           05 AREF-TYPE           PIC X(20).
+           05 AREF-IDANTENNE      PIC 9(9).
+           05 AREF-ANIMATEUR      PIC 9(9).
+           05 AREF-NBPART         PIC 9(9).
+           05 AREF-TRANSPORT      PIC 9(2).
+           05 AREF-LIEU           PIC X(100).
+           05 AREF-DISTANCE       PIC 9(10).
+           05 AREF-HEBERG         PIC 9(1).
+           05 AREF-REPAS          PIC 9(1).
+           05 AREF-EMPREINTE      PIC S9(9)V9(4).
+           05 AREF-ANTENNE-NOM    PIC X(50).
+           05 AREF-ANTENNE-REGION PIC X(50).
+           05 AREF-USER-NOM       PIC X(50).
+           05 AREF-USER-MAIL      PIC X(80).
+           05 AREF-DATE           PIC 9(8).
+           05 AREF-VERSION        PIC 9(9).
+       77  WS-AREF-EOF            PIC X.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'DEBUT TRAITEMENT BATCH HEBERGEMENTS'
+           DISPLAY '=========================================='
+           INITIALIZE WS-COUNT-TOTAL
+           INITIALIZE WS-COUNT-ERROR
+           MOVE 'N' TO END-OF-FILE
+           MOVE 'READ' TO OPERATION
+           CALL 'HEBERGEMENT-DAL-DB' USING OPERATION END-OF-FILE
+               HEBERGEMENT
+           END-CALL
+           PERFORM UNTIL END-OF-FILE EQUAL 'Y'
+               ADD 1 TO WS-COUNT-TOTAL
+               PERFORM CALCULATE-HEBERGEMENT
+               MOVE 'SAVE' TO OPERATION
+               CALL 'HEBERGEMENT-DAL-DB' USING OPERATION END-OF-FILE
+                   HEBERGEMENT
+               END-CALL
+               PERFORM APPLY-EMPREINTE-HEBERG
+               CALL 'HEBERGEMENT-BUSINESS' USING HEBERGEMENT
+               END-CALL
+               MOVE 'READ' TO OPERATION
+               CALL 'HEBERGEMENT-DAL-DB' USING OPERATION END-OF-FILE
+                   HEBERGEMENT
+               END-CALL
+           END-PERFORM
+           MOVE 'END ' TO OPERATION
+           CALL 'HEBERGEMENT-DAL-DB' USING OPERATION END-OF-FILE
+               HEBERGEMENT
+           END-CALL
+           MOVE 'END ' TO OPERATION
+           MOVE 'N' TO WS-AREF-EOF
+           CALL 'ACTIVITE-DAL-DB' USING OPERATION WS-AREF-EOF
+               WS-ACTIVITE-REF
+           END-CALL
+           DISPLAY '=========================================='
+           DISPLAY 'FIN TRAITEMENT BATCH HEBERGEMENTS'
+           DISPLAY 'Nombre hebergements traites: ' WS-COUNT-TOTAL
+           DISPLAY 'Hebergements en erreur: ' WS-COUNT-ERROR
+           DISPLAY '=========================================='
+           MOVE WS-COUNT-ERROR TO RETURN-CODE
+           GOBACK
+       .
+       CALCULATE-HEBERGEMENT.
+           IF HEBERGEMENT-NBNUIT OF HEBERGEMENT < ZERO
+               DISPLAY 'ANOMALIE: Nombre de nuits invalide'
+               MOVE ZERO TO HEBERGEMENT-NBNUIT OF HEBERGEMENT
+               ADD 1 TO WS-COUNT-ERROR
+           END-IF
+
+           IF HEBERGEMENT-TYPE OF HEBERGEMENT < 1 OR
+               HEBERGEMENT-TYPE OF HEBERGEMENT > 4
+               DISPLAY 'ANOMALIE: Type hebergement inconnu'
+               MOVE 1 TO HEBERGEMENT-TYPE OF HEBERGEMENT
+               ADD 1 TO WS-COUNT-ERROR
+           END-IF
+
+           COMPUTE WS-HEBERG-CONTRIB =
+               HEBERGEMENT-NBNUIT OF HEBERGEMENT *
+               WS-HEBERG-FACTOR(HEBERGEMENT-TYPE OF HEBERGEMENT)
+       .
+       APPLY-EMPREINTE-HEBERG.
+           INITIALIZE WS-ACTIVITE-REF
+           MOVE HEBERGEMENT-ID-ACTIVITE OF HEBERGEMENT TO AREF-ID
+           MOVE WS-HEBERG-CONTRIB TO AREF-EMPREINTE
+           MOVE 'ADDE' TO OPERATION
+           MOVE 'N' TO WS-AREF-EOF
+           CALL 'ACTIVITE-DAL-DB' USING OPERATION WS-AREF-EOF
+               WS-ACTIVITE-REF
+           END-CALL
+       .
