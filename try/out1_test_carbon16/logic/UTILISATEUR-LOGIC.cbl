@@ -6,12 +6,31 @@
        OBJECT-COMPUTER. GnuCOBOL.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ANOMALIE-AUDIT-FILE ASSIGN TO "ANOMALIE-AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ANOMALIE-AUDIT-FILE.
+       01  ANOMALIE-AUDIT-RECORD  PIC X(150).
        WORKING-STORAGE SECTION.
        01  END-OF-FILE            PIC X.
        77  OPERATION              PIC X(4).
        77  WS-COUNT-TOTAL         PIC 9(6).
        77  WS-COUNT-ERROR         PIC 9(6).
+       77  WS-AUDIT-STATUS        PIC X(2) VALUE '00'.
+       01  WS-AUDIT-LINE.
+           05 WS-AUDIT-PROGRAM    PIC X(20) VALUE 'UTILISATEUR-LOGIC'.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-KEY        PIC 9(9).
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-FIELD      PIC X(20).
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-OLD-VALUE  PIC -(10)9.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-NEW-VALUE  PIC -(10)9.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-TIMESTAMP  PIC X(14).
        01  UTILISATEUR.
            05 USER-ID             PIC 9(9).
            05 USER-NOM            PIC X(50).
@@ -20,6 +39,7 @@
            05 USER-ROLE           PIC X(15).
            05 USER-ID-ANTENNE     PIC 9(9).
            05 USER-LAST-LOGIN     PIC S9(11).
+           05 USER-PASS-CHANGED   PIC 9(8).
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            DISPLAY '=========================================='
@@ -28,8 +48,12 @@
            INITIALIZE WS-COUNT-TOTAL
            INITIALIZE WS-COUNT-ERROR
            MOVE 'N' TO END-OF-FILE
+           OPEN EXTEND ANOMALIE-AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT ANOMALIE-AUDIT-FILE
+           END-IF
            MOVE 'READ' TO OPERATION
-           CALL 'UTILISATEUR-DAL-DB' USING OPERATION END-OF-FILE 
+           CALL 'UTILISATEUR-DAL-DB' USING OPERATION END-OF-FILE
            UTILISATEUR
            PERFORM UNTIL END-OF-FILE = 'Y'
               ADD 1 TO WS-COUNT-TOTAL
@@ -43,18 +67,31 @@
               UTILISATEUR
            END-PERFORM
            MOVE 'END ' TO OPERATION
-           CALL 'UTILISATEUR-DAL-DB' USING OPERATION END-OF-FILE 
+           CALL 'UTILISATEUR-DAL-DB' USING OPERATION END-OF-FILE
            UTILISATEUR
+           CLOSE ANOMALIE-AUDIT-FILE
            DISPLAY '=========================================='
            DISPLAY 'FIN TRAITEMENT BATCH UTILISATEURS'
            DISPLAY 'Nombre utilisateurs traites: ' WS-COUNT-TOTAL
            DISPLAY 'Utilisateurs en erreur: ' WS-COUNT-ERROR
            DISPLAY '=========================================='
-           STOP RUN
+           MOVE WS-COUNT-ERROR TO RETURN-CODE
+           GOBACK
        .
        CALCULATE-LOGIN.
            IF USER-LAST-LOGIN OF UTILISATEUR < ZERO
+              MOVE USER-ID OF UTILISATEUR TO WS-AUDIT-KEY
+              MOVE 'USER-LAST-LOGIN' TO WS-AUDIT-FIELD
+              MOVE USER-LAST-LOGIN OF UTILISATEUR TO WS-AUDIT-OLD-VALUE
+              DISPLAY 'ANOMALIE: Derniere connexion invalide'
               MOVE ZERO TO USER-LAST-LOGIN OF UTILISATEUR
+              MOVE USER-LAST-LOGIN OF UTILISATEUR TO WS-AUDIT-NEW-VALUE
               ADD 1 TO WS-COUNT-ERROR
+              PERFORM WRITE-ANOMALIE-AUDIT
            END-IF
-       .
\ No newline at end of file
+       .
+       WRITE-ANOMALIE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-LINE TO ANOMALIE-AUDIT-RECORD
+           WRITE ANOMALIE-AUDIT-RECORD
+       .
