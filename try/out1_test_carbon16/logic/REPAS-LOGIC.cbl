@@ -4,17 +4,67 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. GnuCOBOL.
        OBJECT-COMPUTER. GnuCOBOL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANOMALIE-AUDIT-FILE ASSIGN TO "ANOMALIE-AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ANOMALIE-AUDIT-FILE.
+       01  ANOMALIE-AUDIT-RECORD  PIC X(150).
        WORKING-STORAGE SECTION.
        01  END-OF-FILE            PIC X.
        77  OPERATION              PIC X(4).
        77  WS-COUNT-TOTAL         PIC 9(6).
        77  WS-COUNT-ERROR         PIC 9(6).
+       77  WS-AUDIT-STATUS        PIC X(2) VALUE '00'.
+       01  WS-AUDIT-LINE.
+           05 WS-AUDIT-PROGRAM    PIC X(20) VALUE 'REPAS-LOGIC'.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-KEY        PIC 9(9).
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-FIELD      PIC X(20).
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-OLD-VALUE  PIC -(4)9.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-NEW-VALUE  PIC -(4)9.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-TIMESTAMP  PIC X(14).
        01  REPAS.
            05 REPAS-ID            PIC 9(9).
            05 REPAS-ID-ACTIVITE   PIC 9(9).
            05 REPAS-TYPE          PIC 9(2).
            05 REPAS-NBREPAS       PIC S9(5).
+       01  WS-REPAS-FACTOR-LIB.
+           05 PIC 9V99            VALUE 0.50.
+           05 PIC 9V99            VALUE 2.50.
+           05 PIC 9V99            VALUE 2.00.
+           05 PIC 9V99            VALUE 0.30.
+           05 PIC 9V99            VALUE 1.00.
+       01  WS-REPAS-FACTOR-TAB REDEFINES WS-REPAS-FACTOR-LIB.
+           05 WS-REPAS-FACTOR     OCCURS 5 TIMES PIC 9V99.
+       77  WS-REPAS-CONTRIB       PIC S9(7)V9(4).
+       01  WS-ACTIVITE-REF.
+           05 AREF-ID             PIC 9(9).
+           05 AREF-NOM            PIC X(50).
+           05 AREF-TYPE           PIC X(20).
+           05 AREF-IDANTENNE      PIC 9(9).
+           05 AREF-ANIMATEUR      PIC 9(9).
+           05 AREF-NBPART         PIC 9(9).
+           05 AREF-TRANSPORT      PIC 9(2).
+           05 AREF-LIEU           PIC X(100).
+           05 AREF-DISTANCE       PIC 9(10).
+           05 AREF-HEBERG         PIC 9(1).
+           05 AREF-REPAS          PIC 9(1).
+           05 AREF-EMPREINTE      PIC S9(9)V9(4).
+           05 AREF-ANTENNE-NOM    PIC X(50).
+           05 AREF-ANTENNE-REGION PIC X(50).
+           05 AREF-USER-NOM       PIC X(50).
+           05 AREF-USER-MAIL      PIC X(80).
+           05 AREF-DATE           PIC 9(8).
+           05 AREF-VERSION        PIC 9(9).
+       77  WS-AREF-EOF            PIC X.
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            DISPLAY '=========================================='
@@ -23,6 +73,10 @@
            INITIALIZE WS-COUNT-TOTAL
            INITIALIZE WS-COUNT-ERROR
            MOVE 'N' TO END-OF-FILE
+           OPEN EXTEND ANOMALIE-AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT ANOMALIE-AUDIT-FILE
+           END-IF
            MOVE 'READ' TO OPERATION
            CALL 'REPAS-DAL-DB' USING OPERATION END-OF-FILE REPAS
            END-CALL
@@ -32,6 +86,7 @@
                MOVE 'SAVE' TO OPERATION
                CALL 'REPAS-DAL-DB' USING OPERATION END-OF-FILE REPAS
                END-CALL
+               PERFORM APPLY-EMPREINTE-REPAS
                CALL 'REPAS-BUSINESS' USING REPAS
                END-CALL
                MOVE 'READ' TO OPERATION
@@ -41,17 +96,54 @@
            MOVE 'END ' TO OPERATION
            CALL 'REPAS-DAL-DB' USING OPERATION END-OF-FILE REPAS
            END-CALL
+           MOVE 'END ' TO OPERATION
+           MOVE 'N' TO WS-AREF-EOF
+           CALL 'ACTIVITE-DAL-DB' USING OPERATION WS-AREF-EOF
+               WS-ACTIVITE-REF
+           END-CALL
+           CLOSE ANOMALIE-AUDIT-FILE
            DISPLAY '=========================================='
            DISPLAY 'FIN TRAITEMENT BATCH REPAS'
            DISPLAY 'Nombre repas traites: ' WS-COUNT-TOTAL
            DISPLAY 'Repas en erreur: ' WS-COUNT-ERROR
            DISPLAY '=========================================='
-           STOP RUN
+           MOVE WS-COUNT-ERROR TO RETURN-CODE
+           GOBACK
        .
        CALCULATE-REPAS.
            IF REPAS-NBREPAS OF REPAS < ZERO
+               MOVE REPAS-ID OF REPAS TO WS-AUDIT-KEY
+               MOVE 'REPAS-NBREPAS' TO WS-AUDIT-FIELD
+               MOVE REPAS-NBREPAS OF REPAS TO WS-AUDIT-OLD-VALUE
                DISPLAY 'ANOMALIE: Nombre repas invalide'
                MOVE ZERO TO REPAS-NBREPAS OF REPAS
+               MOVE REPAS-NBREPAS OF REPAS TO WS-AUDIT-NEW-VALUE
+               ADD 1 TO WS-COUNT-ERROR
+               PERFORM WRITE-ANOMALIE-AUDIT
+           END-IF
+
+           IF REPAS-TYPE OF REPAS < 1 OR REPAS-TYPE OF REPAS > 5
+               DISPLAY 'ANOMALIE: Type de repas inconnu'
+               MOVE 5 TO REPAS-TYPE OF REPAS
                ADD 1 TO WS-COUNT-ERROR
            END-IF
-       .
\ No newline at end of file
+
+           COMPUTE WS-REPAS-CONTRIB =
+               REPAS-NBREPAS OF REPAS *
+               WS-REPAS-FACTOR(REPAS-TYPE OF REPAS)
+       .
+       APPLY-EMPREINTE-REPAS.
+           INITIALIZE WS-ACTIVITE-REF
+           MOVE REPAS-ID-ACTIVITE OF REPAS TO AREF-ID
+           MOVE WS-REPAS-CONTRIB TO AREF-EMPREINTE
+           MOVE 'ADDE' TO OPERATION
+           MOVE 'N' TO WS-AREF-EOF
+           CALL 'ACTIVITE-DAL-DB' USING OPERATION WS-AREF-EOF
+               WS-ACTIVITE-REF
+           END-CALL
+       .
+       WRITE-ANOMALIE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-LINE TO ANOMALIE-AUDIT-RECORD
+           WRITE ANOMALIE-AUDIT-RECORD
+       .
