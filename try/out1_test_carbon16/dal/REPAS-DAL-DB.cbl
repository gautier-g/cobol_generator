@@ -15,8 +15,11 @@
        01  WS-DB-NAME             PIC X(64).
        01  WS-DB-USER             PIC X(64).
        01  WS-DB-PASSWORD         PIC X(64).
-       
-       
+       01  WS-CONNECT-RETRY-COUNT PIC 9(2) VALUE 0.
+       01  WS-CONNECT-MAX-RETRY   PIC 9(2) VALUE 3.
+       01  WS-CONNECT-BACKOFF-SEC PIC 9(4) VALUE 0.
+
+
        LINKAGE SECTION.
        01 LK-OPERATION            PIC X(4).
        01 LK-END-OF-FILE          PIC X.
@@ -48,18 +51,37 @@
                ACCEPT WS-DB-USER FROM ENVIRONMENT 'PGUSER'
                ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT 'PGPASSWORD'
                ACCEPT WS-DB-NAME FROM ENVIRONMENT 'PGDATABASE'
-               EXEC SQL
-                   CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
-                   USING :WS-DB-NAME
-               END-EXEC
-               IF SQLCODE < ZERO
-                   DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
-                   DISPLAY 'SQLSTATE=' SQLSTATE
-                   DISPLAY 'SQLERRMC=' SQLERRMC
+               MOVE 0 TO WS-CONNECT-RETRY-COUNT
+               MOVE 1 TO WS-CONNECT-BACKOFF-SEC
+               PERFORM UNTIL WS-CONNECTED-FLAG = 'Y'
+                       OR WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                   EXEC SQL
+                       CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                       USING :WS-DB-NAME
+                   END-EXEC
+                   IF SQLCODE < ZERO
+                       ADD 1 TO WS-CONNECT-RETRY-COUNT
+                       IF WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                           DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+                           DISPLAY 'SQLSTATE=' SQLSTATE
+                           DISPLAY 'SQLERRMC=' SQLERRMC
+                       ELSE
+                           DISPLAY 'ERREUR CONNECT (tentative '
+                               WS-CONNECT-RETRY-COUNT '): SQLCODE='
+                               SQLCODE ' - NOUVELLE TENTATIVE DANS '
+                               WS-CONNECT-BACKOFF-SEC ' S'
+                           CALL 'C$SLEEP' USING WS-CONNECT-BACKOFF-SEC
+                           COMPUTE WS-CONNECT-BACKOFF-SEC =
+                               WS-CONNECT-BACKOFF-SEC * 2
+                       END-IF
+                   ELSE
+                       DISPLAY 'Connexion DB reussie'
+                       MOVE 'Y' TO WS-CONNECTED-FLAG
+                   END-IF
+               END-PERFORM
+               IF WS-CONNECTED-FLAG NOT = 'Y'
+                   MOVE 'Y' TO LK-END-OF-FILE
                    GOBACK
-               ELSE
-                   DISPLAY 'Connexion DB reussie'
-                   MOVE 'Y' TO WS-CONNECTED-FLAG
                END-IF
            END-IF
            .
@@ -72,6 +94,8 @@
                    SELECT REPAS_ID, REPAS_ID_ACTIVITE, REPAS_TYPE,
                           REPAS_NBREPAS
                    FROM REPAS
+                   WHERE REPAS_PROCESSED IS NULL
+                      OR REPAS_PROCESSED = 'N'
                    ORDER BY REPAS_ID
                END-EXEC
                EXEC SQL OPEN C_REP END-EXEC
@@ -119,7 +143,8 @@
                UPDATE REPAS
                SET REPAS_ID_ACTIVITE = :WS-REPAS-ID-ACTIVITE,
                    REPAS_TYPE = :WS-REPAS-TYPE,
-                   REPAS_NBREPAS = :WS-REPAS-NBREPAS
+                   REPAS_NBREPAS = :WS-REPAS-NBREPAS,
+                   REPAS_PROCESSED = 'Y'
                WHERE REPAS_ID = :WS-REPAS-ID
            END-EXEC
        
