@@ -16,6 +16,9 @@
        01  WS-DB-NAME             PIC X(64).
        01  WS-DB-USER             PIC X(64).
        01  WS-DB-PASSWORD         PIC X(64).
+       01  WS-CONNECT-RETRY-COUNT PIC 9(2) VALUE 0.
+       01  WS-CONNECT-MAX-RETRY   PIC 9(2) VALUE 3.
+       01  WS-CONNECT-BACKOFF-SEC PIC 9(4) VALUE 0.
        LINKAGE SECTION.
        01 LK-OPERATION PIC X(4).
        01 LK-END-OF-FILE PIC X.
@@ -49,18 +52,36 @@
                CONTINUE
            ELSE
                PERFORM DAL-SET-ENV
-               EXEC SQL
-                   CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
-                       USING :WS-DB-NAME
-               END-EXEC
-               IF SQLCODE < 0
-                   DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
-                   DISPLAY 'SQLSTATE=' SQLSTATE
-                   DISPLAY 'SQLERRMC=' SQLERRMC
+               MOVE 0 TO WS-CONNECT-RETRY-COUNT
+               MOVE 1 TO WS-CONNECT-BACKOFF-SEC
+               PERFORM UNTIL WS-CONNECTED-FLAG = 'Y'
+                       OR WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                   EXEC SQL
+                       CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                           USING :WS-DB-NAME
+                   END-EXEC
+                   IF SQLCODE < 0
+                       ADD 1 TO WS-CONNECT-RETRY-COUNT
+                       IF WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                           DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+                           DISPLAY 'SQLSTATE=' SQLSTATE
+                           DISPLAY 'SQLERRMC=' SQLERRMC
+                       ELSE
+                           DISPLAY 'ERREUR CONNECT (tentative '
+                               WS-CONNECT-RETRY-COUNT '): SQLCODE='
+                               SQLCODE ' - NOUVELLE TENTATIVE DANS '
+                               WS-CONNECT-BACKOFF-SEC ' S'
+                           CALL 'C$SLEEP' USING WS-CONNECT-BACKOFF-SEC
+                           COMPUTE WS-CONNECT-BACKOFF-SEC =
+                               WS-CONNECT-BACKOFF-SEC * 2
+                       END-IF
+                   ELSE
+                       DISPLAY 'Connexion DB reussie'
+                       MOVE 'Y' TO WS-CONNECTED-FLAG
+                   END-IF
+               END-PERFORM
+               IF WS-CONNECTED-FLAG NOT = 'Y'
                    STOP RUN
-               ELSE
-                   DISPLAY 'Connexion DB reussie'
-                   MOVE 'Y' TO WS-CONNECTED-FLAG
                END-IF
            END-IF.
        
@@ -72,6 +93,8 @@
                    SELECT HEBERGEMENT_ID, HEBERGEMENT_ID_ACTIVITE,
                           HEBERGEMENT_TYPE, HEBERGEMENT_NBNUIT
                    FROM HEBERGEMENT
+                   WHERE HEBERGEMENT_PROCESSED IS NULL
+                      OR HEBERGEMENT_PROCESSED = 'N'
                    ORDER BY HEBERGEMENT_ID
                END-EXEC
                EXEC SQL
@@ -121,7 +144,8 @@
                UPDATE HEBERGEMENT
                SET HEBERGEMENT_ID_ACTIVITE = :WS-HEBERG-ID-ACTIVITE,
                    HEBERGEMENT_TYPE = :WS-HEBERGEMENT-TYPE,
-                   HEBERGEMENT_NBNUIT = :WS-HEBERGEMENT-NBNUIT
+                   HEBERGEMENT_NBNUIT = :WS-HEBERGEMENT-NBNUIT,
+                   HEBERGEMENT_PROCESSED = 'Y'
                WHERE HEBERGEMENT_ID = :WS-HEBERGEMENT-ID
            END-EXEC
            IF SQLCODE NOT EQUAL ZERO
