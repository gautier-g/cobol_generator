@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTICIPATION-BUSINESS.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-PARTICIPATION.
+           05 LK-PARTICIPATION-ID-ACTIVITE     PIC 9(9).
+           05 LK-PARTICIPATION-ID-USER         PIC 9(9).
+           05 LK-PARTICIPATION-MODE-TRANSPORT  PIC S9(2).
+
+       PROCEDURE DIVISION USING LK-PARTICIPATION.
+       DISPLAY-PARTICIPATION.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'ACTIVITE  : ' LK-PARTICIPATION-ID-ACTIVITE
+           DISPLAY 'UTILISATEUR : ' LK-PARTICIPATION-ID-USER
+           EVALUATE LK-PARTICIPATION-MODE-TRANSPORT
+               WHEN 1 DISPLAY 'TRANSPORT : Voiture'
+               WHEN 2 DISPLAY 'TRANSPORT : Train'
+               WHEN 3 DISPLAY 'TRANSPORT : Bus'
+               WHEN 4 DISPLAY 'TRANSPORT : Avion'
+               WHEN 5 DISPLAY 'TRANSPORT : Covoiturage'
+               WHEN OTHER DISPLAY 'TRANSPORT : Inconnu'
+           END-EVALUATE
+           DISPLAY '----------------------------------------'
+           GOBACK
+       .
