@@ -9,13 +9,17 @@
            05 LK-ANTENNE-ID PIC 9(9).
            05 LK-ANTENNE-NOM PIC X(50).
            05 LK-ANTENNE-REGION PIC X(50).
-       
+           05 LK-ANTENNE-NB-USERS PIC 9(9).
+           05 LK-ANTENNE-NB-ACTIVITES PIC 9(9).
+
        PROCEDURE DIVISION USING LK-ANTENNE.
        DISPLAY-ANTENNE.
            DISPLAY '----------------------------------------'
            DISPLAY 'ANTENNE   : ' LK-ANTENNE-NOM
            DISPLAY 'ID        : ' LK-ANTENNE-ID
            DISPLAY 'REGION    : ' LK-ANTENNE-REGION
+           DISPLAY 'MEMBRES   : ' LK-ANTENNE-NB-USERS
+           DISPLAY 'ACTIVITES : ' LK-ANTENNE-NB-ACTIVITES
            DISPLAY '----------------------------------------'
            GOBACK
        .
\ No newline at end of file
