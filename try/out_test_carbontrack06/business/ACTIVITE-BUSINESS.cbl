@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTIVITE-BUSINESS.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EMPREINTE-DISPLAY   PIC -(9)9.9999.
+       LINKAGE SECTION.
+       01 LK-ACTIVITE.
+           05 LK-ACTIVITE-ID PIC 9(9).
+           05 LK-ACTIVITE-NOM PIC X(50).
+           05 LK-ACTIVITE-TYPE PIC X(20).
+           05 LK-ACTIVITE-IDANTENNE PIC 9(9).
+           05 LK-ACTIVITE-ANIMATEUR PIC 9(9).
+           05 LK-ACTIVITE-NBPART PIC 9(9).
+           05 LK-ACTIVITE-TRANSPORT PIC 9(2).
+           05 LK-ACTIVITE-LIEU PIC X(100).
+           05 LK-ACTIVITE-DISTANCE PIC 9(10).
+           05 LK-ACTIVITE-HEBERG PIC 9(1).
+           05 LK-ACTIVITE-REPAS PIC 9(1).
+           05 LK-ACTIVITE-EMPREINTE PIC S9(9)V9(4).
+           05 LK-ANTENNE-NOM PIC X(50).
+           05 LK-ANTENNE-REGION PIC X(50).
+           05 LK-USER-NOM PIC X(50).
+           05 LK-USER-MAIL PIC X(80).
+           05 LK-ACTIVITE-DATE PIC 9(8).
+           05 LK-ACTIVITE-VERSION PIC 9(9).
+
+       PROCEDURE DIVISION USING LK-ACTIVITE.
+       DISPLAY-ACTIVITE.
+           MOVE LK-ACTIVITE-EMPREINTE TO WS-EMPREINTE-DISPLAY
+           DISPLAY '----------------------------------------'
+           DISPLAY 'ACTIVITE    : ' LK-ACTIVITE-NOM
+           DISPLAY 'ID          : ' LK-ACTIVITE-ID
+           DISPLAY 'DATE        : ' LK-ACTIVITE-DATE
+           DISPLAY 'ANTENNE     : ' LK-ANTENNE-NOM
+           DISPLAY 'ANIMATEUR   : ' LK-USER-MAIL
+           DISPLAY 'EMPREINTE   : ' WS-EMPREINTE-DISPLAY
+           DISPLAY '----------------------------------------'
+           GOBACK
+       .
