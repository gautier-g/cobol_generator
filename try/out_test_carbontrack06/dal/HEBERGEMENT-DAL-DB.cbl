@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HEBERGEMENT-DAL-DB.
+       PROGRAM-ID. HEBERGEMENT-DAL-DB06.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -38,6 +38,9 @@
        01  WS-PGPASSWORD-VALUE    PIC X(64) VALUE 'CARBONPWD'.
        01  WS-PGDATABASE-NAME     PIC X(10) VALUE 'PGDATABASE'.
        01  WS-PGDATABASE-VALUE    PIC X(64) VALUE 'carbontrackdb'.
+       01  WS-CONNECT-RETRY-COUNT PIC 9(2) VALUE 0.
+       01  WS-CONNECT-MAX-RETRY   PIC 9(2) VALUE 3.
+       01  WS-CONNECT-BACKOFF-SEC PIC 9(4) VALUE 0.
        LINKAGE SECTION.
        01 LK-OPERATION PIC X(4).
        01 LK-END-OF-FILE PIC X.
@@ -84,25 +87,41 @@
        DAL-CONNECT.
            IF NOT WS-CONNECTED
                PERFORM DAL-SET-ENV
-               CALL "OCESQLStartSQL" END-CALL
-               CALL "OCESQLConnect" USING
-                   BY REFERENCE SQLCA
-                   BY REFERENCE WS-DB-USER
-                   BY VALUE WS-DB-USER-LEN
-                   BY REFERENCE WS-DB-PASSWORD
-                   BY VALUE WS-DB-PASSWORD-LEN
-                   BY REFERENCE WS-DB-NAME
-                   BY VALUE WS-DB-NAME-LEN
-               END-CALL
-               CALL "OCESQLEndSQL" END-CALL
-               IF SQLCODE = 0
-                   SET WS-CONNECTED TO TRUE
-                   DISPLAY 'carbontrackdb'
-               ELSE
-                   DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
-                   DISPLAY 'SQLSTATE=' SQLSTATE
-                   DISPLAY 'SQLERRMC=' SQLERRMC
-               END-IF
+               MOVE 0 TO WS-CONNECT-RETRY-COUNT
+               MOVE 1 TO WS-CONNECT-BACKOFF-SEC
+               PERFORM UNTIL WS-CONNECTED
+                       OR WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                   CALL "OCESQLStartSQL" END-CALL
+                   CALL "OCESQLConnect" USING
+                       BY REFERENCE SQLCA
+                       BY REFERENCE WS-DB-USER
+                       BY VALUE WS-DB-USER-LEN
+                       BY REFERENCE WS-DB-PASSWORD
+                       BY VALUE WS-DB-PASSWORD-LEN
+                       BY REFERENCE WS-DB-NAME
+                       BY VALUE WS-DB-NAME-LEN
+                   END-CALL
+                   CALL "OCESQLEndSQL" END-CALL
+                   IF SQLCODE = 0
+                       SET WS-CONNECTED TO TRUE
+                       DISPLAY 'carbontrackdb'
+                   ELSE
+                       ADD 1 TO WS-CONNECT-RETRY-COUNT
+                       IF WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                           DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+                           DISPLAY 'SQLSTATE=' SQLSTATE
+                           DISPLAY 'SQLERRMC=' SQLERRMC
+                       ELSE
+                           DISPLAY 'ERREUR CONNECT (tentative '
+                               WS-CONNECT-RETRY-COUNT '): SQLCODE='
+                               SQLCODE ' - NOUVELLE TENTATIVE DANS '
+                               WS-CONNECT-BACKOFF-SEC ' S'
+                           CALL 'C$SLEEP' USING WS-CONNECT-BACKOFF-SEC
+                           COMPUTE WS-CONNECT-BACKOFF-SEC =
+                               WS-CONNECT-BACKOFF-SEC * 2
+                       END-IF
+                   END-IF
+               END-PERFORM
            END-IF.
        
        DAL-READ.
