@@ -19,6 +19,8 @@
        01  WS-USER-ROLE           PIC X(15).
        01  WS-USER-ID-ANTENNE     PIC 9(9).
        01  WS-USER-LAST-LOGIN     PIC S9(11).
+       01  WS-USER-PASS-CHANGED   PIC 9(8).
+       01  WS-PART-COUNT          PIC 9(9).
        01  WS-DB-NAME.
            05  WS-DB-NAME-TEXT     PIC X(13) VALUE 'carbontrackdb'.
            05  WS-DB-NAME-TERM     PIC X VALUE X'00'.
@@ -41,6 +43,9 @@
        01  WS-PGPASSWORD-VALUE    PIC X(64) VALUE 'CARBONPWD'.
        01  WS-PGDATABASE-NAME     PIC X(10) VALUE 'PGDATABASE'.
        01  WS-PGDATABASE-VALUE    PIC X(64) VALUE 'carbontrackdb'.
+       01  WS-CONNECT-RETRY-COUNT PIC 9(2) VALUE 0.
+       01  WS-CONNECT-MAX-RETRY   PIC 9(2) VALUE 3.
+       01  WS-CONNECT-BACKOFF-SEC PIC 9(4) VALUE 0.
        LINKAGE SECTION.
        01 LK-OPERATION PIC X(4).
        01 LK-END-OF-FILE PIC X.
@@ -52,6 +57,7 @@
            05 LK-USER-ROLE PIC X(15).
            05 LK-USER-ID-ANTENNE PIC 9(9).
            05 LK-USER-LAST-LOGIN PIC S9(11).
+           05 LK-USER-PASS-CHANGED PIC 9(8).
        PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE 
            LK-UTILISATEUR.
        MAIN-ENTRY.
@@ -67,6 +73,10 @@
                    PERFORM DAL-READ
                WHEN 'SAVE'
                    PERFORM DAL-SAVE
+               WHEN 'DELE'
+                   PERFORM DAL-DELETE
+               WHEN 'ANON'
+                   PERFORM DAL-ANONYMIZE
                WHEN 'END '
                    PERFORM DAL-END
                WHEN OTHER
@@ -89,25 +99,41 @@
        
        DAL-CONNECT.
            PERFORM DAL-SET-ENV
-           CALL "OCESQLStartSQL" END-CALL
-           CALL "OCESQLConnect" USING
-               BY REFERENCE SQLCA
-               BY REFERENCE WS-DB-USER
-               BY VALUE WS-DB-USER-LEN
-               BY REFERENCE WS-DB-PASSWORD
-               BY VALUE WS-DB-PASSWORD-LEN
-               BY REFERENCE WS-DB-NAME
-               BY VALUE WS-DB-NAME-LEN
-           END-CALL
-           CALL "OCESQLEndSQL" END-CALL
-           IF SQLCODE = 0
-               MOVE 'Y' TO WS-CONNECTED-FLAG
-               DISPLAY 'carbontrackdb'
-           ELSE
-               DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
-               DISPLAY 'SQLSTATE=' SQLSTATE
-               DISPLAY 'SQLERRMC=' SQLERRMC
-           END-IF
+           MOVE 0 TO WS-CONNECT-RETRY-COUNT
+           MOVE 1 TO WS-CONNECT-BACKOFF-SEC
+           PERFORM UNTIL WS-CONNECTED
+                   OR WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+               CALL "OCESQLStartSQL" END-CALL
+               CALL "OCESQLConnect" USING
+                   BY REFERENCE SQLCA
+                   BY REFERENCE WS-DB-USER
+                   BY VALUE WS-DB-USER-LEN
+                   BY REFERENCE WS-DB-PASSWORD
+                   BY VALUE WS-DB-PASSWORD-LEN
+                   BY REFERENCE WS-DB-NAME
+                   BY VALUE WS-DB-NAME-LEN
+               END-CALL
+               CALL "OCESQLEndSQL" END-CALL
+               IF SQLCODE = 0
+                   MOVE 'Y' TO WS-CONNECTED-FLAG
+                   DISPLAY 'carbontrackdb'
+               ELSE
+                   ADD 1 TO WS-CONNECT-RETRY-COUNT
+                   IF WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                       DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+                       DISPLAY 'SQLSTATE=' SQLSTATE
+                       DISPLAY 'SQLERRMC=' SQLERRMC
+                   ELSE
+                       DISPLAY 'ERREUR CONNECT (tentative '
+                           WS-CONNECT-RETRY-COUNT '): SQLCODE='
+                           SQLCODE ' - NOUVELLE TENTATIVE DANS '
+                           WS-CONNECT-BACKOFF-SEC ' S'
+                       CALL 'C$SLEEP' USING WS-CONNECT-BACKOFF-SEC
+                       COMPUTE WS-CONNECT-BACKOFF-SEC =
+                           WS-CONNECT-BACKOFF-SEC * 2
+                   END-IF
+               END-IF
+           END-PERFORM
            EXIT PARAGRAPH.
        
        DAL-READ.
@@ -116,9 +142,10 @@
            END-IF
            IF NOT WS-CURSOR-OPEN
                EXEC SQL DECLARE C_USER CURSOR FOR
-                   SELECT USER_ID, USER_NOM, USER_MAIL, USER_PASS, 
+                   SELECT USER_ID, USER_NOM, USER_MAIL, USER_PASS,
                    USER_ROLE,
-                          USER_ID_ANTENNE, USER_LAST_LOGIN
+                          USER_ID_ANTENNE, USER_LAST_LOGIN,
+                          USER_PASS_CHANGED
                    FROM UTILISATEUR
                    ORDER BY USER_ID
                END-EXEC
@@ -138,7 +165,8 @@
                :WS-USER-PASS,
                :WS-USER-ROLE,
                :WS-USER-ID-ANTENNE,
-               :WS-USER-LAST-LOGIN
+               :WS-USER-LAST-LOGIN,
+               :WS-USER-PASS-CHANGED
            END-EXEC
            EVALUATE SQLCODE
                WHEN ZERO
@@ -151,6 +179,8 @@
                    LK-UTILISATEUR
                    MOVE WS-USER-LAST-LOGIN TO LK-USER-LAST-LOGIN OF
                    LK-UTILISATEUR
+                   MOVE WS-USER-PASS-CHANGED TO LK-USER-PASS-CHANGED OF
+                   LK-UTILISATEUR
                    MOVE 'N' TO LK-END-OF-FILE
                WHEN 100
                    MOVE 'Y' TO LK-END-OF-FILE
@@ -180,6 +210,61 @@
            END-EVALUATE
            EXIT PARAGRAPH.
        
+       DAL-DELETE.
+           MOVE LK-USER-ID OF LK-UTILISATEUR TO WS-USER-ID
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-PART-COUNT
+               FROM PARTICIPATION
+               WHERE PARTICIPATION_ID_USER = :WS-USER-ID
+           END-EXEC
+           IF WS-PART-COUNT > ZERO
+               DISPLAY 'ERREUR DELETE: utilisateur referencee dans '
+                   'PARTICIPATION'
+               MOVE 'Y' TO LK-END-OF-FILE
+               EXIT PARAGRAPH
+           END-IF
+           EXEC SQL
+               DELETE FROM UTILISATEUR
+               WHERE USER_ID = :WS-USER-ID
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERREUR DELETE: SQLCODE=' SQLCODE
+                   DISPLAY 'SQLSTATE=' SQLSTATE
+                   DISPLAY 'SQLERRMC=' SQLERRMC
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE 'Y' TO LK-END-OF-FILE
+           END-EVALUATE
+           EXIT PARAGRAPH.
+
+       DAL-ANONYMIZE.
+           MOVE LK-USER-ID OF LK-UTILISATEUR TO WS-USER-ID
+           MOVE 'UTILISATEUR ANONYMISE' TO WS-USER-NOM
+           MOVE 'anonymise@invalid.local' TO WS-USER-MAIL
+           MOVE SPACES TO WS-USER-PASS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-USER-PASS-CHANGED
+           EXEC SQL
+               UPDATE UTILISATEUR
+               SET USER_NOM = :WS-USER-NOM,
+                   USER_MAIL = :WS-USER-MAIL,
+                   USER_PASS = :WS-USER-PASS,
+                   USER_PASS_CHANGED = :WS-USER-PASS-CHANGED
+               WHERE USER_ID = :WS-USER-ID
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERREUR ANONYMISATION: SQLCODE=' SQLCODE
+                   DISPLAY 'SQLSTATE=' SQLSTATE
+                   DISPLAY 'SQLERRMC=' SQLERRMC
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE 'Y' TO LK-END-OF-FILE
+           END-EVALUATE
+           EXIT PARAGRAPH.
+
        DAL-END.
            IF WS-CURSOR-OPEN
                EXEC SQL CLOSE C_USER END-EXEC
