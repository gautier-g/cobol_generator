@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ABORT-FLAG          PIC X VALUE 'N'.
+       01  WS-FAILED-STEP         PIC X(20) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'DEBUT CHAINE BATCH NOCTURNE CARBONE'
+           DISPLAY '=========================================='
+           PERFORM STEP-UTILISATEUR
+           IF WS-ABORT-FLAG = 'N'
+               PERFORM STEP-ACTIVITE
+           END-IF
+           IF WS-ABORT-FLAG = 'N'
+               PERFORM STEP-PARTICIPATION
+           END-IF
+           IF WS-ABORT-FLAG = 'N'
+               PERFORM STEP-REPAS
+           END-IF
+           IF WS-ABORT-FLAG = 'N'
+               PERFORM STEP-HEBERGEMENT
+           END-IF
+           DISPLAY '=========================================='
+           IF WS-ABORT-FLAG = 'Y'
+               DISPLAY 'CHAINE BATCH INTERROMPUE A L''ETAPE: '
+                   WS-FAILED-STEP
+               DISPLAY '=========================================='
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY 'FIN CHAINE BATCH NOCTURNE CARBONE: SUCCES'
+               DISPLAY '=========================================='
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       STEP-UTILISATEUR.
+           CALL 'UTILISATEUR-LOGIC'
+           IF RETURN-CODE < ZERO
+               MOVE 'UTILISATEUR-LOGIC' TO WS-FAILED-STEP
+               MOVE 'Y' TO WS-ABORT-FLAG
+           END-IF.
+
+       STEP-ACTIVITE.
+           CALL 'ACTIVITE-LOGIC'
+           IF RETURN-CODE < ZERO
+               MOVE 'ACTIVITE-LOGIC' TO WS-FAILED-STEP
+               MOVE 'Y' TO WS-ABORT-FLAG
+           END-IF.
+
+       STEP-PARTICIPATION.
+           CALL 'PARTICIPATION-LOGIC'
+           IF RETURN-CODE < ZERO
+               MOVE 'PARTICIPATION-LOGIC' TO WS-FAILED-STEP
+               MOVE 'Y' TO WS-ABORT-FLAG
+           END-IF.
+
+       STEP-REPAS.
+           CALL 'REPAS-LOGIC'
+           IF RETURN-CODE < ZERO
+               MOVE 'REPAS-LOGIC' TO WS-FAILED-STEP
+               MOVE 'Y' TO WS-ABORT-FLAG
+           END-IF.
+
+       STEP-HEBERGEMENT.
+           CALL 'HEBERGEMENT-LOGIC'
+           IF RETURN-CODE < ZERO
+               MOVE 'HEBERGEMENT-LOGIC' TO WS-FAILED-STEP
+               MOVE 'Y' TO WS-ABORT-FLAG
+           END-IF.
