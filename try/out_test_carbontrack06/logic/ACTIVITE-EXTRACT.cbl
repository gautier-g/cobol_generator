@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTIVITE-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "ACTIVITE-EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD             PIC X(300).
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE                PIC X VALUE 'N'.
+           88  EOF-REACHED            VALUE 'Y'.
+       77  OPERATION                  PIC X(4).
+       77  WS-EXTRACT-STATUS          PIC X(2) VALUE '00'.
+       77  WS-COUNT-TOTAL             PIC 9(6) VALUE 0.
+       01  ACTIVITE.
+           05 ACTIVITE-ID         PIC 9(9).
+           05 ACTIVITE-NOM        PIC X(50).
+           05 ACTIVITE-TYPE       PIC X(20).
+           05 ACTIVITE-IDANTENNE  PIC 9(9).
+           05 ACTIVITE-ANIMATEUR  PIC 9(9).
+           05 ACTIVITE-NBPART     PIC 9(9).
+           05 ACTIVITE-TRANSPORT  PIC 9(2).
+           05 ACTIVITE-LIEU       PIC X(100).
+           05 ACTIVITE-DISTANCE   PIC 9(10).
+           05 ACTIVITE-HEBERG     PIC 9(1).
+           05 ACTIVITE-REPAS      PIC 9(1).
+           05 ACTIVITE-EMPREINTE  PIC S9(9)V9(4).
+           05 ANTENNE-NOM         PIC X(50).
+           05 ANTENNE-REGION      PIC X(50).
+           05 USER-NOM            PIC X(50).
+           05 USER-MAIL           PIC X(80).
+           05 ACTIVITE-DATE       PIC 9(8).
+           05 ACTIVITE-VERSION    PIC 9(9).
+       01  WS-EXTRACT-LINE.
+           05 WS-EXT-ID            PIC 9(9).
+           05 FILLER                PIC X VALUE ';'.
+           05 WS-EXT-NOM            PIC X(50).
+           05 FILLER                PIC X VALUE ';'.
+           05 WS-EXT-IDANTENNE      PIC 9(9).
+           05 FILLER                PIC X VALUE ';'.
+           05 WS-EXT-ANTENNE-REGION PIC X(50).
+           05 FILLER                PIC X VALUE ';'.
+           05 WS-EXT-EMPREINTE      PIC -(9)9.9999.
+           05 FILLER                PIC X VALUE ';'.
+           05 WS-EXT-DATE           PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'DEBUT EXTRACTION NOCTURNE ACTIVITES CARBONE'
+           DISPLAY '=========================================='
+           OPEN OUTPUT EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER EXTRACT: '
+                   WS-EXTRACT-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE 'READ' TO OPERATION
+           CALL 'ACTIVITE-DAL-DB' USING OPERATION END-OF-FILE ACTIVITE
+           PERFORM UNTIL EOF-REACHED
+               ADD 1 TO WS-COUNT-TOTAL
+               PERFORM WRITE-EXTRACT-LINE
+               MOVE 'READ' TO OPERATION
+               CALL 'ACTIVITE-DAL-DB' USING OPERATION END-OF-FILE
+               ACTIVITE
+           END-PERFORM
+           MOVE 'END ' TO OPERATION
+           CALL 'ACTIVITE-DAL-DB' USING OPERATION END-OF-FILE ACTIVITE
+           CLOSE EXTRACT-FILE
+           DISPLAY '=========================================='
+           DISPLAY 'FIN EXTRACTION: ' WS-COUNT-TOTAL ' ACTIVITES'
+           DISPLAY '=========================================='
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       WRITE-EXTRACT-LINE.
+           MOVE ACTIVITE-ID TO WS-EXT-ID
+           MOVE ACTIVITE-NOM TO WS-EXT-NOM
+           MOVE ACTIVITE-IDANTENNE TO WS-EXT-IDANTENNE
+           MOVE ANTENNE-REGION TO WS-EXT-ANTENNE-REGION
+           MOVE ACTIVITE-EMPREINTE TO WS-EXT-EMPREINTE
+           MOVE ACTIVITE-DATE TO WS-EXT-DATE
+           MOVE WS-EXTRACT-LINE TO EXTRACT-RECORD
+           WRITE EXTRACT-RECORD.
