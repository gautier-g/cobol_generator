@@ -5,7 +5,15 @@
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANOMALIE-AUDIT-FILE ASSIGN TO "ANOMALIE-AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ANOMALIE-AUDIT-FILE.
+       01  ANOMALIE-AUDIT-RECORD  PIC X(150).
        WORKING-STORAGE SECTION.
        01  END-OF-FILE            PIC X VALUE 'N'.
            88  EOF-REACHED        VALUE 'Y'.
@@ -13,6 +21,27 @@
        77  OPERATION              PIC X(4).
        77  WS-COUNT-TOTAL         PIC 9(6) VALUE 0.
        77  WS-COUNT-ERROR         PIC 9(6) VALUE 0.
+       77  WS-AUDIT-STATUS        PIC X(2) VALUE '00'.
+       01  WS-AUDIT-LINE.
+           05 WS-AUDIT-PROGRAM    PIC X(20) VALUE 'ACTIVITE-LOGIC'.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-KEY        PIC 9(9).
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-FIELD      PIC X(20).
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-OLD-VALUE  PIC -(9)9.9999.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-NEW-VALUE  PIC -(9)9.9999.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-TIMESTAMP  PIC X(14).
+       77  WS-BUDGET-ANNUEL       PIC S9(9)V9(4) VALUE 1000.0000.
+       77  WS-BUDGET-COUNT        PIC 9(4) VALUE 0.
+       77  WS-BUDGET-FOUND        PIC X VALUE 'N'.
+       01  WS-ANTENNE-BUDGET-TABLE.
+           05  WS-BUDGET-ENTRY    OCCURS 200 TIMES
+                                   INDEXED BY WS-BUDGET-IDX.
+               10 WS-BUDGET-ANTENNE-ID  PIC 9(9).
+               10 WS-BUDGET-TOTAL       PIC S9(11)V9(4).
        01  ACTIVITE.
            05 ACTIVITE-ID         PIC 9(9).
            05 ACTIVITE-NOM        PIC X(50).
@@ -30,37 +59,122 @@
            05 ANTENNE-REGION      PIC X(50).
            05 USER-NOM            PIC X(50).
            05 USER-MAIL           PIC X(80).
+           05 ACTIVITE-DATE       PIC 9(8).
+           05 ACTIVITE-VERSION    PIC 9(9).
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            DISPLAY '=========================================='
            DISPLAY 'DEBUT TRAITEMENT BATCH ACTIVITES CARBONE'
            DISPLAY '=========================================='
-           MOVE 'READ' TO OPERATION
+           OPEN EXTEND ANOMALIE-AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT ANOMALIE-AUDIT-FILE
+           END-IF
+           MOVE 'RDUP' TO OPERATION
            CALL 'ACTIVITE-DAL-DB' USING OPERATION END-OF-FILE ACTIVITE
            PERFORM UNTIL EOF-REACHED
                ADD 1 TO WS-COUNT-TOTAL
                PERFORM CALCULATE-EMPREINTE
+               PERFORM CHECK-BUDGET-ANTENNE
                MOVE 'SAVE' TO OPERATION
-               CALL 'ACTIVITE-DAL-DB' USING OPERATION END-OF-FILE 
+               CALL 'ACTIVITE-DAL-DB' USING OPERATION END-OF-FILE
                ACTIVITE
-               CALL 'ACTIVITE-BUSINESS' USING ACTIVITE
-               MOVE 'READ' TO OPERATION
-               CALL 'ACTIVITE-DAL-DB' USING OPERATION END-OF-FILE 
+               IF EOF-REACHED
+                   DISPLAY 'ANOMALIE: Conflit de version ACTIVITE '
+                       ACTIVITE-ID ' - non prise en compte'
+                   ADD 1 TO WS-COUNT-ERROR
+                   MOVE 'N' TO END-OF-FILE
+               ELSE
+                   CALL 'ACTIVITE-BUSINESS' USING ACTIVITE
+               END-IF
+               MOVE 'RDUP' TO OPERATION
+               CALL 'ACTIVITE-DAL-DB' USING OPERATION END-OF-FILE
                ACTIVITE
            END-PERFORM
            MOVE 'END ' TO OPERATION
            CALL 'ACTIVITE-DAL-DB' USING OPERATION END-OF-FILE ACTIVITE
+           CLOSE ANOMALIE-AUDIT-FILE
            DISPLAY '=========================================='
            DISPLAY 'FIN TRAITEMENT BATCH ACTIVITES CARBONE'
            DISPLAY 'Nombre activites traitees: ' WS-COUNT-TOTAL
            DISPLAY 'Activites en erreur: ' WS-COUNT-ERROR
            DISPLAY '=========================================='
-           STOP RUN.
-       
+           MOVE WS-COUNT-ERROR TO RETURN-CODE
+           GOBACK.
+
        CALCULATE-EMPREINTE.
 
            IF ACTIVITE-EMPREINTE < 0
+               MOVE ACTIVITE-ID TO WS-AUDIT-KEY
+               MOVE 'ACTIVITE-EMPREINTE' TO WS-AUDIT-FIELD
+               MOVE ACTIVITE-EMPREINTE TO WS-AUDIT-OLD-VALUE
                MOVE 0 TO ACTIVITE-EMPREINTE
+               MOVE ACTIVITE-EMPREINTE TO WS-AUDIT-NEW-VALUE
                ADD 1 TO WS-COUNT-ERROR
                DISPLAY 'ANOMALIE: Empreinte carbone invalide'
-           END-IF.
\ No newline at end of file
+               PERFORM WRITE-ANOMALIE-AUDIT
+           END-IF
+
+           EVALUATE ACTIVITE-TRANSPORT
+               WHEN 0 THRU 5
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 0 TO ACTIVITE-TRANSPORT
+                   ADD 1 TO WS-COUNT-ERROR
+                   DISPLAY 'ANOMALIE: Code transport inconnu'
+           END-EVALUATE
+
+           EVALUATE ACTIVITE-HEBERG
+               WHEN 0 THRU 4
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 0 TO ACTIVITE-HEBERG
+                   ADD 1 TO WS-COUNT-ERROR
+                   DISPLAY 'ANOMALIE: Code hebergement inconnu'
+           END-EVALUATE
+
+           EVALUATE ACTIVITE-REPAS
+               WHEN 0 THRU 1
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 0 TO ACTIVITE-REPAS
+                   ADD 1 TO WS-COUNT-ERROR
+                   DISPLAY 'ANOMALIE: Code repas inconnu'
+           END-EVALUATE.
+
+       CHECK-BUDGET-ANTENNE.
+
+           MOVE 'N' TO WS-BUDGET-FOUND
+           PERFORM VARYING WS-BUDGET-IDX FROM 1 BY 1
+                   UNTIL WS-BUDGET-IDX > WS-BUDGET-COUNT
+               IF WS-BUDGET-ANTENNE-ID(WS-BUDGET-IDX) =
+                       ACTIVITE-IDANTENNE
+                   ADD ACTIVITE-EMPREINTE
+                       TO WS-BUDGET-TOTAL(WS-BUDGET-IDX)
+                   MOVE 'Y' TO WS-BUDGET-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-BUDGET-FOUND = 'N'
+               IF WS-BUDGET-COUNT < 200
+                   ADD 1 TO WS-BUDGET-COUNT
+                   SET WS-BUDGET-IDX TO WS-BUDGET-COUNT
+                   MOVE ACTIVITE-IDANTENNE TO
+                       WS-BUDGET-ANTENNE-ID(WS-BUDGET-IDX)
+                   MOVE ACTIVITE-EMPREINTE TO
+                       WS-BUDGET-TOTAL(WS-BUDGET-IDX)
+                   MOVE 'Y' TO WS-BUDGET-FOUND
+               END-IF
+           END-IF
+
+           IF WS-BUDGET-FOUND = 'Y'
+               IF WS-BUDGET-TOTAL(WS-BUDGET-IDX) > WS-BUDGET-ANNUEL
+                   DISPLAY 'ALERTE BUDGET: Antenne ' ACTIVITE-IDANTENNE
+                       ' depasse le budget carbone annuel'
+               END-IF
+           END-IF.
+
+       WRITE-ANOMALIE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-LINE TO ANOMALIE-AUDIT-RECORD
+           WRITE ANOMALIE-AUDIT-RECORD.
