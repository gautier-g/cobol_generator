@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GDPR-ANONYMIZE-LOGIC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE            PIC X VALUE 'N'.
+       77  OPERATION              PIC X(4).
+       77  WS-ARG-USER-ID         PIC X(9) VALUE SPACES.
+       01  UTILISATEUR.
+           05 USER-ID             PIC 9(9).
+           05 USER-NOM            PIC X(50).
+           05 USER-MAIL           PIC X(80).
+           05 USER-PASS           PIC X(256).
+           05 USER-ROLE           PIC X(15).
+           05 USER-ID-ANTENNE     PIC 9(9).
+           05 USER-LAST-LOGIN     PIC S9(11).
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'DEBUT ANONYMISATION RGPD UTILISATEUR'
+           DISPLAY '=========================================='
+           ACCEPT WS-ARG-USER-ID FROM ARGUMENT-VALUE
+           IF WS-ARG-USER-ID = SPACES
+               DISPLAY 'ERREUR: USER_ID requis en parametre'
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+           INITIALIZE UTILISATEUR
+           MOVE WS-ARG-USER-ID TO USER-ID OF UTILISATEUR
+           MOVE 'ANON' TO OPERATION
+           CALL 'UTILISATEUR-DAL-DB' USING OPERATION END-OF-FILE
+               UTILISATEUR
+           MOVE 'END ' TO OPERATION
+           CALL 'UTILISATEUR-DAL-DB' USING OPERATION END-OF-FILE
+               UTILISATEUR
+           IF END-OF-FILE = 'Y'
+               DISPLAY 'ECHEC ANONYMISATION UTILISATEUR: '
+                   USER-ID OF UTILISATEUR
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY 'UTILISATEUR ANONYMISE: '
+                   USER-ID OF UTILISATEUR
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           DISPLAY '=========================================='
+           GOBACK.
