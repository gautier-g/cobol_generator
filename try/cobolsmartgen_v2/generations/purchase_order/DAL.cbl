@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURCHASE-ORDER-DAL-DB.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CONNECTED           PIC X VALUE 'N'.
+       01 WS-SQLCODE             PIC S9(9) COMP-5.
+       01 WS-CONNECT-RETRY-COUNT PIC 9(2) VALUE 0.
+       01 WS-CONNECT-MAX-RETRY   PIC 9(2) VALUE 3.
+       01 WS-CONNECT-BACKOFF-SEC PIC 9(4) VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
+       01 WS-POID                PIC 9(9).
+       01 WS-PRODID               PIC 9(9).
+       01 WS-SUPID                PIC 9(9).
+       01 WS-QUANTITY             PIC 9(9).
+       01 WS-STATUS               PIC X(10).
+       01 WS-ORDER-DATE           PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-TODAY-YYYYMMDD      PIC 9(8).
+
+       LINKAGE SECTION.
+       01 LK-OPERATION           PIC X(4).
+       01 LK-END-OF-FILE         PIC X.
+       01 LK-PURCHASE-ORDER.
+           05 LK-POID            PIC 9(9).
+           05 LK-PRODID          PIC 9(9).
+           05 LK-SUPID           PIC 9(9).
+           05 LK-QUANTITY        PIC 9(9).
+
+       PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE
+           LK-PURCHASE-ORDER.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
+       MAIN-LOGIC.
+           EVALUATE LK-OPERATION
+               WHEN 'CREA'
+                   PERFORM DALCREATE
+               WHEN 'END '
+                   PERFORM DALEND
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+       CONNECT-DB.
+           IF WS-CONNECTED = 'N'
+               PERFORM SETENV
+               MOVE 0 TO WS-CONNECT-RETRY-COUNT
+               MOVE 1 TO WS-CONNECT-BACKOFF-SEC
+               PERFORM UNTIL WS-CONNECTED = 'Y'
+                       OR WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                   EXEC SQL
+                       CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                           USING :DBNAME
+                   END-EXEC
+                   IF SQLCODE = 0
+                       EXEC SQL
+                           SET client_encoding TO 'LATIN1'
+                       END-EXEC
+                       MOVE 'Y' TO WS-CONNECTED
+                   ELSE
+                       ADD 1 TO WS-CONNECT-RETRY-COUNT
+                       IF WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                           CONTINUE
+                       ELSE
+                           DISPLAY 'ERREUR CONNECT (tentative '
+                               WS-CONNECT-RETRY-COUNT '): SQLCODE='
+                               SQLCODE ' - NOUVELLE TENTATIVE DANS '
+                               WS-CONNECT-BACKOFF-SEC ' S'
+                           CALL 'C$SLEEP' USING WS-CONNECT-BACKOFF-SEC
+                           COMPUTE WS-CONNECT-BACKOFF-SEC =
+                               WS-CONNECT-BACKOFF-SEC * 2
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-CONNECTED NOT = 'Y'
+                   MOVE 'Y' TO LK-END-OF-FILE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+       DALCREATE.
+           PERFORM CONNECT-DB.
+           IF LK-END-OF-FILE = 'Y'
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE LK-PRODID       TO WS-PRODID.
+           MOVE LK-SUPID        TO WS-SUPID.
+           MOVE LK-QUANTITY     TO WS-QUANTITY.
+           MOVE 'OUVERT'        TO WS-STATUS.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-ORDER-DATE(1:4).
+           MOVE '-'                   TO WS-ORDER-DATE(5:1).
+           MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-ORDER-DATE(6:2).
+           MOVE '-'                   TO WS-ORDER-DATE(8:1).
+           MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-ORDER-DATE(9:2).
+
+           EXEC SQL
+               SELECT COALESCE(MAX(PO_ID), 0) + 1
+               INTO :WS-POID
+               FROM PURCHASE_ORDER
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO PURCHASE_ORDER
+               (PO_ID, PROD_ID, SUP_ID, QUANTITY, STATUS, ORDER_DATE)
+               VALUES
+               (:WS-POID, :WS-PRODID, :WS-SUPID, :WS-QUANTITY,
+                :WS-STATUS, :WS-ORDER-DATE)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO LK-END-OF-FILE
+           ELSE
+               MOVE WS-POID TO LK-POID
+           END-IF.
+
+       DALEND.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           IF WS-CONNECTED = 'Y'
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               MOVE 'N' TO WS-CONNECTED
+           END-IF.
