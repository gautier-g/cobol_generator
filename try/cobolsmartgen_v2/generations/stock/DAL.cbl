@@ -11,16 +11,22 @@
        01 WS-SQLCODE             PIC S9(9) COMP-5.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DBNAME                 PIC X(30) VALUE 'postgres'.
-       01 USERNAME               PIC X(30) VALUE 'postgres'.
-       01 PASSWD                 PIC X(30) VALUE 'postgres'.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
        01 WS-STOCKID             PIC 9(9).
        01 WS-PRODID              PIC 9(9).
        01 WS-QUANTITY            PIC 9(9).
+       01 WS-OLD-QUANTITY        PIC 9(9).
+       01 WS-MOVE-DELTA          PIC S9(9).
+       01 WS-MOVE-DATE           PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+       01 WS-OLD-FOUND           PIC X VALUE 'N'.
+       01 WS-TODAY-YYYYMMDD      PIC 9(8).
+
        LINKAGE SECTION.
        01 LK-OPERATION           PIC X(4).
        01 LK-END-OF-FILE         PIC X.
@@ -31,6 +37,12 @@
 
        PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE
            LK-STOCK.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
        MAIN-LOGIC.
            EVALUATE LK-OPERATION
                WHEN 'READ'
@@ -44,6 +56,7 @@
 
        DALREAD.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -94,6 +107,7 @@
            MOVE LK-QUANTITY     TO WS-QUANTITY.
 
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -106,6 +120,17 @@
                MOVE 'Y' TO WS-CONNECTED
            END-IF.
 
+           MOVE 'N' TO WS-OLD-FOUND.
+           EXEC SQL
+               SELECT QUANTITY
+               INTO :WS-OLD-QUANTITY
+               FROM STOCK
+               WHERE STOCK_ID = :WS-STOCKID
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-OLD-FOUND
+           END-IF.
+
            EXEC SQL
                UPDATE STOCK
                SET PROD_ID = :WS-PRODID,
@@ -122,6 +147,32 @@
                END-EXEC
            END-IF.
 
+           IF WS-OLD-FOUND = 'N'
+               OR WS-OLD-QUANTITY NOT = WS-QUANTITY
+               PERFORM RECORD-STOCK-MOVEMENT
+           END-IF.
+
+       RECORD-STOCK-MOVEMENT.
+           IF WS-OLD-FOUND = 'Y'
+               COMPUTE WS-MOVE-DELTA = WS-QUANTITY - WS-OLD-QUANTITY
+           ELSE
+               MOVE WS-QUANTITY TO WS-MOVE-DELTA
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-MOVE-DATE(1:4).
+           MOVE '-'                   TO WS-MOVE-DATE(5:1).
+           MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-MOVE-DATE(6:2).
+           MOVE '-'                   TO WS-MOVE-DATE(8:1).
+           MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-MOVE-DATE(9:2).
+
+           EXEC SQL
+               INSERT INTO STOCK_MOVEMENT
+               (STOCK_ID, PROD_ID, QUANTITY_DELTA, MOVEMENT_DATE)
+               VALUES
+               (:WS-STOCKID, :WS-PRODID, :WS-MOVE-DELTA, :WS-MOVE-DATE)
+           END-EXEC.
+
        DALEND.
            IF WS-CURSOR-OPEN = 'Y'
                EXEC SQL
