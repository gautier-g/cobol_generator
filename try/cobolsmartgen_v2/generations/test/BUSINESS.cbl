@@ -2,12 +2,11 @@
        PROGRAM-ID. DISPLAYEMP.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-EOF                 PIC X VALUE 'N'.
-       01 WS-EMPLOYEE.
-           05 WS-EMPID           PIC 9(4).
-           05 WS-EMPNAME         PIC X(30).
-           05 WS-SALARYBRUT      PIC 9(6)V99.
-           05 WS-SALARYNET       PIC 9(6)V99.
+       01 WS-HEADER-PRINTED      PIC X VALUE 'N'.
+       01 WS-LINE-COUNT          PIC 9(2) VALUE 0.
+       01 WS-PAGE-NUM            PIC 9(4) VALUE 0.
+       01 WS-EMP-COUNT           PIC 9(6) VALUE 0.
+       01 WS-GRAND-TOTAL-NET     PIC 9(8)V99 VALUE 0.
        01 WS-DISPLAY.
            05 WS-DISP-ID         PIC ZZZ9.
            05 FILLER             PIC X VALUE SPACE.
@@ -16,26 +15,63 @@
            05 WS-DISP-BRUT       PIC ZZZZZ9.99.
            05 FILLER             PIC X VALUE SPACE.
            05 WS-DISP-NET        PIC ZZZZZ9.99.
+       01 WS-DISP-PAGE           PIC ZZZ9.
+       01 WS-DISP-COUNT          PIC ZZZZZ9.
+       01 WS-DISP-TOTAL          PIC ZZZZZZZ9.99.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+       01 LK-OPERATION           PIC X(4).
+       01 LK-EMPLOYEE.
+           05 LK-EMPID           PIC 9(4).
+           05 LK-EMPNAME         PIC X(30).
+           05 LK-SALARYBRUT      PIC 9(6)V99.
+           05 LK-SALARYNET       PIC 9(6)V99.
+       PROCEDURE DIVISION USING LK-OPERATION LK-EMPLOYEE.
        MAIN.
-           PERFORM READ-EMPLOYEE.
-           IF WS-EOF = 'N'
-               PERFORM DISPLAY-EMPLOYEE
-           END-IF.
+           EVALUATE LK-OPERATION
+               WHEN 'LINE'
+                   PERFORM PRINT-HEADER-IF-NEEDED
+                   PERFORM PRINT-EMPLOYEE-LINE
+               WHEN 'TOTL'
+                   PERFORM PRINT-GRAND-TOTAL
+           END-EVALUATE.
            EXIT PROGRAM.
 
-       READ-EMPLOYEE.
-           CALL 'EMPLOYEEDAL' USING 'READ' WS-EOF WS-EMPLOYEE.
-           IF WS-EOF = 'N'
-               MOVE WS-EMPID      TO WS-DISP-ID
-               MOVE WS-EMPNAME    TO WS-DISP-NAME
-               MOVE WS-SALARYBRUT TO WS-DISP-BRUT
-               MOVE WS-SALARYNET  TO WS-DISP-NET
+       PRINT-HEADER-IF-NEEDED.
+           IF WS-HEADER-PRINTED = 'N' OR WS-LINE-COUNT >= 20
+               ADD 1 TO WS-PAGE-NUM
+               MOVE WS-PAGE-NUM TO WS-DISP-PAGE
+               DISPLAY ' '
+               DISPLAY '===================================='
+                   '===================='
+               DISPLAY '  REGISTRE DE PAIE           PAGE: '
+                   WS-DISP-PAGE
+               DISPLAY '===================================='
+                   '===================='
+               DISPLAY '  ID    NOM                        '
+                   '  BRUT         NET'
+               DISPLAY '------------------------------------'
+                   '--------------------'
+               MOVE 'Y' TO WS-HEADER-PRINTED
+               MOVE 0 TO WS-LINE-COUNT
            END-IF.
 
-       DISPLAY-EMPLOYEE.
-           DISPLAY "ID: " WS-DISP-ID.
-           DISPLAY "NOM: " WS-DISP-NAME.
-           DISPLAY "SALAIRE BRUT: " WS-DISP-BRUT.
-           DISPLAY "SALAIRE NET: " WS-DISP-NET.
\ No newline at end of file
+       PRINT-EMPLOYEE-LINE.
+           MOVE LK-EMPID      TO WS-DISP-ID
+           MOVE LK-EMPNAME    TO WS-DISP-NAME
+           MOVE LK-SALARYBRUT TO WS-DISP-BRUT
+           MOVE LK-SALARYNET  TO WS-DISP-NET
+           DISPLAY '  ' WS-DISP-ID ' ' WS-DISP-NAME ' '
+               WS-DISP-BRUT ' ' WS-DISP-NET
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-EMP-COUNT
+           ADD LK-SALARYNET TO WS-GRAND-TOTAL-NET.
+
+       PRINT-GRAND-TOTAL.
+           MOVE WS-EMP-COUNT TO WS-DISP-COUNT
+           MOVE WS-GRAND-TOTAL-NET TO WS-DISP-TOTAL
+           DISPLAY '------------------------------------'
+               '--------------------'
+           DISPLAY '  EMPLOYES TRAITES : ' WS-DISP-COUNT
+           DISPLAY '  TOTAL NET VERSE  : ' WS-DISP-TOTAL
+           DISPLAY '===================================='
+               '===================='.
