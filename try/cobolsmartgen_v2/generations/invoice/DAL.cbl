@@ -18,6 +18,8 @@
        01 WSINVDATE              PIC X(10).
        01 WSTOTALHT              PIC 9(7)V99.
        01 WSTOTALTTC             PIC 9(7)V99.
+       01 WSCUSTID               PIC 9(9).
+       01 WSINVCURRENCY          PIC X(3).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -30,6 +32,8 @@
            05 LKINVDATE          PIC X(10).
            05 LKTOTALHT          PIC 9(7)V99.
            05 LKTOTALTTC         PIC 9(7)V99.
+           05 LKCUSTID           PIC 9(9).
+           05 LKINVCURRENCY      PIC X(3).
 
        PROCEDURE DIVISION USING LKOPERATION LKENDOFFILE
            LKINVOICE.
@@ -62,7 +66,8 @@
            IF WS-CURSOR-OPEN = 'N'
                EXEC SQL
                    DECLARE CINV CURSOR FOR
-                   SELECT INV_ID, INV_DATE, TOTAL_HT, TOTAL_TTC
+                   SELECT INV_ID, INV_DATE, TOTAL_HT, TOTAL_TTC,
+                       CUST_ID, INV_CURRENCY
                    FROM INVOICE
                END-EXEC
                EXEC SQL
@@ -80,7 +85,9 @@
                    :WSINVID,
                    :WSINVDATE,
                    :WSTOTALHT,
-                   :WSTOTALTTC
+                   :WSTOTALTTC,
+                   :WSCUSTID,
+                   :WSINVCURRENCY
            END-EXEC.
 
            IF SQLCODE NOT = 0
@@ -90,6 +97,12 @@
                MOVE WSINVDATE      TO LKINVDATE
                MOVE WSTOTALHT      TO LKTOTALHT
                MOVE WSTOTALTTC     TO LKTOTALTTC
+               MOVE WSCUSTID       TO LKCUSTID
+               IF WSINVCURRENCY = SPACES
+                   MOVE 'EUR'      TO LKINVCURRENCY
+               ELSE
+                   MOVE WSINVCURRENCY TO LKINVCURRENCY
+               END-IF
            END-IF.
 
        DALSAVE.
@@ -97,21 +110,31 @@
            MOVE LKINVDATE      TO WSINVDATE.
            MOVE LKTOTALHT      TO WSTOTALHT.
            MOVE LKTOTALTTC     TO WSTOTALTTC.
+           MOVE LKCUSTID       TO WSCUSTID.
+           IF LKINVCURRENCY = SPACES
+               MOVE 'EUR'      TO WSINVCURRENCY
+           ELSE
+               MOVE LKINVCURRENCY TO WSINVCURRENCY
+           END-IF.
 
            EXEC SQL
                UPDATE INVOICE
                SET INV_DATE = :WSINVDATE,
                    TOTAL_HT = :WSTOTALHT,
-                   TOTAL_TTC = :WSTOTALTTC
+                   TOTAL_TTC = :WSTOTALTTC,
+                   CUST_ID = :WSCUSTID,
+                   INV_CURRENCY = :WSINVCURRENCY
                WHERE INV_ID = :WSINVID
            END-EXEC.
 
            IF SQLCODE NOT = 0
                EXEC SQL
                    INSERT INTO INVOICE
-                   (INV_ID, INV_DATE, TOTAL_HT, TOTAL_TTC)
+                   (INV_ID, INV_DATE, TOTAL_HT, TOTAL_TTC, CUST_ID,
+                    INV_CURRENCY)
                    VALUES
-                   (:WSINVID, :WSINVDATE, :WSTOTALHT, :WSTOTALTTC)
+                   (:WSINVID, :WSINVDATE, :WSTOTALHT, :WSTOTALTTC,
+                    :WSCUSTID, :WSINVCURRENCY)
                END-EXEC
            END-IF.
 
