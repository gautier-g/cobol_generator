@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVOICE-LINE-DAL-DB.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CONNECTED           PIC X VALUE 'N'.
+       01 WS-CURSOR-OPEN         PIC X VALUE 'N'.
+       01 WS-SQLCODE             PIC S9(9) COMP-5.
+       01 WS-CONNECT-RETRY-COUNT PIC 9(2) VALUE 0.
+       01 WS-CONNECT-MAX-RETRY   PIC 9(2) VALUE 3.
+       01 WS-CONNECT-BACKOFF-SEC PIC 9(4) VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
+       01 WS-LINE-ID             PIC 9(9).
+       01 WS-LINE-INVID          PIC 9(9).
+       01 WS-LINE-PRODID         PIC 9(9).
+       01 WS-LINE-QTY            PIC 9(7).
+       01 WS-LINE-PRICE          PIC 9(7)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-OPERATION           PIC X(4).
+       01 LK-END-OF-FILE         PIC X.
+       01 LK-INVOICE-LINE.
+           05 LK-LINE-ID         PIC 9(9).
+           05 LK-LINE-INVID      PIC 9(9).
+           05 LK-LINE-PRODID     PIC 9(9).
+           05 LK-LINE-QTY        PIC 9(7).
+           05 LK-LINE-PRICE      PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE
+           LK-INVOICE-LINE.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
+       MAIN-LOGIC.
+           EVALUATE LK-OPERATION
+               WHEN 'OPEN'
+                   PERFORM DALOPEN
+               WHEN 'READ'
+                   PERFORM DALREAD
+               WHEN 'END '
+                   PERFORM DALEND
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+       CONNECT-DB.
+           IF WS-CONNECTED = 'N'
+               PERFORM SETENV
+               MOVE 0 TO WS-CONNECT-RETRY-COUNT
+               MOVE 1 TO WS-CONNECT-BACKOFF-SEC
+               PERFORM UNTIL WS-CONNECTED = 'Y'
+                       OR WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                   EXEC SQL
+                       CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                           USING :DBNAME
+                   END-EXEC
+                   IF SQLCODE = 0
+                       EXEC SQL
+                           SET client_encoding TO 'LATIN1'
+                       END-EXEC
+                       MOVE 'Y' TO WS-CONNECTED
+                   ELSE
+                       ADD 1 TO WS-CONNECT-RETRY-COUNT
+                       IF WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                           CONTINUE
+                       ELSE
+                           DISPLAY 'ERREUR CONNECT (tentative '
+                               WS-CONNECT-RETRY-COUNT '): SQLCODE='
+                               SQLCODE ' - NOUVELLE TENTATIVE DANS '
+                               WS-CONNECT-BACKOFF-SEC ' S'
+                           CALL 'C$SLEEP' USING WS-CONNECT-BACKOFF-SEC
+                           COMPUTE WS-CONNECT-BACKOFF-SEC =
+                               WS-CONNECT-BACKOFF-SEC * 2
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-CONNECTED NOT = 'Y'
+                   MOVE 'Y' TO LK-END-OF-FILE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+       DALOPEN.
+           PERFORM CONNECT-DB.
+           IF LK-END-OF-FILE = 'Y'
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-CURSOR-OPEN = 'Y'
+               EXEC SQL
+                   CLOSE CLINE
+               END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN
+           END-IF.
+
+           MOVE LK-LINE-INVID TO WS-LINE-INVID.
+           EXEC SQL
+               DECLARE CLINE CURSOR FOR
+               SELECT LINE_ID, INV_ID, PROD_ID, LINE_QTY, LINE_PRICE
+               FROM INVOICE_LINE
+               WHERE INV_ID = :WS-LINE-INVID
+               ORDER BY LINE_ID
+           END-EXEC.
+           EXEC SQL
+               OPEN CLINE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO LK-END-OF-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'Y' TO WS-CURSOR-OPEN.
+
+       DALREAD.
+           EXEC SQL
+               FETCH CLINE INTO
+                   :WS-LINE-ID,
+                   :WS-LINE-INVID,
+                   :WS-LINE-PRODID,
+                   :WS-LINE-QTY,
+                   :WS-LINE-PRICE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO LK-END-OF-FILE
+           ELSE
+               MOVE WS-LINE-ID       TO LK-LINE-ID
+               MOVE WS-LINE-INVID    TO LK-LINE-INVID
+               MOVE WS-LINE-PRODID   TO LK-LINE-PRODID
+               MOVE WS-LINE-QTY      TO LK-LINE-QTY
+               MOVE WS-LINE-PRICE    TO LK-LINE-PRICE
+           END-IF.
+
+       DALEND.
+           IF WS-CURSOR-OPEN = 'Y'
+               EXEC SQL
+                   CLOSE CLINE
+               END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN
+           END-IF.
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           IF WS-CONNECTED = 'Y'
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               MOVE 'N' TO WS-CONNECTED
+           END-IF.
