@@ -2,11 +2,22 @@
        PROGRAM-ID. DISPLAY-EMPLOYEE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  EMPLOYEE.
-           05  EMP-ID          PIC 9(5).
-           05  EMP-NAME        PIC X(50).
-           05  SALARY-BRUT     PIC 9(7)V99.
-           05  SALARY-NET      PIC 9(7)V99.
+       01 WS-LINE                 PIC X(72) VALUE ALL "-".
+       01 WS-TITLE.
+           05 FILLER              PIC X(27) VALUE SPACES.
+           05 FILLER              PIC X(18) VALUE "BULLETIN DE PAIE".
+       01 WS-HEADER.
+           05 FILLER              PIC X(10) VALUE "ID: ".
+           05 WS-DISPLAY-EMPID    PIC Z(4)9.
+           05 FILLER              PIC X(10) VALUE SPACES.
+           05 FILLER              PIC X(6) VALUE "NOM: ".
+           05 WS-DISPLAY-EMPNAME  PIC X(50).
+       01 WS-LINE-DETAILS.
+           05 FILLER              PIC X(15) VALUE "SALAIRE BRUT: ".
+           05 WS-DISPLAY-BRUT     PIC Z(6)9.99.
+           05 FILLER              PIC X(15) VALUE SPACES.
+           05 FILLER              PIC X(15) VALUE "SALAIRE NET: ".
+           05 WS-DISPLAY-NET      PIC Z(6)9.99.
        LINKAGE SECTION.
        01  LK-EMPLOYEE.
            05  LK-EMP-ID       PIC 9(5).
@@ -14,14 +25,18 @@
            05  LK-SALARY-BRUT  PIC 9(7)V99.
            05  LK-SALARY-NET   PIC 9(7)V99.
        PROCEDURE DIVISION USING LK-EMPLOYEE.
-           MOVE LK-EMP-ID      TO EMP-ID
-           MOVE LK-EMP-NAME    TO EMP-NAME
-           MOVE LK-SALARY-BRUT TO SALARY-BRUT
-           MOVE LK-SALARY-NET  TO SALARY-NET
+       MAIN-PARAGRAPH.
+           MOVE LK-EMP-ID         TO WS-DISPLAY-EMPID.
+           MOVE LK-EMP-NAME       TO WS-DISPLAY-EMPNAME.
+           MOVE LK-SALARY-BRUT    TO WS-DISPLAY-BRUT.
+           MOVE LK-SALARY-NET     TO WS-DISPLAY-NET.
 
-           DISPLAY "Employee ID: " EMP-ID
-           DISPLAY "Employee Name: " EMP-NAME
-           DISPLAY "Brut Salary: " SALARY-BRUT
-           DISPLAY "Net Salary: " SALARY-NET
+           DISPLAY WS-LINE.
+           DISPLAY WS-TITLE.
+           DISPLAY WS-LINE.
+           DISPLAY WS-HEADER.
+           DISPLAY WS-LINE.
+           DISPLAY WS-LINE-DETAILS.
+           DISPLAY WS-LINE.
 
-           GOBACK.
\ No newline at end of file
+           EXIT PROGRAM.
