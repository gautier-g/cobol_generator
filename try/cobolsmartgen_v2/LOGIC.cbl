@@ -3,21 +3,54 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-EOF                 PIC X VALUE 'N'.
+       01 WS-OPERATION           PIC X(4).
        01 WS-EMPLOYEE.
            05 WS-EMPID           PIC 9(4).
            05 WS-EMPNAME         PIC X(30).
            05 WS-SALBRUT         PIC 9(6)V99.
            05 WS-SALNET          PIC 9(6)V99.
+           05 WS-DEPTID          PIC 9(4).
+       01 WS-BRACKET-LIMIT-LIB.
+           05 PIC 9(6)V99        VALUE 001500.00.
+           05 PIC 9(6)V99        VALUE 003000.00.
+           05 PIC 9(6)V99        VALUE 006000.00.
+           05 PIC 9(6)V99        VALUE 999999.99.
+       01 WS-BRACKET-LIMIT-TAB REDEFINES WS-BRACKET-LIMIT-LIB.
+           05 WS-BRACKET-LIMIT   OCCURS 4 TIMES PIC 9(6)V99.
+       01 WS-BRACKET-RATE-LIB.
+           05 PIC 9V99           VALUE 0.90.
+           05 PIC 9V99           VALUE 0.85.
+           05 PIC 9V99           VALUE 0.78.
+           05 PIC 9V99           VALUE 0.70.
+       01 WS-BRACKET-RATE-TAB REDEFINES WS-BRACKET-RATE-LIB.
+           05 WS-BRACKET-RATE    OCCURS 4 TIMES PIC 9V99.
+       77 WS-BRACKET-IDX         PIC 9 COMP-5.
        PROCEDURE DIVISION.
        MAIN.
            PERFORM UNTIL WS-EOF = 'Y'
                CALL 'EMPLOYEEDAL' USING 'READ' WS-EOF WS-EMPLOYEE
                IF WS-EOF NOT = 'Y'
-                   COMPUTE WS-SALNET = WS-SALBRUT * 0.8
-                   MOVE WS-EMPLOYEE TO WS-EMPLOYEE
-                   CALL 'DISPLAYEMP' USING WS-EMPLOYEE
+                   PERFORM CALCULATE-WITHHOLDING
+                   MOVE 'LINE' TO WS-OPERATION
+                   CALL 'DISPLAYEMP' USING WS-OPERATION WS-EMPLOYEE
                    CALL 'EMPLOYEEDAL' USING 'SAVE' WS-EOF WS-EMPLOYEE
                END-IF
            END-PERFORM.
            CALL 'EMPLOYEEDAL' USING 'END ' WS-EOF WS-EMPLOYEE.
-           STOP RUN.
\ No newline at end of file
+           MOVE 'TOTL' TO WS-OPERATION.
+           CALL 'DISPLAYEMP' USING WS-OPERATION WS-EMPLOYEE.
+           STOP RUN.
+
+       CALCULATE-WITHHOLDING.
+           MOVE 4 TO WS-BRACKET-IDX
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                   UNTIL WS-BRACKET-IDX > 4
+               IF WS-SALBRUT <= WS-BRACKET-LIMIT(WS-BRACKET-IDX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-BRACKET-IDX > 4
+               MOVE 4 TO WS-BRACKET-IDX
+           END-IF
+           COMPUTE WS-SALNET =
+               WS-SALBRUT * WS-BRACKET-RATE(WS-BRACKET-IDX).
