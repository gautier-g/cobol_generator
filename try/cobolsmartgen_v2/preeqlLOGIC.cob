@@ -8,6 +8,7 @@
            05 WS-EMPNAME         PIC X(30).
            05 WS-SALARYBRUT      PIC 9(6)V99.
            05 WS-SALARYNET       PIC 9(6)V99.
+           05 WS-DEPTID          PIC 9(4).
 OCESQL*
        PROCEDURE DIVISION.
        MAIN.
