@@ -11,13 +11,14 @@
        01 WS-SQLCODE             PIC S9(9) COMP-5.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DBNAME                 PIC X(30) VALUE 'postgres'.
-       01 USERNAME               PIC X(30) VALUE 'postgres'.
-       01 PASSWD                 PIC X(30) VALUE 'postgres'.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
        01 WS-EMPID               PIC 9(4).
        01 WS-EMPNAME             PIC X(30).
        01 WS-SALARYBRUT          PIC 9(6)V99.
        01 WS-SALARYNET           PIC 9(6)V99.
+       01 WS-DEPTID              PIC 9(4).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -30,14 +31,23 @@
            05 LK-EMPNAME         PIC X(30).
            05 LK-SALARYBRUT      PIC 9(6)V99.
            05 LK-SALARYNET       PIC 9(6)V99.
+           05 LK-DEPTID          PIC 9(4).
 
        PROCEDURE DIVISION USING LK-OPERATION LK-EOF LK-EMPLOYEE.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
        MAIN.
            EVALUATE LK-OPERATION
                WHEN 'READ'
                    PERFORM READ-EMP
                WHEN 'SAVE'
                    PERFORM SAVE-EMP
+               WHEN 'HIRE'
+                   PERFORM HIRE-EMP
                WHEN 'END '
                    PERFORM END-DAL
            END-EVALUATE.
@@ -45,6 +55,7 @@
 
        READ-EMP.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -58,7 +69,8 @@
            IF WS-CURSOROPEN = 'N'
                EXEC SQL
                    DECLARE CEMP CURSOR FOR
-                   SELECT EMP_ID, EMP_NAME, SALARY_BRUT, SALARY_NET
+                   SELECT EMP_ID, EMP_NAME, SALARY_BRUT, SALARY_NET,
+                       DEPT_ID
                    FROM EMPLOYEE
                END-EXEC
                EXEC SQL
@@ -76,7 +88,8 @@
                    :WS-EMPID,
                    :WS-EMPNAME,
                    :WS-SALARYBRUT,
-                   :WS-SALARYNET
+                   :WS-SALARYNET,
+                   :WS-DEPTID
            END-EXEC.
 
            IF SQLCODE NOT = 0
@@ -86,18 +99,55 @@
                MOVE WS-EMPNAME    TO LK-EMPNAME
                MOVE WS-SALARYBRUT TO LK-SALARYBRUT
                MOVE WS-SALARYNET  TO LK-SALARYNET
+               MOVE WS-DEPTID     TO LK-DEPTID
            END-IF.
 
        SAVE-EMP.
            MOVE LK-EMPID      TO WS-EMPID.
+           MOVE LK-SALARYBRUT TO WS-SALARYBRUT.
            MOVE LK-SALARYNET  TO WS-SALARYNET.
+           MOVE LK-DEPTID     TO WS-DEPTID.
 
            EXEC SQL
                UPDATE EMPLOYEE
-               SET SALARY_NET = :WS-SALARYNET
+               SET SALARY_BRUT = :WS-SALARYBRUT,
+                   SALARY_NET = :WS-SALARYNET,
+                   DEPT_ID = :WS-DEPTID
                WHERE EMP_ID = :WS-EMPID
            END-EXEC.
 
+       HIRE-EMP.
+           IF WS-CONNECTED = 'N'
+               PERFORM SETENV
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'Y' TO LK-EOF
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 'Y' TO WS-CONNECTED
+           END-IF.
+
+           MOVE LK-EMPID      TO WS-EMPID.
+           MOVE LK-EMPNAME    TO WS-EMPNAME.
+           MOVE LK-SALARYBRUT TO WS-SALARYBRUT.
+           MOVE ZERO          TO WS-SALARYNET.
+           MOVE LK-DEPTID     TO WS-DEPTID.
+
+           EXEC SQL
+               INSERT INTO EMPLOYEE
+                   (EMP_ID, EMP_NAME, SALARY_BRUT, SALARY_NET,
+                    DEPT_ID)
+               VALUES
+                   (:WS-EMPID, :WS-EMPNAME, :WS-SALARYBRUT,
+                    :WS-SALARYNET, :WS-DEPTID)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO LK-EOF
+           END-IF.
+
        END-DAL.
            IF WS-CURSOROPEN = 'Y'
                EXEC SQL
