@@ -26,6 +26,7 @@
            05 EMP-NAME            PIC A(30).
            05 SALARY-BRUT         PIC S9(6)V99.
            05 SALARY-NET          PIC S9(6)V99.
+           05 DEPT-ID             PIC 9(4).
 
 OCESQL*
        PROCEDURE DIVISION.
