@@ -4,16 +4,48 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. GnuCOBOL.
        OBJECT-COMPUTER. GnuCOBOL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANOMALIE-AUDIT-FILE ASSIGN TO "ANOMALIE-AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ANOMALIE-AUDIT-FILE.
+       01  ANOMALIE-AUDIT-RECORD  PIC X(150).
        WORKING-STORAGE SECTION.
        01  END-OF-FILE            PIC X.
        77  OPERATION              PIC X(4).
        77  WS-COUNT-TOTAL         PIC 9(6).
        77  WS-COUNT-ERROR         PIC 9(6).
+       77  WS-AUDIT-STATUS        PIC X(2) VALUE '00'.
+       01  WS-AUDIT-LINE.
+           05 WS-AUDIT-PROGRAM    PIC X(20) VALUE 'PARTICIPATION-LOGIC'.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-KEY        PIC X(20).
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-FIELD      PIC X(30).
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-OLD-VALUE  PIC ---9.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-NEW-VALUE  PIC ---9.
+           05 FILLER              PIC X VALUE ';'.
+           05 WS-AUDIT-TIMESTAMP  PIC X(14).
+       01  WS-AUDIT-KEY-PARTS.
+           05 WS-AUDIT-KEY-ACT    PIC 9(9).
+           05 FILLER              PIC X VALUE '/'.
+           05 WS-AUDIT-KEY-USR    PIC 9(9).
        01  PARTICIPATION.
            05 PARTICIPATION-ID-ACTIVITE     PIC 9(9).
            05 PARTICIPATION-ID-USER         PIC 9(9).
            05 PARTICIPATION-MODE-TRANSPORT  PIC S9(2).
+       77  WS-SEEN-COUNT           PIC 9(6) VALUE 0.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-ENTRY       OCCURS 2000 TIMES
+                                    INDEXED BY WS-SEEN-IDX.
+               10 WS-SEEN-ID-ACTIVITE  PIC 9(9).
+               10 WS-SEEN-ID-USER      PIC 9(9).
+       77  WS-SEEN-FOUND            PIC X VALUE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            INITIALIZE WS-COUNT-TOTAL WS-COUNT-ERROR
@@ -21,6 +53,10 @@
            DISPLAY '=========================================='
            DISPLAY 'DEBUT TRAITEMENT BATCH PARTICIPATIONS'
            DISPLAY '=========================================='
+           OPEN EXTEND ANOMALIE-AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT ANOMALIE-AUDIT-FILE
+           END-IF
            MOVE 'READ' TO OPERATION
            CALL 'PARTICIPATION-DAL-DB' USING OPERATION
                                              END-OF-FILE
@@ -28,6 +64,7 @@
            PERFORM UNTIL END-OF-FILE = 'Y'
                ADD 1 TO WS-COUNT-TOTAL
                PERFORM CALCULATE-TRANSPORT
+               PERFORM CHECK-DUPLICATE-PARTICIPANT
                MOVE 'SAVE' TO OPERATION
                CALL 'PARTICIPATION-DAL-DB' USING OPERATION
                                                  END-OF-FILE
@@ -42,15 +79,61 @@
            CALL 'PARTICIPATION-DAL-DB' USING OPERATION
                                              END-OF-FILE
                                              PARTICIPATION
+           CLOSE ANOMALIE-AUDIT-FILE
            DISPLAY '=========================================='
            DISPLAY 'FIN TRAITEMENT BATCH PARTICIPATIONS'
            DISPLAY 'Nombre participations traitees: ' WS-COUNT-TOTAL
            DISPLAY 'Participations en erreur: ' WS-COUNT-ERROR
            DISPLAY '=========================================='
-           STOP RUN.
+           MOVE WS-COUNT-ERROR TO RETURN-CODE
+           GOBACK.
        CALCULATE-TRANSPORT.
            IF PARTICIPATION-MODE-TRANSPORT OF PARTICIPATION < 0
+               MOVE PARTICIPATION-ID-ACTIVITE OF PARTICIPATION TO
+                   WS-AUDIT-KEY-ACT
+               MOVE PARTICIPATION-ID-USER OF PARTICIPATION TO
+                   WS-AUDIT-KEY-USR
+               MOVE WS-AUDIT-KEY-PARTS TO WS-AUDIT-KEY
+               MOVE 'PARTICIPATION-MODE-TRANSPORT' TO WS-AUDIT-FIELD
+               MOVE PARTICIPATION-MODE-TRANSPORT OF PARTICIPATION TO
+                   WS-AUDIT-OLD-VALUE
                MOVE 0 TO PARTICIPATION-MODE-TRANSPORT OF PARTICIPATION
+               MOVE PARTICIPATION-MODE-TRANSPORT OF PARTICIPATION TO
+                   WS-AUDIT-NEW-VALUE
                ADD 1 TO WS-COUNT-ERROR
                DISPLAY 'ANOMALIE: Mode transport invalide'
-           END-IF.
\ No newline at end of file
+               PERFORM WRITE-ANOMALIE-AUDIT
+           END-IF.
+
+       CHECK-DUPLICATE-PARTICIPANT.
+
+           MOVE 'N' TO WS-SEEN-FOUND
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-ID-ACTIVITE(WS-SEEN-IDX) =
+                       PARTICIPATION-ID-ACTIVITE OF PARTICIPATION
+                   AND WS-SEEN-ID-USER(WS-SEEN-IDX) =
+                       PARTICIPATION-ID-USER OF PARTICIPATION
+                   MOVE 'Y' TO WS-SEEN-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-SEEN-FOUND = 'Y'
+               ADD 1 TO WS-COUNT-ERROR
+               DISPLAY 'ANOMALIE: Participation en double pour '
+                   'activite/utilisateur'
+           ELSE
+               IF WS-SEEN-COUNT < 2000
+                   ADD 1 TO WS-SEEN-COUNT
+                   SET WS-SEEN-IDX TO WS-SEEN-COUNT
+                   MOVE PARTICIPATION-ID-ACTIVITE OF PARTICIPATION TO
+                       WS-SEEN-ID-ACTIVITE(WS-SEEN-IDX)
+                   MOVE PARTICIPATION-ID-USER OF PARTICIPATION TO
+                       WS-SEEN-ID-USER(WS-SEEN-IDX)
+               END-IF
+           END-IF.
+
+       WRITE-ANOMALIE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-LINE TO ANOMALIE-AUDIT-RECORD
+           WRITE ANOMALIE-AUDIT-RECORD.
