@@ -11,9 +11,15 @@
        01  WS-ANTENNE-ID          PIC 9(9).
        01  WS-ANTENNE-NOM         PIC X(50).
        01  WS-ANTENNE-REGION      PIC X(50).
+       01  WS-ANTENNE-NB-USERS    PIC 9(9).
+       01  WS-ANTENNE-NB-ACTIV    PIC 9(9).
+       01  WS-ANTENNE-NB-REF      PIC 9(9).
        01  WS-DB-NAME             PIC X(64).
        01  WS-DB-USER             PIC X(64).
        01  WS-DB-PASSWORD         PIC X(64).
+       01  WS-CONNECT-RETRY-COUNT PIC 9(2) VALUE 0.
+       01  WS-CONNECT-MAX-RETRY   PIC 9(2) VALUE 3.
+       01  WS-CONNECT-BACKOFF-SEC PIC 9(4) VALUE 0.
        LINKAGE SECTION.
        01 LK-OPERATION PIC X(4).
        01 LK-END-OF-FILE PIC X.
@@ -21,13 +27,19 @@
            05 LK-ANTENNE-ID PIC 9(9).
            05 LK-ANTENNE-NOM PIC X(50).
            05 LK-ANTENNE-REGION PIC X(50).
+           05 LK-ANTENNE-NB-USERS PIC 9(9).
+           05 LK-ANTENNE-NB-ACTIVITES PIC 9(9).
        PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE LK-ANTENNE.
        MAIN-ENTRY.
            EVALUATE LK-OPERATION
+               WHEN 'CREA'
+                   PERFORM DAL-CREATE
                WHEN 'READ'
                    PERFORM DAL-READ
                WHEN 'SAVE'
                    PERFORM DAL-SAVE
+               WHEN 'DELE'
+                   PERFORM DAL-DELETE
                WHEN 'END '
                    PERFORM DAL-END
                WHEN OTHER
@@ -40,18 +52,36 @@
                CONTINUE
            ELSE
                PERFORM DAL-SET-ENV
-               EXEC SQL
-                   CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
-                       USING :WS-DB-NAME
-               END-EXEC
-               IF SQLCODE EQUAL ZERO
-                   MOVE 'Y' TO WS-CONNECTED-FLAG
-                   DISPLAY 'Connexion DB reussie'
-               ELSE
-                   DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
-                   DISPLAY 'SQLSTATE=' SQLSTATE
-                   DISPLAY 'SQLERRMC=' SQLERRMC
-                   MOVE 'N' TO WS-CONNECTED-FLAG
+               MOVE 0 TO WS-CONNECT-RETRY-COUNT
+               MOVE 1 TO WS-CONNECT-BACKOFF-SEC
+               PERFORM UNTIL WS-CONNECTED-FLAG = 'Y'
+                       OR WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                   EXEC SQL
+                       CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                           USING :WS-DB-NAME
+                   END-EXEC
+                   IF SQLCODE EQUAL ZERO
+                       MOVE 'Y' TO WS-CONNECTED-FLAG
+                       DISPLAY 'Connexion DB reussie'
+                   ELSE
+                       ADD 1 TO WS-CONNECT-RETRY-COUNT
+                       IF WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                           DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+                           DISPLAY 'SQLSTATE=' SQLSTATE
+                           DISPLAY 'SQLERRMC=' SQLERRMC
+                       ELSE
+                           DISPLAY 'ERREUR CONNECT (tentative '
+                               WS-CONNECT-RETRY-COUNT '): SQLCODE='
+                               SQLCODE ' - NOUVELLE TENTATIVE DANS '
+                               WS-CONNECT-BACKOFF-SEC ' S'
+                           CALL 'C$SLEEP' USING WS-CONNECT-BACKOFF-SEC
+                           COMPUTE WS-CONNECT-BACKOFF-SEC =
+                               WS-CONNECT-BACKOFF-SEC * 2
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-CONNECTED-FLAG NOT = 'Y'
+                   MOVE 'Y' TO LK-END-OF-FILE
                    GOBACK
                END-IF
            END-IF
@@ -82,12 +112,34 @@
            MOVE 'N' TO WS-CURSOR-OPEN-FLAG
            MOVE 'N' TO WS-CONNECTED-FLAG
            .
+       DAL-CREATE.
+           PERFORM DAL-CONNECT
+           MOVE LK-ANTENNE-ID OF LK-ANTENNE TO WS-ANTENNE-ID
+           MOVE LK-ANTENNE-NOM OF LK-ANTENNE TO WS-ANTENNE-NOM
+           MOVE LK-ANTENNE-REGION OF LK-ANTENNE TO WS-ANTENNE-REGION
+           EXEC SQL
+               INSERT INTO ANTENNE
+               (ANTENNE_ID, ANTENNE_NOM, ANTENNE_REGION)
+               VALUES
+               (:WS-ANTENNE-ID, :WS-ANTENNE-NOM, :WS-ANTENNE-REGION)
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR INSERT: SQLCODE=' SQLCODE
+               MOVE 'Y' TO LK-END-OF-FILE
+           END-IF
+           .
        DAL-READ.
            PERFORM DAL-CONNECT
            IF WS-CURSOR-OPEN-FLAG NOT EQUAL 'Y'
                EXEC SQL
                    DECLARE C_ANT CURSOR FOR
-                   SELECT ANTENNE_ID, ANTENNE_NOM, ANTENNE_REGION
+                   SELECT ANTENNE_ID, ANTENNE_NOM, ANTENNE_REGION,
+                       (SELECT COUNT(*) FROM UTILISATEUR u
+                           WHERE u.USER_ID_ANTENNE =
+                               ANTENNE.ANTENNE_ID),
+                       (SELECT COUNT(*) FROM ACTIVITE ac
+                           WHERE ac.ACTIVITE_IDANTENNE =
+                               ANTENNE.ANTENNE_ID)
                    FROM ANTENNE
                    ORDER BY ANTENNE_ID
                END-EXEC
@@ -107,14 +159,20 @@
                FETCH C_ANT INTO
                    :WS-ANTENNE-ID,
                    :WS-ANTENNE-NOM,
-                   :WS-ANTENNE-REGION
+                   :WS-ANTENNE-REGION,
+                   :WS-ANTENNE-NB-USERS,
+                   :WS-ANTENNE-NB-ACTIV
            END-EXEC
            EVALUATE SQLCODE
                WHEN 0
                    MOVE WS-ANTENNE-ID TO LK-ANTENNE-ID OF LK-ANTENNE
                    MOVE WS-ANTENNE-NOM TO LK-ANTENNE-NOM OF LK-ANTENNE
-                   MOVE WS-ANTENNE-REGION TO LK-ANTENNE-REGION OF 
+                   MOVE WS-ANTENNE-REGION TO LK-ANTENNE-REGION OF
                    LK-ANTENNE
+                   MOVE WS-ANTENNE-NB-USERS TO
+                       LK-ANTENNE-NB-USERS OF LK-ANTENNE
+                   MOVE WS-ANTENNE-NB-ACTIV TO
+                       LK-ANTENNE-NB-ACTIVITES OF LK-ANTENNE
                WHEN 100
                    MOVE 'Y' TO LK-END-OF-FILE
                WHEN OTHER
@@ -136,4 +194,39 @@
            IF SQLCODE NOT EQUAL ZERO
                DISPLAY 'ERREUR UPDATE: SQLCODE=' SQLCODE
            END-IF
+           .
+       DAL-DELETE.
+           PERFORM DAL-CONNECT
+           MOVE LK-ANTENNE-ID OF LK-ANTENNE TO WS-ANTENNE-ID
+           MOVE ZERO TO WS-ANTENNE-NB-REF
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ANTENNE-NB-REF
+               FROM UTILISATEUR u
+               WHERE u.USER_ID_ANTENNE = :WS-ANTENNE-ID
+           END-EXEC
+           IF WS-ANTENNE-NB-REF > ZERO
+               DISPLAY 'ERREUR DELETE: ANTENNE REFERENCEE PAR '
+                   'DES UTILISATEURS'
+               MOVE 'Y' TO LK-END-OF-FILE
+               EXIT PARAGRAPH
+           END-IF
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ANTENNE-NB-REF
+               FROM ACTIVITE ac
+               WHERE ac.ACTIVITE_IDANTENNE = :WS-ANTENNE-ID
+           END-EXEC
+           IF WS-ANTENNE-NB-REF > ZERO
+               DISPLAY 'ERREUR DELETE: ANTENNE REFERENCEE PAR '
+                   'DES ACTIVITES'
+               MOVE 'Y' TO LK-END-OF-FILE
+               EXIT PARAGRAPH
+           END-IF
+           EXEC SQL
+               DELETE FROM ANTENNE
+               WHERE ANTENNE_ID = :WS-ANTENNE-ID
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR DELETE: SQLCODE=' SQLCODE
+               MOVE 'Y' TO LK-END-OF-FILE
+           END-IF
            .
\ No newline at end of file
