@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTICIPATION-DAL-DB.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+              EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CONNECTED-FLAG      PIC X VALUE 'N'.
+       01  WS-CURSOR-OPEN-FLAG    PIC X VALUE 'N'.
+       01  WS-PART-ID-ACTIVITE    PIC 9(9).
+       01  WS-PART-ID-USER        PIC 9(9).
+       01  WS-PART-MODE-TRANS     PIC S9(2).
+       01  WS-DB-NAME             PIC X(64).
+       01  WS-DB-USER             PIC X(64).
+       01  WS-DB-PASSWORD         PIC X(64).
+       01  WS-CONNECT-RETRY-COUNT PIC 9(2) VALUE 0.
+       01  WS-CONNECT-MAX-RETRY   PIC 9(2) VALUE 3.
+       01  WS-CONNECT-BACKOFF-SEC PIC 9(4) VALUE 0.
+       LINKAGE SECTION.
+       01 LK-OPERATION PIC X(4).
+       01 LK-END-OF-FILE PIC X.
+       01 LK-PARTICIPATION.
+           05 LK-PARTICIPATION-ID-ACTIVITE     PIC 9(9).
+           05 LK-PARTICIPATION-ID-USER         PIC 9(9).
+           05 LK-PARTICIPATION-MODE-TRANSPORT  PIC S9(2).
+       PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE
+           LK-PARTICIPATION.
+       MAIN-ENTRY.
+           EVALUATE LK-OPERATION
+               WHEN 'READ'
+                   PERFORM DAL-READ
+               WHEN 'SAVE'
+                   PERFORM DAL-SAVE
+               WHEN 'END '
+                   PERFORM DAL-END
+               WHEN OTHER
+                   DISPLAY 'ERREUR: Operation inconnue: ' LK-OPERATION
+           END-EVALUATE
+           GOBACK
+           .
+       DAL-CONNECT.
+           IF WS-CONNECTED-FLAG = 'Y'
+               CONTINUE
+           ELSE
+               PERFORM DAL-SET-ENV
+               MOVE 0 TO WS-CONNECT-RETRY-COUNT
+               MOVE 1 TO WS-CONNECT-BACKOFF-SEC
+               PERFORM UNTIL WS-CONNECTED-FLAG = 'Y'
+                       OR WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                   EXEC SQL
+                       CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                           USING :WS-DB-NAME
+                   END-EXEC
+                   IF SQLCODE EQUAL ZERO
+                       MOVE 'Y' TO WS-CONNECTED-FLAG
+                       DISPLAY 'Connexion DB reussie'
+                   ELSE
+                       ADD 1 TO WS-CONNECT-RETRY-COUNT
+                       IF WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                           DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+                           DISPLAY 'SQLSTATE=' SQLSTATE
+                           DISPLAY 'SQLERRMC=' SQLERRMC
+                       ELSE
+                           DISPLAY 'ERREUR CONNECT (tentative '
+                               WS-CONNECT-RETRY-COUNT '): SQLCODE='
+                               SQLCODE ' - NOUVELLE TENTATIVE DANS '
+                               WS-CONNECT-BACKOFF-SEC ' S'
+                           CALL 'C$SLEEP' USING WS-CONNECT-BACKOFF-SEC
+                           COMPUTE WS-CONNECT-BACKOFF-SEC =
+                               WS-CONNECT-BACKOFF-SEC * 2
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-CONNECTED-FLAG NOT = 'Y'
+                   MOVE 'Y' TO LK-END-OF-FILE
+                   GOBACK
+               END-IF
+           END-IF
+           .
+       DAL-SET-ENV.
+           ACCEPT WS-DB-USER FROM ENVIRONMENT 'PGUSER'
+           ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT 'PGPASSWORD'
+           ACCEPT WS-DB-NAME FROM ENVIRONMENT 'PGDATABASE'
+           .
+       DAL-END.
+           IF WS-CURSOR-OPEN-FLAG EQUAL 'Y'
+               EXEC SQL
+                   CLOSE C_PART
+               END-EXEC
+               IF SQLCODE NOT EQUAL ZERO
+                   DISPLAY 'ERREUR CLOSE: SQLCODE=' SQLCODE
+               END-IF
+           END-IF
+           IF WS-CONNECTED-FLAG EQUAL 'Y'
+               EXEC SQL COMMIT END-EXEC
+               IF SQLCODE NOT EQUAL ZERO
+                   DISPLAY 'ERREUR COMMIT: SQLCODE=' SQLCODE
+               END-IF
+               EXEC SQL DISCONNECT ALL END-EXEC
+               IF SQLCODE NOT EQUAL ZERO
+                   DISPLAY 'ERREUR DISCONNECT: SQLCODE=' SQLCODE
+               END-IF
+               DISPLAY 'Fermeture connexion'
+               MOVE 'N' TO WS-CONNECTED-FLAG
+           END-IF
+           MOVE 'N' TO WS-CURSOR-OPEN-FLAG
+           .
+       DAL-READ.
+           PERFORM DAL-CONNECT
+           IF WS-CURSOR-OPEN-FLAG NOT EQUAL 'Y'
+               EXEC SQL
+                   DECLARE C_PART CURSOR FOR
+                   SELECT PARTICIPATION_ID_ACTIVITE,
+                       PARTICIPATION_ID_USER,
+                       PARTICIPATION_MODE_TRANSPORT
+                   FROM PARTICIPATION
+                   ORDER BY PARTICIPATION_ID_ACTIVITE,
+                       PARTICIPATION_ID_USER
+               END-EXEC
+               EXEC SQL
+                   OPEN C_PART
+               END-EXEC
+               IF SQLCODE EQUAL ZERO
+                   MOVE 'Y' TO WS-CURSOR-OPEN-FLAG
+                   DISPLAY 'Curseur C_PART ouvert'
+               ELSE
+                   DISPLAY 'ERREUR OPEN: SQLCODE=' SQLCODE
+                   GOBACK
+               END-IF
+           END-IF
+           MOVE 'N' TO LK-END-OF-FILE
+           EXEC SQL
+               FETCH C_PART INTO
+                   :WS-PART-ID-ACTIVITE,
+                   :WS-PART-ID-USER,
+                   :WS-PART-MODE-TRANS
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE WS-PART-ID-ACTIVITE TO
+                       LK-PARTICIPATION-ID-ACTIVITE OF
+                       LK-PARTICIPATION
+                   MOVE WS-PART-ID-USER TO
+                       LK-PARTICIPATION-ID-USER OF LK-PARTICIPATION
+                   MOVE WS-PART-MODE-TRANS TO
+                       LK-PARTICIPATION-MODE-TRANSPORT OF
+                       LK-PARTICIPATION
+               WHEN 100
+                   MOVE 'Y' TO LK-END-OF-FILE
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH: SQLCODE=' SQLCODE
+                   MOVE 'Y' TO LK-END-OF-FILE
+           END-EVALUATE
+           .
+       DAL-SAVE.
+           PERFORM DAL-CONNECT
+           MOVE LK-PARTICIPATION-ID-ACTIVITE OF LK-PARTICIPATION TO
+               WS-PART-ID-ACTIVITE
+           MOVE LK-PARTICIPATION-ID-USER OF LK-PARTICIPATION TO
+               WS-PART-ID-USER
+           MOVE LK-PARTICIPATION-MODE-TRANSPORT OF LK-PARTICIPATION TO
+               WS-PART-MODE-TRANS
+           EXEC SQL
+               UPDATE PARTICIPATION
+               SET PARTICIPATION_MODE_TRANSPORT = :WS-PART-MODE-TRANS
+               WHERE PARTICIPATION_ID_ACTIVITE = :WS-PART-ID-ACTIVITE
+                 AND PARTICIPATION_ID_USER = :WS-PART-ID-USER
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR UPDATE: SQLCODE=' SQLCODE
+           END-IF
+           .
