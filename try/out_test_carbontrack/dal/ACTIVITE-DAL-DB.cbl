@@ -9,6 +9,10 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
        01  WS-CONNECTED-FLAG      PIC X.
        01  WS-CURSOR-OPEN-FLAG    PIC X.
+       01  WS-CURSOR-UP-OPEN-FLAG PIC X.
+       01  WS-CONNECT-RETRY-COUNT PIC 9(2) VALUE 0.
+       01  WS-CONNECT-MAX-RETRY   PIC 9(2) VALUE 3.
+       01  WS-CONNECT-BACKOFF-SEC PIC 9(4) VALUE 0.
        01  WS-ACTIVITE-ID         PIC 9(9).
        01  WS-ACTIVITE-NOM        PIC X(50).
        01  WS-ACTIVITE-TYPE       PIC X(20).
@@ -21,6 +25,8 @@
        01  WS-ACTIVITE-HEBERG     PIC 9(1).
        01  WS-ACTIVITE-REPAS      PIC 9(1).
        01  WS-ACTIVITE-EMPREINTE  PIC S9(9)V9(4).
+       01  WS-ACTIVITE-DATE       PIC 9(8).
+       01  WS-ACTIVITE-VERSION    PIC 9(9).
        01  WS-ANTENNE-NOM         PIC X(50).
        01  WS-ANTENNE-REGION      PIC X(50).
        01  WS-USER-NOM            PIC X(50).
@@ -48,15 +54,23 @@
            05 LK-ANTENNE-REGION PIC X(50).
            05 LK-USER-NOM PIC X(50).
            05 LK-USER-MAIL PIC X(80).
+           05 LK-ACTIVITE-DATE PIC 9(8).
+           05 LK-ACTIVITE-VERSION PIC 9(9).
        PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE LK-ACTIVITE.
        MAIN-ENTRY.
            EVALUATE LK-OPERATION
                WHEN 'READ'
                    PERFORM DAL-CONNECT
                    PERFORM DAL-READ
+               WHEN 'RDUP'
+                   PERFORM DAL-CONNECT
+                   PERFORM DAL-READ-UNPROCESSED
                WHEN 'SAVE'
                    PERFORM DAL-CONNECT
                    PERFORM DAL-SAVE
+               WHEN 'ADDE'
+                   PERFORM DAL-CONNECT
+                   PERFORM DAL-ADD-EMPREINTE
                WHEN 'END '
                    PERFORM DAL-END
                WHEN OTHER
@@ -76,17 +90,36 @@
                ACCEPT WS-DB-USER FROM ENVIRONMENT 'PGUSER'
                ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT 'PGPASSWORD'
                ACCEPT WS-DB-NAME FROM ENVIRONMENT 'PGDATABASE'
-               EXEC SQL
-                   CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
-                       USING :WS-DB-NAME
-               END-EXEC
-               IF SQLCODE = ZERO
-                   DISPLAY 'Connexion DB reussie'
-                   MOVE 'Y' TO WS-CONNECTED-FLAG
-               ELSE
-                   DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
-                   DISPLAY 'SQLSTATE=' SQLSTATE
-                   DISPLAY 'SQLERRMC=' SQLERRMC
+               MOVE 0 TO WS-CONNECT-RETRY-COUNT
+               MOVE 1 TO WS-CONNECT-BACKOFF-SEC
+               PERFORM UNTIL WS-CONNECTED-FLAG = 'Y'
+                       OR WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                   EXEC SQL
+                       CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                           USING :WS-DB-NAME
+                   END-EXEC
+                   IF SQLCODE = ZERO
+                       DISPLAY 'Connexion DB reussie'
+                       MOVE 'Y' TO WS-CONNECTED-FLAG
+                   ELSE
+                       ADD 1 TO WS-CONNECT-RETRY-COUNT
+                       IF WS-CONNECT-RETRY-COUNT > WS-CONNECT-MAX-RETRY
+                           DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+                           DISPLAY 'SQLSTATE=' SQLSTATE
+                           DISPLAY 'SQLERRMC=' SQLERRMC
+                       ELSE
+                           DISPLAY 'ERREUR CONNECT (tentative '
+                               WS-CONNECT-RETRY-COUNT '): SQLCODE='
+                               SQLCODE ' - NOUVELLE TENTATIVE DANS '
+                               WS-CONNECT-BACKOFF-SEC ' S'
+                           CALL 'C$SLEEP' USING WS-CONNECT-BACKOFF-SEC
+                           COMPUTE WS-CONNECT-BACKOFF-SEC =
+                               WS-CONNECT-BACKOFF-SEC * 2
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-CONNECTED-FLAG NOT = 'Y'
+                   MOVE 'Y' TO LK-END-OF-FILE
                    GOBACK
                END-IF
            END-IF.
@@ -105,7 +138,8 @@
                           a.ACTIVITE_REPASPREVU,
                           a.ACTIVITE_EMPREINTETOTALE,
                           an.ANTENNE_NOM, an.ANTENNE_REGION,
-                          u.USER_NOM, u.USER_MAIL
+                          u.USER_NOM, u.USER_MAIL,
+                          a.ACTIVITE_DATE, a.ACTIVITE_VERSION
                    FROM ACTIVITE a
                    INNER JOIN ANTENNE an
                        ON a.ACTIVITE_IDANTENNE = an.ANTENNE_ID
@@ -139,7 +173,9 @@
                    :WS-ANTENNE-NOM,
                    :WS-ANTENNE-REGION,
                    :WS-USER-NOM,
-                   :WS-USER-MAIL
+                   :WS-USER-MAIL,
+                   :WS-ACTIVITE-DATE,
+                   :WS-ACTIVITE-VERSION
            END-EXEC
            EVALUATE TRUE
                WHEN SQLCODE EQUAL ZERO
@@ -151,45 +187,143 @@
                    MOVE 'Y' TO LK-END-OF-FILE
            END-EVALUATE
            IF SQLCODE EQUAL ZERO
-               MOVE WS-ACTIVITE-ID TO LK-ACTIVITE-ID OF LK-ACTIVITE
-               MOVE WS-ACTIVITE-NOM TO LK-ACTIVITE-NOM OF LK-ACTIVITE
-               MOVE WS-ACTIVITE-TYPE TO LK-ACTIVITE-TYPE OF LK-ACTIVITE
-               MOVE WS-ACTIVITE-IDANTENNE TO LK-ACTIVITE-IDANTENNE OF
-               LK-ACTIVITE
-               MOVE WS-ACTIVITE-ANIMATEUR TO LK-ACTIVITE-ANIMATEUR OF
-               LK-ACTIVITE
-               MOVE WS-ACTIVITE-NBPART TO LK-ACTIVITE-NBPART OF 
-               LK-ACTIVITE
-               MOVE WS-ACTIVITE-TRANSPORT TO LK-ACTIVITE-TRANSPORT OF
-               LK-ACTIVITE
-               MOVE WS-ACTIVITE-LIEU TO LK-ACTIVITE-LIEU OF LK-ACTIVITE
-               MOVE WS-ACTIVITE-DISTANCE TO LK-ACTIVITE-DISTANCE OF 
-               LK-ACTIVITE
-               MOVE WS-ACTIVITE-HEBERG TO LK-ACTIVITE-HEBERG OF 
-               LK-ACTIVITE
-               MOVE WS-ACTIVITE-REPAS TO LK-ACTIVITE-REPAS OF 
-               LK-ACTIVITE
-               MOVE WS-ACTIVITE-EMPREINTE TO LK-ACTIVITE-EMPREINTE OF
-               LK-ACTIVITE
-               MOVE WS-ANTENNE-NOM TO LK-ANTENNE-NOM OF LK-ACTIVITE
-               MOVE WS-ANTENNE-REGION TO LK-ANTENNE-REGION OF 
-               LK-ACTIVITE
-               MOVE WS-USER-NOM TO LK-USER-NOM OF LK-ACTIVITE
-               MOVE WS-USER-MAIL TO LK-USER-MAIL OF LK-ACTIVITE
+               PERFORM MOVE-FETCHED-ACTIVITE
            END-IF.
+       DAL-READ-UNPROCESSED.
+           MOVE 'N' TO LK-END-OF-FILE
+           IF WS-CURSOR-UP-OPEN-FLAG NOT EQUAL 'Y'
+               EXEC SQL
+                   DECLARE C_ACT_UP CURSOR FOR
+                   SELECT a.ACTIVITE_ID, a.ACTIVITE_NOM, a.ACTIVITE_TYPE
+                          ,
+                          a.ACTIVITE_IDANTENNE, a.ACTIVITE_ANIMATEUR,
+                          a.ACTIVITE_NBPARTICIPANTS,
+                          a.ACTIVITE_MODETRANSPORT,
+                          a.ACTIVITE_LIEU, a.ACTIVITE_DISTANCE,
+                          a.ACTIVITE_HEBERGEMENT,
+                          a.ACTIVITE_REPASPREVU,
+                          a.ACTIVITE_EMPREINTETOTALE,
+                          an.ANTENNE_NOM, an.ANTENNE_REGION,
+                          u.USER_NOM, u.USER_MAIL,
+                          a.ACTIVITE_DATE, a.ACTIVITE_VERSION
+                   FROM ACTIVITE a
+                   INNER JOIN ANTENNE an
+                       ON a.ACTIVITE_IDANTENNE = an.ANTENNE_ID
+                   INNER JOIN UTILISATEUR u
+                       ON a.ACTIVITE_ANIMATEUR = u.USER_ID
+                   WHERE a.ACTIVITE_PROCESSED IS NULL
+                      OR a.ACTIVITE_PROCESSED = 'N'
+                   ORDER BY a.ACTIVITE_ID
+               END-EXEC
+               EXEC SQL OPEN C_ACT_UP END-EXEC
+               IF SQLCODE NOT EQUAL ZERO
+                   DISPLAY 'ERREUR OPEN: SQLCODE=' SQLCODE
+                   MOVE 'Y' TO LK-END-OF-FILE
+                   GOBACK
+               END-IF
+               MOVE 'Y' TO WS-CURSOR-UP-OPEN-FLAG
+               DISPLAY 'Curseur C_ACT_UP ouvert'
+           END-IF
+           EXEC SQL
+               FETCH C_ACT_UP INTO
+                   :WS-ACTIVITE-ID,
+                   :WS-ACTIVITE-NOM,
+                   :WS-ACTIVITE-TYPE,
+                   :WS-ACTIVITE-IDANTENNE,
+                   :WS-ACTIVITE-ANIMATEUR,
+                   :WS-ACTIVITE-NBPART,
+                   :WS-ACTIVITE-TRANSPORT,
+                   :WS-ACTIVITE-LIEU,
+                   :WS-ACTIVITE-DISTANCE,
+                   :WS-ACTIVITE-HEBERG,
+                   :WS-ACTIVITE-REPAS,
+                   :WS-ACTIVITE-EMPREINTE,
+                   :WS-ANTENNE-NOM,
+                   :WS-ANTENNE-REGION,
+                   :WS-USER-NOM,
+                   :WS-USER-MAIL,
+                   :WS-ACTIVITE-DATE,
+                   :WS-ACTIVITE-VERSION
+           END-EXEC
+           EVALUATE TRUE
+               WHEN SQLCODE EQUAL ZERO
+                   CONTINUE
+               WHEN SQLCODE EQUAL 100
+                   MOVE 'Y' TO LK-END-OF-FILE
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH: SQLCODE=' SQLCODE
+                   MOVE 'Y' TO LK-END-OF-FILE
+           END-EVALUATE
+           IF SQLCODE EQUAL ZERO
+               PERFORM MOVE-FETCHED-ACTIVITE
+           END-IF.
+       MOVE-FETCHED-ACTIVITE.
+           MOVE WS-ACTIVITE-ID TO LK-ACTIVITE-ID OF LK-ACTIVITE
+           MOVE WS-ACTIVITE-NOM TO LK-ACTIVITE-NOM OF LK-ACTIVITE
+           MOVE WS-ACTIVITE-TYPE TO LK-ACTIVITE-TYPE OF LK-ACTIVITE
+           MOVE WS-ACTIVITE-IDANTENNE TO LK-ACTIVITE-IDANTENNE OF
+           LK-ACTIVITE
+           MOVE WS-ACTIVITE-ANIMATEUR TO LK-ACTIVITE-ANIMATEUR OF
+           LK-ACTIVITE
+           MOVE WS-ACTIVITE-NBPART TO LK-ACTIVITE-NBPART OF
+           LK-ACTIVITE
+           MOVE WS-ACTIVITE-TRANSPORT TO LK-ACTIVITE-TRANSPORT OF
+           LK-ACTIVITE
+           MOVE WS-ACTIVITE-LIEU TO LK-ACTIVITE-LIEU OF LK-ACTIVITE
+           MOVE WS-ACTIVITE-DISTANCE TO LK-ACTIVITE-DISTANCE OF
+           LK-ACTIVITE
+           MOVE WS-ACTIVITE-HEBERG TO LK-ACTIVITE-HEBERG OF
+           LK-ACTIVITE
+           MOVE WS-ACTIVITE-REPAS TO LK-ACTIVITE-REPAS OF
+           LK-ACTIVITE
+           MOVE WS-ACTIVITE-EMPREINTE TO LK-ACTIVITE-EMPREINTE OF
+           LK-ACTIVITE
+           MOVE WS-ANTENNE-NOM TO LK-ANTENNE-NOM OF LK-ACTIVITE
+           MOVE WS-ANTENNE-REGION TO LK-ANTENNE-REGION OF
+           LK-ACTIVITE
+           MOVE WS-USER-NOM TO LK-USER-NOM OF LK-ACTIVITE
+           MOVE WS-USER-MAIL TO LK-USER-MAIL OF LK-ACTIVITE
+           MOVE WS-ACTIVITE-DATE TO LK-ACTIVITE-DATE OF
+           LK-ACTIVITE
+           MOVE WS-ACTIVITE-VERSION TO LK-ACTIVITE-VERSION OF
+           LK-ACTIVITE.
        DAL-SAVE.
            MOVE LK-ACTIVITE-ID OF LK-ACTIVITE TO WS-ACTIVITE-ID
-           MOVE LK-ACTIVITE-EMPREINTE OF LK-ACTIVITE TO 
+           MOVE LK-ACTIVITE-EMPREINTE OF LK-ACTIVITE TO
            WS-ACTIVITE-EMPREINTE
+           MOVE LK-ACTIVITE-VERSION OF LK-ACTIVITE TO
+               WS-ACTIVITE-VERSION
            EXEC SQL
                UPDATE ACTIVITE
-               SET ACTIVITE_EMPREINTETOTALE = :WS-ACTIVITE-EMPREINTE
+               SET ACTIVITE_EMPREINTETOTALE = :WS-ACTIVITE-EMPREINTE,
+                   ACTIVITE_VERSION = ACTIVITE_VERSION + 1,
+                   ACTIVITE_PROCESSED = 'Y'
                WHERE ACTIVITE_ID = :WS-ACTIVITE-ID
+               AND ACTIVITE_VERSION = :WS-ACTIVITE-VERSION
            END-EXEC
            IF SQLCODE NOT EQUAL ZERO
                DISPLAY 'ERREUR UPDATE: SQLCODE=' SQLCODE
                EXEC SQL ROLLBACK END-EXEC
                GOBACK
+           END-IF
+           IF SQLERRD(3) EQUAL ZERO
+               DISPLAY 'CONFLIT MAJ: ACTIVITE MODIFIEE PAR AILLEURS ID='
+                   WS-ACTIVITE-ID
+               MOVE 'Y' TO LK-END-OF-FILE
+           END-IF.
+       DAL-ADD-EMPREINTE.
+           MOVE LK-ACTIVITE-ID OF LK-ACTIVITE TO WS-ACTIVITE-ID
+           MOVE LK-ACTIVITE-EMPREINTE OF LK-ACTIVITE TO
+               WS-ACTIVITE-EMPREINTE
+           EXEC SQL
+               UPDATE ACTIVITE
+               SET ACTIVITE_EMPREINTETOTALE =
+                   ACTIVITE_EMPREINTETOTALE + :WS-ACTIVITE-EMPREINTE
+               WHERE ACTIVITE_ID = :WS-ACTIVITE-ID
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR UPDATE ADDE: SQLCODE=' SQLCODE
+               EXEC SQL ROLLBACK END-EXEC
            END-IF.
        DAL-END.
            IF WS-CURSOR-OPEN-FLAG = 'Y'
@@ -199,6 +333,13 @@
                END-IF
                MOVE 'N' TO WS-CURSOR-OPEN-FLAG
            END-IF
+           IF WS-CURSOR-UP-OPEN-FLAG = 'Y'
+               EXEC SQL CLOSE C_ACT_UP END-EXEC
+               IF SQLCODE NOT EQUAL ZERO
+                   DISPLAY 'ERREUR CLOSE: SQLCODE=' SQLCODE
+               END-IF
+               MOVE 'N' TO WS-CURSOR-UP-OPEN-FLAG
+           END-IF
            IF WS-CONNECTED-FLAG = 'Y'
                EXEC SQL COMMIT END-EXEC
                IF SQLCODE NOT EQUAL ZERO
