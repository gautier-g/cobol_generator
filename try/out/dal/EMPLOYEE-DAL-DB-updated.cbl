@@ -11,17 +11,18 @@
        01 WS-SQLCODE             PIC S9(9) COMP-5.
        
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DBNAME                 PIC X(30) VALUE 'postgres'.
-       01 USERNAME               PIC X(30) VALUE 'postgres'.
-       01 PASSWD                 PIC X(30) VALUE 'postgres'.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
        01 WS-EMP-ID              PIC 9(4).
        01 WS-EMP-NAME            PIC X(30).
        01 WS-SALARY-BRUT         PIC 9(6)V99.
        01 WS-SALARY-NET          PIC 9(6)V99.
+       01 WS-DEPT-ID             PIC 9(4).
        EXEC SQL END DECLARE SECTION END-EXEC.
-       
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+
        LINKAGE SECTION.
        01 LK-OPERATION           PIC X(4).
        01 LK-END-OF-FILE         PIC X.
@@ -30,15 +31,24 @@
            05 LK-EMP-NAME        PIC A(30).
            05 LK-SALARY-BRUT     PIC 9(6)V99.
            05 LK-SALARY-NET      PIC 9(6)V99.
+           05 LK-DEPT-ID         PIC 9(4).
            
        PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE 
            LK-EMPLOYEE.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
        MAIN-LOGIC.
            EVALUATE LK-OPERATION
                WHEN 'READ'
                    PERFORM DAL-READ
                WHEN 'SAVE'
                    PERFORM DAL-SAVE
+               WHEN 'HIRE'
+                   PERFORM DAL-HIRE
                WHEN 'END '
                    PERFORM DAL-END
            END-EVALUATE.
@@ -46,6 +56,7 @@
            
        DAL-READ.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -59,7 +70,8 @@
            IF WS-CURSOR-OPEN = 'N'
                EXEC SQL
                    DECLARE C_EMP CURSOR FOR
-                   SELECT EMP_ID, EMP_NAME, SALARY_BRUT, SALARY_NET
+                   SELECT EMP_ID, EMP_NAME, SALARY_BRUT, SALARY_NET,
+                       DEPT_ID
                    FROM EMPLOYEE
                END-EXEC
                EXEC SQL
@@ -78,9 +90,10 @@
                    :WS-EMP-ID,
                    :WS-EMP-NAME,
                    :WS-SALARY-BRUT,
-                   :WS-SALARY-NET
+                   :WS-SALARY-NET,
+                   :WS-DEPT-ID
            END-EXEC.
-           
+
            IF SQLCODE NOT = 0
                MOVE 'Y' TO LK-END-OF-FILE
            ELSE
@@ -88,18 +101,55 @@
                MOVE WS-EMP-NAME      TO LK-EMP-NAME
                MOVE WS-SALARY-BRUT   TO LK-SALARY-BRUT
                MOVE WS-SALARY-NET    TO LK-SALARY-NET
+               MOVE WS-DEPT-ID       TO LK-DEPT-ID
            END-IF.
-           
+
        DAL-SAVE.
            MOVE LK-EMP-ID        TO WS-EMP-ID.
+           MOVE LK-SALARY-BRUT   TO WS-SALARY-BRUT.
            MOVE LK-SALARY-NET    TO WS-SALARY-NET.
-           
+           MOVE LK-DEPT-ID       TO WS-DEPT-ID.
+
            EXEC SQL
                UPDATE EMPLOYEE
-               SET SALARY_NET = :WS-SALARY-NET
+               SET SALARY_BRUT = :WS-SALARY-BRUT,
+                   SALARY_NET = :WS-SALARY-NET,
+                   DEPT_ID = :WS-DEPT-ID
                WHERE EMP_ID = :WS-EMP-ID
            END-EXEC.
-           
+
+       DAL-HIRE.
+           IF WS-CONNECTED = 'N'
+               PERFORM SETENV
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'Y' TO LK-END-OF-FILE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 'Y' TO WS-CONNECTED
+           END-IF.
+
+           MOVE LK-EMP-ID        TO WS-EMP-ID.
+           MOVE LK-EMP-NAME      TO WS-EMP-NAME.
+           MOVE LK-SALARY-BRUT   TO WS-SALARY-BRUT.
+           MOVE ZERO             TO WS-SALARY-NET.
+           MOVE LK-DEPT-ID       TO WS-DEPT-ID.
+
+           EXEC SQL
+               INSERT INTO EMPLOYEE
+                   (EMP_ID, EMP_NAME, SALARY_BRUT, SALARY_NET,
+                    DEPT_ID)
+               VALUES
+                   (:WS-EMP-ID, :WS-EMP-NAME, :WS-SALARY-BRUT,
+                    :WS-SALARY-NET, :WS-DEPT-ID)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO LK-END-OF-FILE
+           END-IF.
+
        DAL-END.
            IF WS-CURSOR-OPEN = 'Y'
                EXEC SQL
