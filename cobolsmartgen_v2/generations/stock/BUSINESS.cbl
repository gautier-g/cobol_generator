@@ -14,6 +14,27 @@
            05 WS-D-PRODID        PIC 9(9).
            05 FILLER             PIC X(12) VALUE " | QTY: ".
            05 WS-D-QUANTITY      PIC 9(9).
+       77 WS-REORDER-POINT        PIC 9(9) VALUE 10.
+       77 WS-REORDER-QTY          PIC 9(9) VALUE 50.
+       01 WS-ALERT-LINE.
+           05 FILLER             PIC X(22) VALUE
+               "  ** STOCK BAS ** ID: ".
+           05 WS-ALERT-PRODID    PIC 9(9).
+           05 FILLER             PIC X(22) VALUE
+               " - A REAPPROVISIONNER".
+       01 WS-PRODUCT-EOF          PIC X.
+       01 WS-PRODUCT.
+           05 WS-PR-PRODID        PIC 9(9).
+           05 WS-PR-PRODNAME      PIC X(50).
+           05 WS-PR-PRICEHT       PIC 9(6)V99.
+           05 WS-PR-PRICETTC      PIC 9(6)V99.
+           05 WS-PR-SUPID         PIC 9(9).
+       01 WS-PO-EOF               PIC X.
+       01 WS-PURCHASE-ORDER.
+           05 WS-PO-ID            PIC 9(9).
+           05 WS-PO-PRODID        PIC 9(9).
+           05 WS-PO-SUPID         PIC 9(9).
+           05 WS-PO-QUANTITY      PIC 9(9).
 
        LINKAGE SECTION.
        01 LK-OPERATION           PIC X(4).
@@ -22,6 +43,10 @@
        MAIN-LOGIC.
            IF LK-OPERATION = 'DISP'
                PERFORM DISPLAY-STOCK
+               CALL 'STOCK-DAL-DB' USING 'END ' WS-END-OF-FILE WS-STOCK
+               MOVE 'N' TO WS-PO-EOF
+               CALL 'PURCHASE-ORDER-DAL-DB' USING 'END ' WS-PO-EOF
+                   WS-PURCHASE-ORDER
            END-IF.
            EXIT PROGRAM.
 
@@ -34,5 +59,33 @@
                    MOVE WS-PRODID TO WS-D-PRODID
                    MOVE WS-QUANTITY TO WS-D-QUANTITY
                    DISPLAY WS-DISPLAY
+                   IF WS-QUANTITY < WS-REORDER-POINT
+                       MOVE WS-PRODID TO WS-ALERT-PRODID
+                       DISPLAY WS-ALERT-LINE
+                       PERFORM GENERATE-PURCHASE-ORDER
+                   END-IF
                END-IF
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+
+       GENERATE-PURCHASE-ORDER.
+           MOVE WS-PRODID TO WS-PR-PRODID
+           MOVE 'N' TO WS-PRODUCT-EOF
+           CALL 'PRODUCTDAL' USING 'FIND' WS-PRODUCT-EOF WS-PRODUCT
+           IF WS-PRODUCT-EOF = 'Y'
+               DISPLAY '  ECHEC COMMANDE: FOURNISSEUR INCONNU ID='
+                   WS-PRODID
+           ELSE
+               MOVE WS-PRODID TO WS-PO-PRODID
+               MOVE WS-PR-SUPID TO WS-PO-SUPID
+               MOVE WS-REORDER-QTY TO WS-PO-QUANTITY
+               MOVE 'N' TO WS-PO-EOF
+               CALL 'PURCHASE-ORDER-DAL-DB' USING 'CREA' WS-PO-EOF
+                   WS-PURCHASE-ORDER
+               IF WS-PO-EOF = 'Y'
+                   DISPLAY '  ECHEC CREATION BON DE COMMANDE ID='
+                       WS-PRODID
+               ELSE
+                   DISPLAY '  BON DE COMMANDE GENERE: PO_ID='
+                       WS-PO-ID ' QTE=' WS-PO-QUANTITY
+               END-IF
+           END-IF.
\ No newline at end of file
