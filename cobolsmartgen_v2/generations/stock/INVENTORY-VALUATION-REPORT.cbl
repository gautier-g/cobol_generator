@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-VALUATION-REPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CONNECTED-FLAG      PIC X VALUE 'N'.
+       01  WS-CURSOR-OPEN-FLAG    PIC X VALUE 'N'.
+       01  WS-END-OF-FILE         PIC X VALUE 'N'.
+       01  WS-STOCK-ID            PIC 9(9).
+       01  WS-PROD-ID             PIC 9(9).
+       01  WS-PROD-NAME           PIC X(50).
+       01  WS-QUANTITY            PIC 9(9).
+       01  WS-PRICE-HT            PIC 9(6)V99.
+       01  WS-LINE-VALUE          PIC 9(9)V99.
+       01  WS-GRAND-TOTAL         PIC 9(11)V99 VALUE ZERO.
+       01  WS-DB-NAME             PIC X(64).
+       01  WS-DB-USER             PIC X(64).
+       01  WS-DB-PASSWORD         PIC X(64).
+       01  WS-D-LINE-VALUE        PIC Z(8)9.99.
+       01  WS-D-GRAND-TOTAL       PIC Z(9)9.99.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'RAPPORT DE VALORISATION DU STOCK'
+           DISPLAY '=========================================='
+           PERFORM DAL-CONNECT
+           PERFORM OPEN-VALUATION-CURSOR
+           PERFORM FETCH-VALUATION
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               PERFORM DISPLAY-VALUATION-LINE
+               PERFORM FETCH-VALUATION
+           END-PERFORM
+           PERFORM DISPLAY-GRAND-TOTAL
+           PERFORM DAL-END
+           DISPLAY '=========================================='
+           STOP RUN.
+       DAL-CONNECT.
+           ACCEPT WS-DB-USER FROM ENVIRONMENT 'PGUSER'
+           ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT 'PGPASSWORD'
+           ACCEPT WS-DB-NAME FROM ENVIRONMENT 'PGDATABASE'
+           EXEC SQL
+               CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                   USING :WS-DB-NAME
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CONNECTED-FLAG.
+       OPEN-VALUATION-CURSOR.
+           EXEC SQL
+               DECLARE C_STOCK_VAL CURSOR FOR
+               SELECT s.STOCK_ID, s.PROD_ID, p.PROD_NAME,
+                      s.QUANTITY, p.PRICE_HT
+               FROM STOCK s
+               INNER JOIN PRODUCT p
+                   ON p.PROD_ID = s.PROD_ID
+               ORDER BY p.PROD_NAME
+           END-EXEC
+           EXEC SQL OPEN C_STOCK_VAL END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR OPEN: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CURSOR-OPEN-FLAG.
+       FETCH-VALUATION.
+           EXEC SQL
+               FETCH C_STOCK_VAL INTO
+                   :WS-STOCK-ID, :WS-PROD-ID, :WS-PROD-NAME,
+                   :WS-QUANTITY, :WS-PRICE-HT
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-END-OF-FILE
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH: SQLCODE=' SQLCODE
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-EVALUATE.
+       DISPLAY-VALUATION-LINE.
+           COMPUTE WS-LINE-VALUE = WS-QUANTITY * WS-PRICE-HT
+           ADD WS-LINE-VALUE TO WS-GRAND-TOTAL
+           MOVE WS-LINE-VALUE TO WS-D-LINE-VALUE
+           DISPLAY WS-PROD-NAME ' QTE: ' WS-QUANTITY
+               ' VALEUR: ' WS-D-LINE-VALUE.
+       DISPLAY-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-D-GRAND-TOTAL
+           DISPLAY '----------------------------------------'
+           DISPLAY 'VALEUR TOTALE DU STOCK: ' WS-D-GRAND-TOTAL.
+       DAL-END.
+           IF WS-CURSOR-OPEN-FLAG = 'Y'
+               EXEC SQL CLOSE C_STOCK_VAL END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN-FLAG
+           END-IF
+           EXEC SQL COMMIT END-EXEC
+           IF WS-CONNECTED-FLAG = 'Y'
+               EXEC SQL DISCONNECT ALL END-EXEC
+               MOVE 'N' TO WS-CONNECTED-FLAG
+           END-IF.
