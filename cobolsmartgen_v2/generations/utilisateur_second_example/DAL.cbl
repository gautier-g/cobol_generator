@@ -8,6 +8,10 @@
        WORKING-STORAGE SECTION.
        01 WS-CONNECTED           PIC X VALUE 'N'.
        01 WS-SQLCODE             PIC S9(9) COMP-5.
+       01 WS-HASH-VALUE          PIC 9(18) COMP-5.
+       01 WS-HASH-IDX            PIC 9(3) COMP-5.
+       01 WS-HASH-DIGEST         PIC 9(18).
+       01 WS-OLD-PASS-FOUND      PIC X VALUE 'N'.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DBNAME                 PIC X(30) VALUE 'postgres'.
@@ -22,6 +26,7 @@
            05 WSUSERIDANTENNE    PIC 9(9).
            05 WSUSERLASTLOGIN    PIC 9(18).
        01 WSMAIL                 PIC X(80).
+       01 WS-OLD-USERPASS        PIC X(256).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -69,6 +74,27 @@
                MOVE 'Y' TO WS-CONNECTED
            END-IF.
 
+       HASHPASS.
+           MOVE ZERO TO WS-HASH-VALUE.
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 80
+               COMPUTE WS-HASH-VALUE =
+                   FUNCTION MOD(
+                       (WS-HASH-VALUE * 31) +
+                       FUNCTION ORD(WSUSERMAIL(WS-HASH-IDX:1)),
+                       999999999999999999)
+           END-PERFORM.
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 256
+               COMPUTE WS-HASH-VALUE =
+                   FUNCTION MOD(
+                       (WS-HASH-VALUE * 31) +
+                       FUNCTION ORD(WSUSERPASS(WS-HASH-IDX:1)),
+                       999999999999999999)
+           END-PERFORM.
+           MOVE WS-HASH-VALUE TO WS-HASH-DIGEST.
+           MOVE WS-HASH-DIGEST TO WSUSERPASS.
+
        CREATEUSER.
            PERFORM CONNECTDB.
            IF LKRETURN NOT = 0
@@ -93,6 +119,7 @@
            MOVE LKUSERROLE TO WSUSERROLE.
            MOVE LKUSERIDANTENNE TO WSUSERIDANTENNE.
            MOVE LKUSERLASTLOGIN TO WSUSERLASTLOGIN.
+           PERFORM HASHPASS.
 
            EXEC SQL
                INSERT INTO UTILISATEUR
@@ -137,10 +164,27 @@
            END-IF.
 
            MOVE LKUSERMAIL TO WSMAIL.
+           MOVE LKUSERMAIL TO WSUSERMAIL.
            MOVE LKUSERNOM TO WSUSERNOM.
            MOVE LKUSERPASS TO WSUSERPASS.
            MOVE LKUSERLASTLOGIN TO WSUSERLASTLOGIN.
 
+           MOVE 'N' TO WS-OLD-PASS-FOUND.
+           EXEC SQL
+               SELECT USER_PASS INTO :WS-OLD-USERPASS
+               FROM UTILISATEUR
+               WHERE USER_MAIL = :WSMAIL
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-OLD-PASS-FOUND
+           END-IF.
+
+           IF WS-OLD-PASS-FOUND = 'Y' AND WS-OLD-USERPASS = WSUSERPASS
+               CONTINUE
+           ELSE
+               PERFORM HASHPASS
+           END-IF.
+
            EXEC SQL
                UPDATE UTILISATEUR
                SET USER_NOM = :WSUSERNOM,
