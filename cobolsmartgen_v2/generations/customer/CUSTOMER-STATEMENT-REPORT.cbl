@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-STATEMENT-REPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CONNECTED-FLAG      PIC X VALUE 'N'.
+       01  WS-CURSOR-OPEN-FLAG    PIC X VALUE 'N'.
+       01  WS-END-OF-FILE         PIC X VALUE 'N'.
+       01  WS-CUST-ID             PIC 9(9).
+       01  WS-CUST-NAME           PIC X(40).
+       01  WS-INV-ID              PIC 9(9).
+       01  WS-INV-DATE            PIC X(10).
+       01  WS-TOTAL-TTC           PIC 9(7)V99.
+       01  WS-RUNNING-BALANCE     PIC S9(9)V99.
+       01  WS-PREV-CUST-ID        PIC 9(9) VALUE ZERO.
+       01  WS-FIRST-ROW           PIC X VALUE 'Y'.
+       01  WS-DB-NAME             PIC X(64).
+       01  WS-DB-USER             PIC X(64).
+       01  WS-DB-PASSWORD         PIC X(64).
+       01  WS-D-TOTAL-TTC         PIC Z(6)9.99.
+       01  WS-D-BALANCE           PIC Z(6)9.99-.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'RELEVE CLIENT - SOLDE CUMULE'
+           DISPLAY '=========================================='
+           PERFORM DAL-CONNECT
+           PERFORM OPEN-STATEMENT-CURSOR
+           PERFORM FETCH-STATEMENT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               PERFORM DISPLAY-STATEMENT-LINE
+               PERFORM FETCH-STATEMENT
+           END-PERFORM
+           PERFORM DAL-END
+           DISPLAY '=========================================='
+           STOP RUN.
+       DAL-CONNECT.
+           ACCEPT WS-DB-USER FROM ENVIRONMENT 'PGUSER'
+           ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT 'PGPASSWORD'
+           ACCEPT WS-DB-NAME FROM ENVIRONMENT 'PGDATABASE'
+           EXEC SQL
+               CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                   USING :WS-DB-NAME
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CONNECTED-FLAG.
+       OPEN-STATEMENT-CURSOR.
+           EXEC SQL
+               DECLARE C_CUST_STMT CURSOR FOR
+               SELECT c.CUST_ID, c.CUST_NAME,
+                      i.INV_ID, i.INV_DATE, i.TOTAL_TTC
+               FROM CUSTOMER c
+               INNER JOIN INVOICE i
+                   ON i.CUST_ID = c.CUST_ID
+               ORDER BY c.CUST_ID, i.INV_DATE, i.INV_ID
+           END-EXEC
+           EXEC SQL OPEN C_CUST_STMT END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR OPEN: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CURSOR-OPEN-FLAG.
+       FETCH-STATEMENT.
+           EXEC SQL
+               FETCH C_CUST_STMT INTO
+                   :WS-CUST-ID, :WS-CUST-NAME,
+                   :WS-INV-ID, :WS-INV-DATE, :WS-TOTAL-TTC
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-END-OF-FILE
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH: SQLCODE=' SQLCODE
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-EVALUATE.
+       DISPLAY-STATEMENT-LINE.
+           IF WS-CUST-ID NOT = WS-PREV-CUST-ID
+               IF WS-FIRST-ROW = 'N'
+                   DISPLAY ' '
+               END-IF
+               DISPLAY 'CLIENT     : ' WS-CUST-NAME
+               DISPLAY '----------------------------------------'
+               MOVE ZERO TO WS-RUNNING-BALANCE
+               MOVE WS-CUST-ID TO WS-PREV-CUST-ID
+               MOVE 'N' TO WS-FIRST-ROW
+           END-IF
+           ADD WS-TOTAL-TTC TO WS-RUNNING-BALANCE
+           MOVE WS-TOTAL-TTC TO WS-D-TOTAL-TTC
+           MOVE WS-RUNNING-BALANCE TO WS-D-BALANCE
+           DISPLAY 'FACTURE ' WS-INV-ID ' DU ' WS-INV-DATE
+               ' MONTANT: ' WS-D-TOTAL-TTC
+               ' SOLDE CUMULE: ' WS-D-BALANCE.
+       DAL-END.
+           IF WS-CURSOR-OPEN-FLAG = 'Y'
+               EXEC SQL CLOSE C_CUST_STMT END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN-FLAG
+           END-IF
+           EXEC SQL COMMIT END-EXEC
+           IF WS-CONNECTED-FLAG = 'Y'
+               EXEC SQL DISCONNECT ALL END-EXEC
+               MOVE 'N' TO WS-CONNECTED-FLAG
+           END-IF.
