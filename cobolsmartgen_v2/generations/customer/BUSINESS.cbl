@@ -7,18 +7,34 @@
            05 WS-CUST-ID          PIC 9(9).
            05 WS-CUST-NAME        PIC X(40).
            05 WS-CUST-CITY        PIC X(30).
+           05 WS-CUST-PHONE       PIC X(20).
+           05 WS-CUST-EMAIL       PIC X(60).
+           05 WS-CUST-ADDR1       PIC X(50).
+           05 WS-CUST-POSTCODE    PIC X(10).
        LINKAGE SECTION.
        01 LK-CUSTOMER.
            05 LK-CUST-ID          PIC 9(9).
            05 LK-CUST-NAME        PIC X(40).
            05 LK-CUST-CITY        PIC X(30).
+           05 LK-CUST-PHONE       PIC X(20).
+           05 LK-CUST-EMAIL       PIC X(60).
+           05 LK-CUST-ADDR1       PIC X(50).
+           05 LK-CUST-POSTCODE    PIC X(10).
        PROCEDURE DIVISION USING LK-CUSTOMER.
        MAIN-LOGIC.
            MOVE LK-CUST-ID        TO WS-CUST-ID
            MOVE LK-CUST-NAME      TO WS-CUST-NAME
            MOVE LK-CUST-CITY      TO WS-CUST-CITY
+           MOVE LK-CUST-PHONE     TO WS-CUST-PHONE
+           MOVE LK-CUST-EMAIL     TO WS-CUST-EMAIL
+           MOVE LK-CUST-ADDR1     TO WS-CUST-ADDR1
+           MOVE LK-CUST-POSTCODE  TO WS-CUST-POSTCODE
 
            DISPLAY "ID CLIENT: " WS-CUST-ID
            DISPLAY "NOM: " WS-CUST-NAME
            DISPLAY "VILLE: " WS-CUST-CITY
+           DISPLAY "TELEPHONE: " WS-CUST-PHONE
+           DISPLAY "EMAIL: " WS-CUST-EMAIL
+           DISPLAY "ADRESSE: " WS-CUST-ADDR1
+           DISPLAY "CODE POSTAL: " WS-CUST-POSTCODE
            EXIT PROGRAM.
\ No newline at end of file
