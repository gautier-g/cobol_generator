@@ -11,12 +11,17 @@
        01 WS-SQLCODE             PIC S9(9) COMP-5.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DBNAME                 PIC X(30) VALUE 'postgres'.
-       01 USERNAME               PIC X(30) VALUE 'postgres'.
-       01 PASSWD                 PIC X(30) VALUE 'postgres'.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
        01 WS-CUST-ID             PIC 9(9).
        01 WS-CUST-NAME           PIC X(40).
        01 WS-CUST-CITY           PIC X(30).
+       01 WS-CUST-PHONE          PIC X(20).
+       01 WS-CUST-EMAIL          PIC X(60).
+       01 WS-CUST-ADDR1          PIC X(50).
+       01 WS-CUST-POSTCODE       PIC X(10).
+       01 WS-CUST-DUP-COUNT      PIC 9(9).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -28,9 +33,19 @@
            05 LK-CUST-ID         PIC 9(9).
            05 LK-CUST-NAME       PIC X(40).
            05 LK-CUST-CITY       PIC X(30).
+           05 LK-CUST-PHONE      PIC X(20).
+           05 LK-CUST-EMAIL      PIC X(60).
+           05 LK-CUST-ADDR1      PIC X(50).
+           05 LK-CUST-POSTCODE   PIC X(10).
 
        PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE
            LK-CUSTOMER.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
        MAIN-LOGIC.
            EVALUATE LK-OPERATION
                WHEN 'READ'
@@ -44,6 +59,7 @@
 
        DALREAD.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -60,7 +76,8 @@
            IF WS-CURSOR-OPEN = 'N'
                EXEC SQL
                    DECLARE CCUST CURSOR FOR
-                   SELECT CUST_ID, CUST_NAME, CUST_CITY
+                   SELECT CUST_ID, CUST_NAME, CUST_CITY, CUST_PHONE,
+                       CUST_EMAIL, CUST_ADDR1, CUST_POSTCODE
                    FROM CUSTOMER
                END-EXEC
                EXEC SQL
@@ -77,34 +94,67 @@
                FETCH CCUST INTO
                    :WS-CUST-ID,
                    :WS-CUST-NAME,
-                   :WS-CUST-CITY
+                   :WS-CUST-CITY,
+                   :WS-CUST-PHONE,
+                   :WS-CUST-EMAIL,
+                   :WS-CUST-ADDR1,
+                   :WS-CUST-POSTCODE
            END-EXEC.
 
            IF SQLCODE NOT = 0
                MOVE 'Y' TO LK-END-OF-FILE
            ELSE
-               MOVE WS-CUST-ID     TO LK-CUST-ID
-               MOVE WS-CUST-NAME   TO LK-CUST-NAME
-               MOVE WS-CUST-CITY   TO LK-CUST-CITY
+               MOVE WS-CUST-ID        TO LK-CUST-ID
+               MOVE WS-CUST-NAME      TO LK-CUST-NAME
+               MOVE WS-CUST-CITY      TO LK-CUST-CITY
+               MOVE WS-CUST-PHONE     TO LK-CUST-PHONE
+               MOVE WS-CUST-EMAIL     TO LK-CUST-EMAIL
+               MOVE WS-CUST-ADDR1     TO LK-CUST-ADDR1
+               MOVE WS-CUST-POSTCODE  TO LK-CUST-POSTCODE
            END-IF.
 
        DALSAVE.
            MOVE LK-CUST-ID        TO WS-CUST-ID.
            MOVE LK-CUST-NAME      TO WS-CUST-NAME.
            MOVE LK-CUST-CITY      TO WS-CUST-CITY.
+           MOVE LK-CUST-PHONE     TO WS-CUST-PHONE.
+           MOVE LK-CUST-EMAIL     TO WS-CUST-EMAIL.
+           MOVE LK-CUST-ADDR1     TO WS-CUST-ADDR1.
+           MOVE LK-CUST-POSTCODE  TO WS-CUST-POSTCODE.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-CUST-DUP-COUNT
+               FROM CUSTOMER
+               WHERE CUST_NAME = :WS-CUST-NAME
+                 AND CUST_CITY = :WS-CUST-CITY
+                 AND CUST_ID NOT = :WS-CUST-ID
+           END-EXEC.
+
+           IF WS-CUST-DUP-COUNT > 0
+               DISPLAY '  ANOMALIE: CLIENT DUPLIQUE DETECTE - NOM='
+                   WS-CUST-NAME ' VILLE=' WS-CUST-CITY
+           END-IF.
 
            EXEC SQL
                INSERT INTO CUSTOMER
-               (CUST_ID, CUST_NAME, CUST_CITY)
+               (CUST_ID, CUST_NAME, CUST_CITY, CUST_PHONE,
+                CUST_EMAIL, CUST_ADDR1, CUST_POSTCODE)
                VALUES
-               (:WS-CUST-ID, :WS-CUST-NAME, :WS-CUST-CITY)
+               (:WS-CUST-ID, :WS-CUST-NAME, :WS-CUST-CITY,
+                :WS-CUST-PHONE, :WS-CUST-EMAIL, :WS-CUST-ADDR1,
+                :WS-CUST-POSTCODE)
            END-EXEC.
 
            IF SQLCODE NOT = 0
                EXEC SQL
                    UPDATE CUSTOMER
                    SET CUST_NAME = :WS-CUST-NAME,
-                       CUST_CITY = :WS-CUST-CITY
+                       CUST_CITY = :WS-CUST-CITY,
+                       CUST_PHONE = :WS-CUST-PHONE,
+                       CUST_EMAIL = :WS-CUST-EMAIL,
+                       CUST_ADDR1 = :WS-CUST-ADDR1,
+                       CUST_POSTCODE = :WS-CUST-POSTCODE
                    WHERE CUST_ID = :WS-CUST-ID
                END-EXEC
            END-IF.
