@@ -8,6 +8,10 @@
            05 WS-CUST-ID         PIC 9(9).
            05 WS-CUST-NAME       PIC X(40).
            05 WS-CUST-CITY       PIC X(30).
+           05 WS-CUST-PHONE      PIC X(20).
+           05 WS-CUST-EMAIL      PIC X(60).
+           05 WS-CUST-ADDR1      PIC X(50).
+           05 WS-CUST-POSTCODE   PIC X(10).
 OCESQL*
        PROCEDURE DIVISION.
        MAIN-LOGIC.
