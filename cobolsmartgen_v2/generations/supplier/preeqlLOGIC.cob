@@ -7,6 +7,8 @@
        01 WS-SUPPLIER.
            05 WS-SUP-ID          PIC 9(9).
            05 WS-SUP-NAME        PIC X(50).
+           05 WS-SUP-PHONE       PIC X(20).
+           05 WS-SUP-CATEGORY    PIC X(20).
 OCESQL*
        PROCEDURE DIVISION.
        MAIN-LOGIC.
