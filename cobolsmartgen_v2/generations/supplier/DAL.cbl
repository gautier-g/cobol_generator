@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPLIER-DAL-DB.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CONNECTED           PIC X VALUE 'N'.
+       01 WS-CURSOR-OPEN         PIC X VALUE 'N'.
+       01 WS-SQLCODE             PIC S9(9) COMP-5.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME                 PIC X(30) VALUE 'postgres'.
+       01 USERNAME               PIC X(30) VALUE 'postgres'.
+       01 PASSWD                 PIC X(30) VALUE 'postgres'.
+       01 WS-SUP-ID              PIC 9(9).
+       01 WS-SUP-NAME            PIC X(50).
+       01 WS-SUP-PHONE           PIC X(20).
+       01 WS-SUP-CATEGORY        PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-OPERATION           PIC X(4).
+       01 LK-END-OF-FILE         PIC X.
+       01 LK-SUPPLIER.
+           05 LK-SUP-ID          PIC 9(9).
+           05 LK-SUP-NAME        PIC X(50).
+           05 LK-SUP-PHONE       PIC X(20).
+           05 LK-SUP-CATEGORY    PIC X(20).
+
+       PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE
+           LK-SUPPLIER.
+       MAIN-LOGIC.
+           EVALUATE LK-OPERATION
+               WHEN 'READ'
+                   PERFORM DALREAD
+               WHEN 'SAVE'
+                   PERFORM DALSAVE
+               WHEN 'END '
+                   PERFORM DALEND
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+       DALREAD.
+           IF WS-CONNECTED = 'N'
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               EXEC SQL
+                   SET client_encoding TO 'LATIN1'
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'Y' TO LK-END-OF-FILE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 'Y' TO WS-CONNECTED
+           END-IF.
+
+           IF WS-CURSOR-OPEN = 'N'
+               EXEC SQL
+                   DECLARE CSUP CURSOR FOR
+                   SELECT SUP_ID, SUP_NAME, SUP_PHONE, SUP_CATEGORY
+                   FROM SUPPLIER
+               END-EXEC
+               EXEC SQL
+                   OPEN CSUP
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'Y' TO LK-END-OF-FILE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 'Y' TO WS-CURSOR-OPEN
+           END-IF.
+
+           EXEC SQL
+               FETCH CSUP INTO
+                   :WS-SUP-ID,
+                   :WS-SUP-NAME,
+                   :WS-SUP-PHONE,
+                   :WS-SUP-CATEGORY
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO LK-END-OF-FILE
+           ELSE
+               MOVE WS-SUP-ID         TO LK-SUP-ID
+               MOVE WS-SUP-NAME       TO LK-SUP-NAME
+               MOVE WS-SUP-PHONE      TO LK-SUP-PHONE
+               MOVE WS-SUP-CATEGORY   TO LK-SUP-CATEGORY
+           END-IF.
+
+       DALSAVE.
+           MOVE LK-SUP-ID         TO WS-SUP-ID.
+           MOVE LK-SUP-NAME       TO WS-SUP-NAME.
+           MOVE LK-SUP-PHONE      TO WS-SUP-PHONE.
+           MOVE LK-SUP-CATEGORY   TO WS-SUP-CATEGORY.
+
+           EXEC SQL
+               INSERT INTO SUPPLIER
+               (SUP_ID, SUP_NAME, SUP_PHONE, SUP_CATEGORY)
+               VALUES
+               (:WS-SUP-ID, :WS-SUP-NAME, :WS-SUP-PHONE,
+                :WS-SUP-CATEGORY)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               EXEC SQL
+                   UPDATE SUPPLIER
+                   SET SUP_NAME = :WS-SUP-NAME,
+                       SUP_PHONE = :WS-SUP-PHONE,
+                       SUP_CATEGORY = :WS-SUP-CATEGORY
+                   WHERE SUP_ID = :WS-SUP-ID
+               END-EXEC
+           END-IF.
+
+       DALEND.
+           IF WS-CURSOR-OPEN = 'Y'
+               EXEC SQL
+                   CLOSE CSUP
+               END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN
+           END-IF.
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           IF WS-CONNECTED = 'Y'
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               MOVE 'N' TO WS-CONNECTED
+           END-IF.
