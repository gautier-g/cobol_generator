@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISPLAY-SUPPLIER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DISPLAY-LINE.
+           05 FILLER              PIC X(5) VALUE SPACES.
+           05 WS-DISP-SUPID       PIC 9(9).
+           05 FILLER              PIC X(5) VALUE SPACES.
+           05 WS-DISP-SUPNAME     PIC X(50).
+           05 FILLER              PIC X(5) VALUE SPACES.
+           05 WS-DISP-SUPPHONE    PIC X(20).
+           05 FILLER              PIC X(5) VALUE SPACES.
+           05 WS-DISP-SUPCAT      PIC X(20).
+
+       LINKAGE SECTION.
+       01 LK-SUPPLIER.
+           05 LK-SUP-ID           PIC 9(9).
+           05 LK-SUP-NAME         PIC X(50).
+           05 LK-SUP-PHONE        PIC X(20).
+           05 LK-SUP-CATEGORY     PIC X(20).
+
+       PROCEDURE DIVISION USING LK-SUPPLIER.
+       MAIN.
+           MOVE LK-SUP-ID          TO WS-DISP-SUPID
+           MOVE LK-SUP-NAME        TO WS-DISP-SUPNAME
+           MOVE LK-SUP-PHONE       TO WS-DISP-SUPPHONE
+           MOVE LK-SUP-CATEGORY    TO WS-DISP-SUPCAT
+
+           DISPLAY WS-DISPLAY-LINE
+           EXIT PROGRAM.
