@@ -9,7 +9,28 @@
            05 WS-INVDATE          PIC X(10).
            05 WS-TOTALHT          PIC 9(7)V99.
            05 WS-TOTALTTC         PIC 9(7)V99.
-       01 WS-TVA                  PIC 9V99 VALUE 1.20.
+           05 WS-CUSTID           PIC 9(9).
+           05 WS-INVCURRENCY      PIC X(3).
+       01 WS-LI-OPERATION         PIC X(4).
+       01 WS-LI-EOF               PIC X VALUE 'N'.
+       01 WS-INVOICE-LINE.
+           05 WS-LI-ID            PIC 9(9).
+           05 WS-LI-INVID         PIC 9(9).
+           05 WS-LI-PRODID        PIC 9(9).
+           05 WS-LI-QTY           PIC 9(7).
+           05 WS-LI-PRICE         PIC 9(7)V99.
+       01 WS-TVA-DATE-LIB.
+           05 PIC X(10)            VALUE '0000-01-01'.
+           05 PIC X(10)            VALUE '2014-01-01'.
+       01 WS-TVA-DATE-TAB REDEFINES WS-TVA-DATE-LIB.
+           05 WS-TVA-DATE          OCCURS 2 TIMES PIC X(10).
+       01 WS-TVA-RATE-LIB.
+           05 PIC 9V999            VALUE 1.196.
+           05 PIC 9V999            VALUE 1.200.
+       01 WS-TVA-RATE-TAB REDEFINES WS-TVA-RATE-LIB.
+           05 WS-TVA-RATE          OCCURS 2 TIMES PIC 9V999.
+       77 WS-TVA-IDX               PIC 9 COMP-5.
+       01 WS-TVA                  PIC 9V999.
 OCESQL*
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
@@ -18,7 +39,10 @@ OCESQL*
                                            WS-ENDOFFILE
                                            WS-INVOICE
                IF WS-ENDOFFILE = 'N'
-                   COMPUTE WS-TOTALTTC = WS-TOTALHT * WS-TVA
+                   IF WS-INVCURRENCY = SPACES OR WS-INVCURRENCY = 'EUR'
+                       PERFORM LOOKUP-TVA-RATE
+                       COMPUTE WS-TOTALTTC = WS-TOTALHT * WS-TVA
+                   END-IF
                    CALL 'INVOICE-DISPLAY' USING WS-INVOICE
                    MOVE 'SAVE' TO WS-OPERATION
                    CALL 'INVOICE-DAL-DB' USING WS-OPERATION
@@ -32,4 +56,22 @@ OCESQL*
            CALL 'INVOICE-DAL-DB' USING WS-OPERATION
                                        WS-ENDOFFILE
                                        WS-INVOICE.
-           STOP RUN.
\ No newline at end of file
+
+           MOVE 'END ' TO WS-LI-OPERATION.
+           CALL 'INVOICE-LINE-DAL-DB' USING WS-LI-OPERATION
+                                             WS-LI-EOF
+                                             WS-INVOICE-LINE.
+           STOP RUN.
+
+       LOOKUP-TVA-RATE.
+           MOVE 1 TO WS-TVA-IDX
+           PERFORM VARYING WS-TVA-IDX FROM 2 BY -1
+                   UNTIL WS-TVA-IDX < 1
+               IF WS-INVDATE >= WS-TVA-DATE(WS-TVA-IDX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-TVA-IDX < 1
+               MOVE 1 TO WS-TVA-IDX
+           END-IF
+           MOVE WS-TVA-RATE(WS-TVA-IDX) TO WS-TVA.
\ No newline at end of file
