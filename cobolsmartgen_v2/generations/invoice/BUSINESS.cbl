@@ -15,21 +15,53 @@
        01 WS-LINE-DETAILS.
            05 FILLER              PIC X(15) VALUE "MONTANT HT: ".
            05 WS-DISPLAY-HT       PIC Z(6)9.99.
-           05 FILLER              PIC X(15) VALUE SPACES.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 WS-DISPLAY-CURR-1   PIC X(3).
+           05 FILLER              PIC X(11) VALUE SPACES.
            05 FILLER              PIC X(15) VALUE "MONTANT TTC: ".
            05 WS-DISPLAY-TTC      PIC Z(6)9.99.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 WS-DISPLAY-CURR-2   PIC X(3).
+       01 WS-LINE-CUSTOMER.
+           05 FILLER              PIC X(15) VALUE "ID CLIENT: ".
+           05 WS-DISPLAY-CUSTID   PIC 9(9).
+       01 WS-LI-OPERATION         PIC X(4).
+       01 WS-LI-EOF               PIC X.
+       01 WS-INVOICE-LINE.
+           05 WS-LI-ID            PIC 9(9).
+           05 WS-LI-INVID         PIC 9(9).
+           05 WS-LI-PRODID        PIC 9(9).
+           05 WS-LI-QTY           PIC 9(7).
+           05 WS-LI-PRICE         PIC 9(7)V99.
+       01 WS-LINE-ITEM-DISPLAY.
+           05 FILLER              PIC X(6) VALUE "  PROD".
+           05 WS-DISPLAY-LI-PRODID PIC Z(8)9.
+           05 FILLER              PIC X(8) VALUE " QTE: ".
+           05 WS-DISPLAY-LI-QTY   PIC Z(6)9.
+           05 FILLER              PIC X(10) VALUE " PRIX: ".
+           05 WS-DISPLAY-LI-PRICE PIC Z(6)9.99.
        LINKAGE SECTION.
        01 LKINVOICE.
            05 LKINVID             PIC 9(9).
            05 LKINVDATE           PIC X(10).
            05 LKTOTALHT           PIC 9(7)V99.
            05 LKTOTALTTC          PIC 9(7)V99.
+           05 LKCUSTID            PIC 9(9).
+           05 LKINVCURRENCY       PIC X(3).
        PROCEDURE DIVISION USING LKINVOICE.
        MAIN-PARAGRAPH.
            MOVE LKINVID           TO WS-DISPLAY-INVID.
            MOVE LKINVDATE         TO WS-DISPLAY-INVDATE.
            MOVE LKTOTALHT         TO WS-DISPLAY-HT.
            MOVE LKTOTALTTC        TO WS-DISPLAY-TTC.
+           MOVE LKCUSTID          TO WS-DISPLAY-CUSTID.
+           IF LKINVCURRENCY = SPACES
+               MOVE 'EUR'         TO WS-DISPLAY-CURR-1
+               MOVE 'EUR'         TO WS-DISPLAY-CURR-2
+           ELSE
+               MOVE LKINVCURRENCY TO WS-DISPLAY-CURR-1
+               MOVE LKINVCURRENCY TO WS-DISPLAY-CURR-2
+           END-IF.
 
            DISPLAY WS-LINE.
            DISPLAY WS-TITLE.
@@ -37,6 +69,27 @@
            DISPLAY WS-HEADER.
            DISPLAY WS-LINE.
            DISPLAY WS-LINE-DETAILS.
+           DISPLAY WS-LINE-CUSTOMER.
            DISPLAY WS-LINE.
+           PERFORM DISPLAY-LINE-ITEMS.
+           DISPLAY WS-LINE.
+
+           EXIT PROGRAM.
 
-           EXIT PROGRAM.
\ No newline at end of file
+       DISPLAY-LINE-ITEMS.
+           MOVE LKINVID TO WS-LI-INVID.
+           MOVE 'OPEN' TO WS-LI-OPERATION.
+           MOVE 'N' TO WS-LI-EOF.
+           CALL 'INVOICE-LINE-DAL-DB' USING WS-LI-OPERATION WS-LI-EOF
+               WS-INVOICE-LINE
+           MOVE 'READ' TO WS-LI-OPERATION
+           PERFORM UNTIL WS-LI-EOF = 'Y'
+               CALL 'INVOICE-LINE-DAL-DB' USING WS-LI-OPERATION
+                   WS-LI-EOF WS-INVOICE-LINE
+               IF WS-LI-EOF = 'N'
+                   MOVE WS-LI-PRODID TO WS-DISPLAY-LI-PRODID
+                   MOVE WS-LI-QTY TO WS-DISPLAY-LI-QTY
+                   MOVE WS-LI-PRICE TO WS-DISPLAY-LI-PRICE
+                   DISPLAY WS-LINE-ITEM-DISPLAY
+               END-IF
+           END-PERFORM.
\ No newline at end of file
