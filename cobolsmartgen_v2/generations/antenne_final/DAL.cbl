@@ -11,9 +11,9 @@
        01 WS-SQLCODE             PIC S9(9) COMP-5.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DBNAME                 PIC X(30) VALUE 'postgres'.
-       01 USERNAME               PIC X(30) VALUE 'postgres'.
-       01 PASSWD                 PIC X(30) VALUE 'postgres'.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
        01 WS-ANTENNE-ID          PIC 9(9).
        01 WS-ANTENNE-NOM         PIC X(50).
        01 WS-ANTENNE-REGION      PIC X(50).
@@ -31,6 +31,12 @@
 
        PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE
            LK-ANTENNE.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
        MAIN-LOGIC.
            EVALUATE LK-OPERATION
                WHEN 'CREA'
@@ -50,6 +56,7 @@
 
        DALCREATE.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -76,6 +83,7 @@
 
        DALREAD.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -107,6 +115,7 @@
 
        DALLIST.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -153,6 +162,7 @@
 
        DALUPDATE.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -179,6 +189,7 @@
 
        DALDELETE.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
