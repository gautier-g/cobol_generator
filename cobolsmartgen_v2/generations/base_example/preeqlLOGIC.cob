@@ -7,6 +7,7 @@
            05 WS-EMPNAME          PIC X(30).
            05 WS-SALARYBRUT       PIC 9(6)V99.
            05 WS-SALARYNET        PIC 9(6)V99.
+           05 WS-DEPTID           PIC 9(4).
        01 WS-END-OF-FILE          PIC X VALUE 'N'.
        01 WS-OPERATION            PIC X(4) VALUE SPACES.
 
