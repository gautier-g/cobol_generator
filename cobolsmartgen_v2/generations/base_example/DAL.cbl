@@ -11,13 +11,14 @@
        01 WS-SQLCODE             PIC S9(9) COMP-5.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DBNAME                 PIC X(30) VALUE 'postgres'.
-       01 USERNAME               PIC X(30) VALUE 'postgres'.
-       01 PASSWD                 PIC X(30) VALUE 'postgres'.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
        01 WS-EMPID               PIC 9(4).
        01 WS-EMPNAME             PIC X(30).
        01 WS-SALARYBRUT          PIC 9(6)V99.
        01 WS-SALARYNET           PIC 9(6)V99.
+       01 WS-DEPTID              PIC 9(4).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -30,15 +31,24 @@
            05 LK-EMPNAME         PIC X(30).
            05 LK-SALARYBRUT      PIC 9(6)V99.
            05 LK-SALARYNET       PIC 9(6)V99.
+           05 LK-DEPTID          PIC 9(4).
 
        PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE
            LK-EMPLOYEE.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
        MAINLOGIC.
            EVALUATE LK-OPERATION
                WHEN 'READ'
                    PERFORM READPROC
                WHEN 'SAVE'
                    PERFORM SAVEPROC
+               WHEN 'HIRE'
+                   PERFORM HIREPROC
                WHEN 'END '
                    PERFORM ENDPROC
            END-EVALUATE.
@@ -46,6 +56,7 @@
 
        READPROC.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -62,7 +73,8 @@
            IF WS-CURSOR-OPEN = 'N'
                EXEC SQL
                    DECLARE CEMP CURSOR FOR
-                   SELECT EMP_ID, EMP_NAME, SALARY_BRUT, SALARY_NET
+                   SELECT EMP_ID, EMP_NAME, SALARY_BRUT, SALARY_NET,
+                       DEPT_ID
                    FROM EMPLOYEE
                END-EXEC
                EXEC SQL
@@ -80,7 +92,8 @@
                    :WS-EMPID,
                    :WS-EMPNAME,
                    :WS-SALARYBRUT,
-                   :WS-SALARYNET
+                   :WS-SALARYNET,
+                   :WS-DEPTID
            END-EXEC.
 
            IF SQLCODE NOT = 0
@@ -90,18 +103,58 @@
                MOVE WS-EMPNAME      TO LK-EMPNAME
                MOVE WS-SALARYBRUT   TO LK-SALARYBRUT
                MOVE WS-SALARYNET    TO LK-SALARYNET
+               MOVE WS-DEPTID       TO LK-DEPTID
            END-IF.
 
        SAVEPROC.
            MOVE LK-EMPID        TO WS-EMPID.
+           MOVE LK-SALARYBRUT   TO WS-SALARYBRUT.
            MOVE LK-SALARYNET    TO WS-SALARYNET.
+           MOVE LK-DEPTID       TO WS-DEPTID.
 
            EXEC SQL
                UPDATE EMPLOYEE
-               SET SALARY_NET = :WS-SALARYNET
+               SET SALARY_BRUT = :WS-SALARYBRUT,
+                   SALARY_NET = :WS-SALARYNET,
+                   DEPT_ID = :WS-DEPTID
                WHERE EMP_ID = :WS-EMPID
            END-EXEC.
 
+       HIREPROC.
+           IF WS-CONNECTED = 'N'
+               PERFORM SETENV
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               EXEC SQL
+                   SET client_encoding TO 'LATIN1'
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'Y' TO LK-END-OF-FILE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 'Y' TO WS-CONNECTED
+           END-IF.
+
+           MOVE LK-EMPID        TO WS-EMPID.
+           MOVE LK-EMPNAME      TO WS-EMPNAME.
+           MOVE LK-SALARYBRUT   TO WS-SALARYBRUT.
+           MOVE ZERO            TO WS-SALARYNET.
+           MOVE LK-DEPTID       TO WS-DEPTID.
+
+           EXEC SQL
+               INSERT INTO EMPLOYEE
+                   (EMP_ID, EMP_NAME, SALARY_BRUT, SALARY_NET,
+                    DEPT_ID)
+               VALUES
+                   (:WS-EMPID, :WS-EMPNAME, :WS-SALARYBRUT,
+                    :WS-SALARYNET, :WS-DEPTID)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO LK-END-OF-FILE
+           END-IF.
+
        ENDPROC.
            IF WS-CURSOR-OPEN = 'Y'
                EXEC SQL
