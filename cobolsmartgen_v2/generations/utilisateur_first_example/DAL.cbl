@@ -7,7 +7,12 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-CONNECTED           PIC X VALUE 'N'.
+       01 WS-CURSOR-OPEN         PIC X VALUE 'N'.
        01 WS-SQLCODE             PIC S9(9) COMP-5.
+       01 WS-HASH-VALUE          PIC 9(18) COMP-5.
+       01 WS-HASH-IDX            PIC 9(3) COMP-5.
+       01 WS-HASH-DIGEST         PIC 9(18).
+       01 WS-OLD-PASS-FOUND      PIC X VALUE 'N'.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DBNAME              PIC X(30) VALUE 'postgres'.
@@ -21,7 +26,8 @@
        01 WSUSERROLE          PIC X(15).
        01 WSUSERIDANTENNE     PIC 9(9).
        01 WSUSERLASTLOGIN     PIC 9(18).
-       
+       01 WS-OLD-USERPASS     PIC X(256).
+
        01 WSEMAIL             PIC X(80).
        EXEC SQL END DECLARE SECTION END-EXEC.
        
@@ -47,6 +53,8 @@
                    PERFORM CREATEUSER
                WHEN 'READ  '
                    PERFORM READUSER
+               WHEN 'READID'
+                   PERFORM READID
                WHEN 'UPDATE'
                    PERFORM UPDATEUSER
                WHEN 'DELETE'
@@ -68,6 +76,27 @@
                END-IF
            END-IF.
 
+       HASHPASS.
+           MOVE ZERO TO WS-HASH-VALUE.
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 80
+               COMPUTE WS-HASH-VALUE =
+                   FUNCTION MOD(
+                       (WS-HASH-VALUE * 31) +
+                       FUNCTION ORD(WSUSERMAIL(WS-HASH-IDX:1)),
+                       999999999999999999)
+           END-PERFORM.
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 256
+               COMPUTE WS-HASH-VALUE =
+                   FUNCTION MOD(
+                       (WS-HASH-VALUE * 31) +
+                       FUNCTION ORD(WSUSERPASS(WS-HASH-IDX:1)),
+                       999999999999999999)
+           END-PERFORM.
+           MOVE WS-HASH-VALUE TO WS-HASH-DIGEST.
+           MOVE WS-HASH-DIGEST TO WSUSERPASS.
+
        CREATEUSER.
            PERFORM CONNECTDB.
            IF WS-CONNECTED = 'N' EXIT PARAGRAPH.
@@ -91,6 +120,7 @@
            MOVE LKUSERROLE TO WSUSERROLE.
            MOVE LKUSERIDANTENNE TO WSUSERIDANTENNE.
            MOVE LKUSERLASTLOGIN TO WSUSERLASTLOGIN.
+           PERFORM HASHPASS.
 
            EXEC SQL
                INSERT INTO UTILISATEUR
@@ -129,6 +159,51 @@
 
            MOVE SQLCODE TO LKRETURN.
 
+       READID.
+           PERFORM CONNECTDB.
+           IF WS-CONNECTED = 'N' EXIT PARAGRAPH.
+
+           IF WS-CURSOR-OPEN = 'N'
+               EXEC SQL
+                   DECLARE CUSERID CURSOR FOR
+                   SELECT USER_ID, USER_NOM, USER_MAIL, USER_PASS,
+                          USER_ROLE, USER_ID_ANTENNE, USER_LAST_LOGIN
+                   FROM UTILISATEUR
+                   ORDER BY USER_ID
+               END-EXEC
+               EXEC SQL
+                   OPEN CUSERID
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE SQLCODE TO LKRETURN
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 'Y' TO WS-CURSOR-OPEN
+           END-IF.
+
+           EXEC SQL
+               FETCH CUSERID INTO
+                   :WSUSERID, :WSUSERNOM, :WSUSERMAIL, :WSUSERPASS,
+                   :WSUSERROLE, :WSUSERIDANTENNE, :WSUSERLASTLOGIN
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE WSUSERID TO LKUSERID
+               MOVE WSUSERNOM TO LKUSERNOM
+               MOVE WSUSERMAIL TO LKUSERMAIL
+               MOVE WSUSERPASS TO LKUSERPASS
+               MOVE WSUSERROLE TO LKUSERROLE
+               MOVE WSUSERIDANTENNE TO LKUSERIDANTENNE
+               MOVE WSUSERLASTLOGIN TO LKUSERLASTLOGIN
+           ELSE
+               EXEC SQL
+                   CLOSE CUSERID
+               END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN
+           END-IF.
+
+           MOVE SQLCODE TO LKRETURN.
+
        UPDATEUSER.
            PERFORM CONNECTDB.
            IF WS-CONNECTED = 'N' EXIT PARAGRAPH.
@@ -139,6 +214,22 @@
            MOVE LKUSERMAIL TO WSUSERMAIL.
            MOVE LKUSERLASTLOGIN TO WSUSERLASTLOGIN.
 
+           MOVE 'N' TO WS-OLD-PASS-FOUND.
+           EXEC SQL
+               SELECT USER_PASS INTO :WS-OLD-USERPASS
+               FROM UTILISATEUR
+               WHERE USER_MAIL = :WSEMAIL
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-OLD-PASS-FOUND
+           END-IF.
+
+           IF WS-OLD-PASS-FOUND = 'Y' AND WS-OLD-USERPASS = WSUSERPASS
+               CONTINUE
+           ELSE
+               PERFORM HASHPASS
+           END-IF.
+
            EXEC SQL
                UPDATE UTILISATEUR
                SET USER_NOM = :WSUSERNOM,
@@ -163,6 +254,13 @@
            MOVE SQLCODE TO LKRETURN.
 
        ENDPROG.
+           IF WS-CURSOR-OPEN = 'Y'
+               EXEC SQL
+                   CLOSE CUSERID
+               END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN
+           END-IF.
+
            EXEC SQL
                COMMIT
            END-EXEC.
