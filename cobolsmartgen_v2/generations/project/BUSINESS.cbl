@@ -7,7 +7,11 @@
            05 WS-PROJID          PIC 9(9).
            05 WS-PROJNAME        PIC X(60).
            05 WS-BUDGET          PIC 9(10)V99.
+           05 WS-ACTUALSPEND     PIC 9(10)V99.
        01 WS-BUDGET-DISPLAY      PIC ZZZZZZZZZ9.99.
+       01 WS-ACTUAL-DISPLAY      PIC ZZZZZZZZZ9.99.
+       01 WS-VARIANCE            PIC S9(10)V99.
+       01 WS-VARIANCE-DISPLAY    PIC -ZZZZZZZZZ9.99.
 
        LINKAGE SECTION.
        01 LK-OPERATION           PIC X(4).
@@ -15,6 +19,7 @@
            05 LK-PROJID          PIC 9(9).
            05 LK-PROJNAME        PIC X(60).
            05 LK-BUDGET          PIC 9(10)V99.
+           05 LK-ACTUALSPEND     PIC 9(10)V99.
 
        PROCEDURE DIVISION USING LK-OPERATION LK-PROJECT.
        MAINLOGIC.
@@ -28,9 +33,16 @@
            MOVE LK-PROJID        TO WS-PROJID.
            MOVE LK-PROJNAME      TO WS-PROJNAME.
            MOVE LK-BUDGET        TO WS-BUDGET.
+           MOVE LK-ACTUALSPEND   TO WS-ACTUALSPEND.
+
+           COMPUTE WS-VARIANCE = WS-BUDGET - WS-ACTUALSPEND.
 
            MOVE WS-BUDGET        TO WS-BUDGET-DISPLAY.
+           MOVE WS-ACTUALSPEND   TO WS-ACTUAL-DISPLAY.
+           MOVE WS-VARIANCE      TO WS-VARIANCE-DISPLAY.
 
            DISPLAY "PROJET ID: " WS-PROJID.
            DISPLAY "NOM:      " WS-PROJNAME.
-           DISPLAY "BUDGET:   " WS-BUDGET-DISPLAY.
\ No newline at end of file
+           DISPLAY "BUDGET:   " WS-BUDGET-DISPLAY.
+           DISPLAY "DEPENSE:  " WS-ACTUAL-DISPLAY.
+           DISPLAY "ECART:    " WS-VARIANCE-DISPLAY.
\ No newline at end of file
