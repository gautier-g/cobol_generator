@@ -11,12 +11,13 @@
        01 WS-SQLCODE             PIC S9(9) COMP-5.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DBNAME                 PIC X(30) VALUE 'postgres'.
-       01 USERNAME               PIC X(30) VALUE 'postgres'.
-       01 PASSWD                 PIC X(30) VALUE 'postgres'.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
        01 WS-PROJID              PIC 9(9).
        01 WS-PROJNAME            PIC X(60).
        01 WS-BUDGET              PIC 9(10)V99.
+       01 WS-ACTUALSPEND         PIC 9(10)V99.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -28,9 +29,16 @@
            05 LK-PROJID          PIC 9(9).
            05 LK-PROJNAME        PIC X(60).
            05 LK-BUDGET          PIC 9(10)V99.
+           05 LK-ACTUALSPEND     PIC 9(10)V99.
 
        PROCEDURE DIVISION USING LK-OPERATION LK-ENDOFFILE
            LK-PROJECT.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
        MAINLOGIC.
            EVALUATE LK-OPERATION
                WHEN 'READ'
@@ -44,6 +52,7 @@
 
        DALREAD.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -60,7 +69,7 @@
            IF WS-CURSOROPEN = 'N'
                EXEC SQL
                    DECLARE CPROJ CURSOR FOR
-                   SELECT PROJ_ID, PROJ_NAME, BUDGET
+                   SELECT PROJ_ID, PROJ_NAME, BUDGET, ACTUAL_SPEND
                    FROM PROJECT
                END-EXEC
                EXEC SQL
@@ -77,7 +86,8 @@
                FETCH CPROJ INTO
                    :WS-PROJID,
                    :WS-PROJNAME,
-                   :WS-BUDGET
+                   :WS-BUDGET,
+                   :WS-ACTUALSPEND
            END-EXEC.
 
            IF SQLCODE NOT = 0
@@ -86,26 +96,30 @@
                MOVE WS-PROJID        TO LK-PROJID
                MOVE WS-PROJNAME      TO LK-PROJNAME
                MOVE WS-BUDGET        TO LK-BUDGET
+               MOVE WS-ACTUALSPEND   TO LK-ACTUALSPEND
            END-IF.
 
        DALSAVE.
            MOVE LK-PROJID        TO WS-PROJID.
            MOVE LK-PROJNAME      TO WS-PROJNAME.
            MOVE LK-BUDGET        TO WS-BUDGET.
+           MOVE LK-ACTUALSPEND   TO WS-ACTUALSPEND.
 
            EXEC SQL
                UPDATE PROJECT
                SET PROJ_NAME = :WS-PROJNAME,
-                   BUDGET = :WS-BUDGET
+                   BUDGET = :WS-BUDGET,
+                   ACTUAL_SPEND = :WS-ACTUALSPEND
                WHERE PROJ_ID = :WS-PROJID
            END-EXEC.
 
            IF SQLCODE NOT = 0
                EXEC SQL
                    INSERT INTO PROJECT
-                   (PROJ_ID, PROJ_NAME, BUDGET)
+                   (PROJ_ID, PROJ_NAME, BUDGET, ACTUAL_SPEND)
                    VALUES
-                   (:WS-PROJID, :WS-PROJNAME, :WS-BUDGET)
+                   (:WS-PROJID, :WS-PROJNAME, :WS-BUDGET,
+                    :WS-ACTUALSPEND)
                END-EXEC
            END-IF.
 
