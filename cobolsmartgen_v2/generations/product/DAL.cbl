@@ -4,19 +4,27 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-CONNECTED           PIC X VALUE 'N'.
        01 WS-SQLCODE             PIC S9(9) COMP-5.
+       01 WS-OLD-FOUND           PIC X VALUE 'N'.
+       01 WS-TODAY-YYYYMMDD      PIC 9(8).
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DBNAME                 PIC X(30) VALUE 'postgres'.
-       01 USERNAME               PIC X(30) VALUE 'postgres'.
-       01 PASSWD                 PIC X(30) VALUE 'postgres'.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
        01 WS-PRODID              PIC 9(9).
        01 WS-PRODNAME            PIC X(50).
        01 WS-PRICEHT             PIC 9(6)V99.
        01 WS-PRICETTC            PIC 9(6)V99.
+       01 WS-OLD-PRICEHT         PIC 9(6)V99.
+       01 WS-OLD-PRICETTC        PIC 9(6)V99.
+       01 WS-HIST-DATE           PIC X(10).
+       01 WS-SUPID               PIC 9(9).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -29,9 +37,16 @@
            05 LK-PRODNAME        PIC X(50).
            05 LK-PRICEHT         PIC 9(6)V99.
            05 LK-PRICETTC        PIC 9(6)V99.
+           05 LK-SUPID           PIC 9(9).
 
        PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE
            LK-PRODUCT.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
        MAIN-LOGIC.
            EVALUATE LK-OPERATION
                WHEN 'FIND'
@@ -45,6 +60,7 @@
 
        CONNECT-DB.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -66,8 +82,9 @@
 
            MOVE LK-PRODID TO WS-PRODID.
            EXEC SQL
-               SELECT PROD_NAME, PRICE_HT, PRICE_TTC
-               INTO :WS-PRODNAME, :WS-PRICEHT, :WS-PRICETTC
+               SELECT PROD_NAME, PRICE_HT, PRICE_TTC, SUP_ID
+               INTO :WS-PRODNAME, :WS-PRICEHT, :WS-PRICETTC,
+                    :WS-SUPID
                FROM PRODUCT
                WHERE PROD_ID = :WS-PRODID
            END-EXEC.
@@ -78,6 +95,7 @@
                MOVE WS-PRODNAME    TO LK-PRODNAME
                MOVE WS-PRICEHT     TO LK-PRICEHT
                MOVE WS-PRICETTC    TO LK-PRICETTC
+               MOVE WS-SUPID       TO LK-SUPID
            END-IF.
 
        SAVE-PRODUCT.
@@ -90,25 +108,61 @@
            MOVE LK-PRODNAME    TO WS-PRODNAME.
            MOVE LK-PRICEHT     TO WS-PRICEHT.
            MOVE LK-PRICETTC    TO WS-PRICETTC.
+           MOVE LK-SUPID       TO WS-SUPID.
+
+           MOVE 'N' TO WS-OLD-FOUND.
+           EXEC SQL
+               SELECT PRICE_HT, PRICE_TTC
+               INTO :WS-OLD-PRICEHT, :WS-OLD-PRICETTC
+               FROM PRODUCT
+               WHERE PROD_ID = :WS-PRODID
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-OLD-FOUND
+           END-IF.
+
+           IF WS-OLD-FOUND = 'Y'
+               AND (WS-OLD-PRICEHT NOT = WS-PRICEHT
+                    OR WS-OLD-PRICETTC NOT = WS-PRICETTC)
+               PERFORM RECORD-PRICE-HISTORY
+           END-IF.
 
            EXEC SQL
                UPDATE PRODUCT
                SET PROD_NAME = :WS-PRODNAME,
                    PRICE_HT = :WS-PRICEHT,
-                   PRICE_TTC = :WS-PRICETTC
+                   PRICE_TTC = :WS-PRICETTC,
+                   SUP_ID = :WS-SUPID
                WHERE PROD_ID = :WS-PRODID
            END-EXEC.
 
            IF SQLCODE NOT = 0
                EXEC SQL
                    INSERT INTO PRODUCT
-                   (PROD_ID, PROD_NAME, PRICE_HT, PRICE_TTC)
+                   (PROD_ID, PROD_NAME, PRICE_HT, PRICE_TTC, SUP_ID)
                    VALUES
                    (:WS-PRODID, :WS-PRODNAME, :WS-PRICEHT,
-                    :WS-PRICETTC)
+                    :WS-PRICETTC, :WS-SUPID)
                END-EXEC
            END-IF.
 
+       RECORD-PRICE-HISTORY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-HIST-DATE(1:4).
+           MOVE '-'                   TO WS-HIST-DATE(5:1).
+           MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-HIST-DATE(6:2).
+           MOVE '-'                   TO WS-HIST-DATE(8:1).
+           MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-HIST-DATE(9:2).
+
+           EXEC SQL
+               INSERT INTO PRODUCT_PRICE_HISTORY
+               (PROD_ID, OLD_PRICE_HT, OLD_PRICE_TTC,
+                NEW_PRICE_HT, NEW_PRICE_TTC, CHANGE_DATE)
+               VALUES
+               (:WS-PRODID, :WS-OLD-PRICEHT, :WS-OLD-PRICETTC,
+                :WS-PRICEHT, :WS-PRICETTC, :WS-HIST-DATE)
+           END-EXEC.
+
        END-PROGRAM.
            EXEC SQL
                COMMIT
