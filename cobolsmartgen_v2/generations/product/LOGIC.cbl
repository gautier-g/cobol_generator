@@ -8,6 +8,7 @@
            05 WS-PRODNAME        PIC X(50).
            05 WS-PRICEHT         PIC 9(6)V99.
            05 WS-PRICETTC        PIC 9(6)V99.
+           05 WS-SUPID           PIC 9(9).
        01 WS-OPERATION           PIC X(4) VALUE SPACES.
        01 WS-TVA                 PIC 9V99 VALUE 1.20.
 
