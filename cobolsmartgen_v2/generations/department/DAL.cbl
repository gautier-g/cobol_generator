@@ -11,11 +11,12 @@
        01 WS-SQLCODE             PIC S9(9) COMP-5.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DBNAME                 PIC X(30) VALUE 'postgres'.
-       01 USERNAME               PIC X(30) VALUE 'postgres'.
-       01 PASSWD                 PIC X(30) VALUE 'postgres'.
+       01 DBNAME                 PIC X(30).
+       01 USERNAME               PIC X(30).
+       01 PASSWD                 PIC X(30).
        01 WS-DEPT-ID             PIC 9(4).
        01 WS-DEPT-NAME           PIC X(40).
+       01 WS-DEPT-BUDGET         PIC 9(9)V99.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -26,9 +27,16 @@
        01 LK-DEPARTMENT.
            05 LK-DEPT-ID         PIC 9(4).
            05 LK-DEPT-NAME       PIC X(40).
+           05 LK-DEPT-BUDGET     PIC 9(9)V99.
 
        PROCEDURE DIVISION USING LK-OPERATION LK-END-OF-FILE
            LK-DEPARTMENT.
+
+       SETENV.
+           ACCEPT USERNAME FROM ENVIRONMENT 'PGUSER'.
+           ACCEPT PASSWD FROM ENVIRONMENT 'PGPASSWORD'.
+           ACCEPT DBNAME FROM ENVIRONMENT 'PGDATABASE'.
+
        MAIN-LOGIC.
            EVALUATE LK-OPERATION
                WHEN 'READ'
@@ -42,6 +50,7 @@
 
        DALREAD.
            IF WS-CONNECTED = 'N'
+               PERFORM SETENV
                EXEC SQL
                    CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
                END-EXEC
@@ -58,7 +67,7 @@
            IF WS-CURSOR-OPEN = 'N'
                EXEC SQL
                    DECLARE CDEPT CURSOR FOR
-                   SELECT DEPT_ID, DEPT_NAME
+                   SELECT DEPT_ID, DEPT_NAME, DEPT_BUDGET
                    FROM DEPARTMENT
                END-EXEC
                EXEC SQL
@@ -74,7 +83,8 @@
            EXEC SQL
                FETCH CDEPT INTO
                    :WS-DEPT-ID,
-                   :WS-DEPT-NAME
+                   :WS-DEPT-NAME,
+                   :WS-DEPT-BUDGET
            END-EXEC.
 
            IF SQLCODE NOT = 0
@@ -82,21 +92,24 @@
            ELSE
                MOVE WS-DEPT-ID      TO LK-DEPT-ID
                MOVE WS-DEPT-NAME    TO LK-DEPT-NAME
+               MOVE WS-DEPT-BUDGET  TO LK-DEPT-BUDGET
            END-IF.
 
        DALSAVE.
            MOVE LK-DEPT-ID         TO WS-DEPT-ID.
            MOVE LK-DEPT-NAME       TO WS-DEPT-NAME.
+           MOVE LK-DEPT-BUDGET     TO WS-DEPT-BUDGET.
 
            EXEC SQL
-               INSERT INTO DEPARTMENT (DEPT_ID, DEPT_NAME)
-               VALUES (:WS-DEPT-ID, :WS-DEPT-NAME)
+               INSERT INTO DEPARTMENT (DEPT_ID, DEPT_NAME, DEPT_BUDGET)
+               VALUES (:WS-DEPT-ID, :WS-DEPT-NAME, :WS-DEPT-BUDGET)
            END-EXEC.
 
            IF SQLCODE NOT = 0
                EXEC SQL
                    UPDATE DEPARTMENT
-                   SET DEPT_NAME = :WS-DEPT-NAME
+                   SET DEPT_NAME = :WS-DEPT-NAME,
+                       DEPT_BUDGET = :WS-DEPT-BUDGET
                    WHERE DEPT_ID = :WS-DEPT-ID
                END-EXEC
            END-IF.
