@@ -5,6 +5,7 @@
        01 WS-DEPARTMENT.
            05 WS-DEPT-ID      PIC 9(4).
            05 WS-DEPT-NAME    PIC X(40).
+           05 WS-DEPT-BUDGET  PIC 9(9)V99.
        01 WS-END-OF-FILE      PIC X VALUE 'N'.
        PROCEDURE DIVISION.
        MAIN-LOGIC.
