@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPARTMENT-HEADCOUNT-REPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GnuCOBOL.
+       OBJECT-COMPUTER. GnuCOBOL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CONNECTED-FLAG      PIC X VALUE 'N'.
+       01  WS-CURSOR-OPEN-FLAG    PIC X VALUE 'N'.
+       01  WS-END-OF-FILE         PIC X VALUE 'N'.
+       01  WS-DEPT-ID             PIC 9(4).
+       01  WS-DEPT-NAME           PIC X(40).
+       01  WS-DEPT-BUDGET         PIC 9(9)V99.
+       01  WS-HEADCOUNT           PIC 9(5).
+       01  WS-TOTAL-SALARY        PIC 9(11)V99.
+       01  WS-VARIANCE            PIC S9(11)V99.
+       01  WS-DB-NAME             PIC X(64).
+       01  WS-DB-USER             PIC X(64).
+       01  WS-DB-PASSWORD         PIC X(64).
+       01  WS-D-BUDGET            PIC Z(8)9.99.
+       01  WS-D-TOTAL-SALARY      PIC Z(8)9.99.
+       01  WS-D-VARIANCE          PIC Z(8)9.99-.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY '=========================================='
+           DISPLAY 'RAPPORT EFFECTIF / BUDGET PAR DEPARTEMENT'
+           DISPLAY '=========================================='
+           PERFORM DAL-CONNECT
+           PERFORM OPEN-DEPT-CURSOR
+           PERFORM FETCH-DEPT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               PERFORM DISPLAY-DEPT-LINE
+               PERFORM FETCH-DEPT
+           END-PERFORM
+           PERFORM DAL-END
+           DISPLAY '=========================================='
+           STOP RUN.
+       DAL-CONNECT.
+           ACCEPT WS-DB-USER FROM ENVIRONMENT 'PGUSER'
+           ACCEPT WS-DB-PASSWORD FROM ENVIRONMENT 'PGPASSWORD'
+           ACCEPT WS-DB-NAME FROM ENVIRONMENT 'PGDATABASE'
+           EXEC SQL
+               CONNECT :WS-DB-USER IDENTIFIED BY :WS-DB-PASSWORD
+                   USING :WS-DB-NAME
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR CONNECT: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CONNECTED-FLAG.
+       OPEN-DEPT-CURSOR.
+           EXEC SQL
+               DECLARE C_DEPT_HC CURSOR FOR
+               SELECT d.DEPT_ID, d.DEPT_NAME, d.DEPT_BUDGET,
+                      COUNT(e.EMP_ID),
+                      COALESCE(SUM(e.SALARY_BRUT), 0)
+               FROM DEPARTMENT d
+               LEFT JOIN EMPLOYEE e
+                   ON e.DEPT_ID = d.DEPT_ID
+               GROUP BY d.DEPT_ID, d.DEPT_NAME, d.DEPT_BUDGET
+               ORDER BY d.DEPT_NAME
+           END-EXEC
+           EXEC SQL OPEN C_DEPT_HC END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'ERREUR OPEN: SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-CURSOR-OPEN-FLAG.
+       FETCH-DEPT.
+           EXEC SQL
+               FETCH C_DEPT_HC INTO
+                   :WS-DEPT-ID, :WS-DEPT-NAME, :WS-DEPT-BUDGET,
+                   :WS-HEADCOUNT, :WS-TOTAL-SALARY
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-END-OF-FILE
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH: SQLCODE=' SQLCODE
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-EVALUATE.
+       DISPLAY-DEPT-LINE.
+           COMPUTE WS-VARIANCE = WS-DEPT-BUDGET - WS-TOTAL-SALARY
+           MOVE WS-DEPT-BUDGET TO WS-D-BUDGET
+           MOVE WS-TOTAL-SALARY TO WS-D-TOTAL-SALARY
+           MOVE WS-VARIANCE TO WS-D-VARIANCE
+           DISPLAY '----------------------------------------'
+           DISPLAY 'DEPARTEMENT : ' WS-DEPT-NAME
+           DISPLAY 'EFFECTIF    : ' WS-HEADCOUNT
+           DISPLAY 'BUDGET      : ' WS-D-BUDGET
+           DISPLAY 'MASSE SAL.  : ' WS-D-TOTAL-SALARY
+           DISPLAY 'ECART       : ' WS-D-VARIANCE.
+       DAL-END.
+           IF WS-CURSOR-OPEN-FLAG = 'Y'
+               EXEC SQL CLOSE C_DEPT_HC END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN-FLAG
+           END-IF
+           EXEC SQL COMMIT END-EXEC
+           IF WS-CONNECTED-FLAG = 'Y'
+               EXEC SQL DISCONNECT ALL END-EXEC
+               MOVE 'N' TO WS-CONNECTED-FLAG
+           END-IF.
